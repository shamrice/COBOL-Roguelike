@@ -22,14 +22,26 @@
 
            select optional fd-teleport-data
                assign to dynamic l-map-tel-file
-               organization is record sequential
-               file status is ls-teleport-file-status.            
+               organization is indexed
+               access mode is dynamic
+               record key is f-teleport-pos
+               file status is ls-teleport-file-status.
 
            select optional fd-enemy-data
                assign to dynamic l-map-enemy-file
                organization is record sequential
                file status is ls-enemy-file-status.
 
+           select optional fd-item-data
+               assign to dynamic l-map-item-file
+               organization is record sequential
+               file status is ls-item-file-status.
+
+           select optional fd-map-dim-data
+               assign to dynamic l-map-dim-file
+               organization is record sequential
+               file status is ls-dim-file-status.
+
 
        data division.
 
@@ -44,6 +56,7 @@
                05  f-tile-blocking         pic a.
                05  f-tile-blinking         pic a.
                05  f-tile-effect-id        pic 99.
+               05  f-tile-switch-group     pic 99.
 
 
        fd  fd-teleport-data.
@@ -72,7 +85,24 @@
                05  f-enemy-movement-ticks.
                    10  f-enemy-current-ticks    pic 999.
                    10  f-enemy-max-ticks        pic 999.
-               10  l-cursor-enemy-exp-worth     pic 9(4).                    
+               10  l-cursor-enemy-exp-worth     pic 9(4).
+
+           fd  fd-item-data.
+           01  f-item-data-record.
+               05  f-item-name            pic x(16).
+               05  f-item-pos.
+                   10  f-item-y           pic S99.
+                   10  f-item-x           pic S99.
+               05  f-item-taken           pic a.
+               05  f-item-effect-id       pic 99.
+               05  f-item-worth           pic 999.
+               05  f-item-color           pic 9.
+               05  f-item-char            pic x.
+
+           fd  fd-map-dim-data.
+           01  f-map-dim-record.
+               05  f-map-dim-height       pic 99.
+               05  f-map-dim-width        pic 99.
 
 
        working-storage section.
@@ -84,11 +114,15 @@
            78  ws-data-file-ext            value ".DAT".
            78  ws-teleport-file-ext        value ".TEL".
            78  ws-enemy-file-ext           value ".BGS".
+           78  ws-item-file-ext            value ".ITM".
+           78  ws-dim-file-ext             value ".DIM".
 
            78  ws-max-map-height              value 25.
            78  ws-max-map-width               value 80.
            78  ws-max-num-enemies             value 99.
-           78  ws-max-num-teleports           value 999.           
+           78  ws-max-num-teleports           value 999.
+           78  ws-max-num-items               value 999.
+           78  ws-player-start-effect-id      value 7.
 
            78  ws-load-status-fail        value 9.
            78  ws-load-status-read-fail   value 8.
@@ -104,6 +138,8 @@
                05  ls-map-file-status      pic xx.
                05  ls-teleport-file-status pic xx.
                05  ls-enemy-file-status    pic xx.
+               05  ls-item-file-status     pic xx.
+               05  ls-dim-file-status      pic xx.
 
            01  ls-eof-sw                    pic a value 'N'.
                88 ls-is-eof                 value 'Y'.
@@ -114,9 +150,13 @@
            01  l-map-files.  
                05  l-map-name             pic x(15) value "WORLD0".
                05  l-map-name-temp        pic x(15) value "WORLD0".           
-               05  l-map-dat-file         pic x(15).               
+               05  l-map-dat-file         pic x(15).
                05  l-map-tel-file         pic x(15).
-               05  l-map-enemy-file       pic x(15).   
+               05  l-map-enemy-file       pic x(15).
+               05  l-map-item-file        pic x(15).
+               05  l-map-dim-file         pic x(15).
+               05  l-map-height           pic 99 value 25.
+               05  l-map-width            pic 99 value 80.
 
 
        *> TODO : Copy book!!
@@ -135,7 +175,8 @@
                        15  l-tile-blinking             pic a value 'N'.
                            88  l-tile-is-blinking      value 'Y'.
                            88  l-tile-not-blinking     value 'N'.
-                       15  l-tile-effect-id            pic 99.       
+                       15  l-tile-effect-id            pic 99.
+                       15  l-tile-switch-group         pic 99.
 
 
            01  l-enemy-data.
@@ -179,11 +220,36 @@
                        15  l-teleport-dest-x   pic S99.
                    10  l-teleport-dest-map     pic x(15).
 
+           01  l-item-data.
+               05  l-cur-num-items            pic 999.
+               05  l-item-data-record         occurs 0
+                                               to ws-max-num-items
+                                      depending on l-cur-num-items.
+                   10  l-item-name            pic x(16).
+                   10  l-item-pos.
+                       15  l-item-y           pic S99.
+                       15  l-item-x           pic S99.
+                   10  l-item-taken           pic a value 'N'.
+                       88  l-item-is-taken    value 'Y'.
+                       88  l-item-not-taken   value 'N'.
+                   10  l-item-effect-id       pic 99.
+                   10  l-item-worth           pic 999.
+                   10  l-item-color           pic 9.
+                   10  l-item-char            pic x.
+
+           01  l-player-start-pos.
+               05  l-player-start-y           pic S99.
+               05  l-player-start-x           pic S99.
+               05  l-player-start-found-sw    pic a value 'N'.
+                   88  l-player-start-was-found   value 'Y'.
+                   88  l-player-start-not-found   value 'N'.
+
            01  l-return-code                   pic 9 value 0.
 
-       procedure division using 
-               l-map-files l-tile-map-table-matrix 
-               l-enemy-data l-teleport-data
+       procedure division using
+               l-map-files l-tile-map-table-matrix
+               l-enemy-data l-teleport-data l-item-data
+               l-player-start-pos
                l-return-code.
 
        main-procedure.
@@ -200,7 +266,15 @@
 
            move function concatenate(
                function trim(l-map-name), ws-enemy-file-ext)
-               to l-map-enemy-file               
+               to l-map-enemy-file
+
+           move function concatenate(
+               function trim(l-map-name), ws-item-file-ext)
+               to l-map-item-file
+
+           move function concatenate(
+               function trim(l-map-name), ws-dim-file-ext)
+               to l-map-dim-file
 
       *> Load data from files.
 
@@ -217,23 +291,34 @@
            end-if     
                      
            
-           perform varying ls-counter-1 
+           set l-player-start-not-found to true
+           move zeros to l-player-start-pos
+
+           perform varying ls-counter-1
            from 1 by 1 until ls-counter-1 > ws-max-map-height
-               perform varying ls-counter-2 
+               perform varying ls-counter-2
                from 1 by 1 until ls-counter-2 > ws-max-map-width
 
-                   read fd-tile-data 
+                   read fd-tile-data
                        into l-tile-map-data(ls-counter-1, ls-counter-2)
-                   end-read 
-                   if ls-map-file-status not = ws-file-status-ok then 
+                   end-read
+                   if ls-map-file-status not = ws-file-status-ok then
                        display "Error reading tile map data." at 0101
                        display ls-map-file-status at 0201
                        close fd-tile-data
-                       
-                       move ws-load-status-read-fail 
+
+                       move ws-load-status-read-fail
                            to l-return-code
-                       goback 
-                   end-if 
+                       goback
+                   end-if
+
+                   if l-player-start-not-found
+                   and l-tile-effect-id(ls-counter-1, ls-counter-2)
+                       = ws-player-start-effect-id then
+                       move ls-counter-1 to l-player-start-y
+                       move ls-counter-2 to l-player-start-x
+                       set l-player-start-was-found to true
+                   end-if
                end-perform
            end-perform
            close fd-tile-data
@@ -287,10 +372,10 @@
                        initialize 
                            l-teleport-data-record(l-cur-num-teleports)  
                                               
-                       read fd-teleport-data 
+                       read fd-teleport-data next record
                            into l-teleport-data-record(
                                l-cur-num-teleports)
-                           at end set ls-is-eof to true 
+                           at end set ls-is-eof to true
                        end-read
 
                        if ls-teleport-file-status not = 
@@ -311,7 +396,57 @@
                end-perform 
            close fd-teleport-data
 
-           move ws-load-status-success to l-return-code               
+      *> Reset and load item file info.
+           move 0 to l-cur-num-items
+           set ls-not-eof to true
+
+           open input fd-item-data
+               perform until ls-is-eof
+                   add 1 to l-cur-num-items
+                   if l-cur-num-items < ws-max-num-items then
+
+                       initialize l-item-data-record(l-cur-num-items)
+
+                       read fd-item-data
+                           into l-item-data-record(l-cur-num-items)
+                           at end set ls-is-eof to true
+                       end-read
+
+                       if ls-item-file-status not =
+                       ws-file-status-ok and ls-item-file-status
+                       not = ws-file-status-eof then
+                           display "Error reading item data." at 0101
+                           display ls-item-file-status at 0201
+                           close fd-item-data
+
+                           move ws-load-status-read-fail
+                               to l-return-code
+                           goback
+                       end-if
+
+                   else
+                       set ls-is-eof to true
+                   end-if
+               end-perform
+           close fd-item-data
+
+      *> Reset and load the map's logical dimensions, if a .DIM file
+      *> was saved alongside it. Older maps without one default to
+      *> the full 25x80 grid.
+           move ws-max-map-height to l-map-height
+           move ws-max-map-width to l-map-width
+
+           open input fd-map-dim-data
+           if ls-dim-file-status = ws-file-status-ok then
+               read fd-map-dim-data into f-map-dim-record
+               if ls-dim-file-status = ws-file-status-ok then
+                   move f-map-dim-height to l-map-height
+                   move f-map-dim-width to l-map-width
+               end-if
+               close fd-map-dim-data
+           end-if
+
+           move ws-load-status-success to l-return-code
            goback.
 
        end program load-map-data.
