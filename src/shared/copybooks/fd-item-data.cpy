@@ -18,4 +18,6 @@
            05  f-item-taken           pic a.
            05  f-item-effect-id       pic 99.
            05  f-item-worth           pic 999.
+           05  f-item-color           pic 9.
+           05  f-item-char            pic x.
 
