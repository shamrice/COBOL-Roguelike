@@ -18,3 +18,4 @@
            05  f-tile-blocking         pic a.
            05  f-tile-blinking         pic a.
            05  f-tile-effect-id        pic 99.
+           05  f-tile-switch-group     pic 99.
