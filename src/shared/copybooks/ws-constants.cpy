@@ -26,8 +26,11 @@
        78  ws-conveyor-down-effect-id     value 3.
        78  ws-conveyor-left-effect-id     value 4.
        78  ws-conveyor-up-effect-id       value 5.
+       78  ws-conveyor-reverse-effect-id  value 6.
+       78  ws-player-start-effect-id      value 7.
 
        78  ws-load-map-return-code        value 1.
+       78  ws-load-map-tele-return-code   value 2.
 
        78  ws-max-view-height             value 20.
        78  ws-max-view-width              value 50.
