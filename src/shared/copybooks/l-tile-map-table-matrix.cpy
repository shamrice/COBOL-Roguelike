@@ -0,0 +1,29 @@
+      *>****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2021-05-12
+      *> Last Updated: 2021-05-12
+      *> Purpose: Shared copy book with linkage section definition of
+      *>          tile map data record and related variables.
+      *> Tectonics:
+      *>     ./build_editor.sh
+      *>     ./build_engine.sh
+      *>****************************************************************
+
+       01  l-tile-map-table-matrix.
+           05  l-tile-map           occurs ws-max-map-height times.
+               10  l-tile-map-data  occurs ws-max-map-width times.
+                   15  l-tile-fg                   pic 9.
+                   15  l-tile-bg                   pic 9.
+                   15  l-tile-char                 pic x.
+                   15  l-tile-highlight            pic a value 'N'.
+                       88 l-tile-is-highlight      value 'Y'.
+                       88 l-tile-not-highlight     value 'N'.
+                   15  l-tile-blocking             pic a value 'N'.
+                       88  l-tile-is-blocking      value 'Y'.
+                       88  l-tile-not-blocking     value 'N'.
+                   15  l-tile-blinking             pic a value 'N'.
+                       88  l-tile-is-blinking      value 'Y'.
+                       88  l-tile-not-blinking     value 'N'.
+                   15  l-tile-effect-id            pic 99.
+                   15  l-tile-switch-group         pic 99.
+                   15  l-tile-visibility           pic 999.
