@@ -24,6 +24,9 @@
                    15  ws-enemy-x           pic 99.
                10  ws-enemy-color           pic 9 value 4.
                10  ws-enemy-char            pic x.
+                   88  ws-enemy-char-alive  value "&".
+                   88  ws-enemy-char-dead   value "X".
+                   88  ws-enemy-char-hurt   value "#".
                10  ws-enemy-status              pic 9 value 3.
                    88  ws-enemy-status-alive    value 0.
                    88  ws-enemy-status-dead     value 1.
