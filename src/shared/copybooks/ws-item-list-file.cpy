@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2021-05-11
+      *> Last Updated: 2021-05-11
+      *> Purpose: Shared copy book with working storage definition of
+      *>          the item catalog (item list) file name and status.
+      *> Tectonics:
+      *>     ./build_item_creator.sh
+      *>****************************************************************
+
+       78  ws-item-list-file-ext       value ".ITL".
+
+       01  ws-item-list-file-name      pic x(20) value "ITEMS.ITL".
+
+       01  ws-item-list-file-status    pic xx.
