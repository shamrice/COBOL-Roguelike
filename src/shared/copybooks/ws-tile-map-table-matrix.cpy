@@ -25,8 +25,9 @@
                    15  ws-tile-blinking             pic a value 'N'.
                        88  ws-tile-is-blinking      value 'Y'.
                        88  ws-tile-not-blinking     value 'N'.
-                   15  ws-tile-effect-id            pic 99.  
-                   15  ws-tile-visibility           pic 999.    
+                   15  ws-tile-effect-id            pic 99.
+                   15  ws-tile-switch-group         pic 99.
+                   15  ws-tile-visibility           pic 999.
 
 
        
