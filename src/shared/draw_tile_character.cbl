@@ -9,7 +9,10 @@
       *>     ./build_game.sh
       *>*****************************************************************
 
-      *> NOTE: This should be shared between editor and main game program.
+      *> Shared between the editor and the main game program -- both
+      *> call this from their own draw-dynamic-screen-data module
+      *> instead of keeping their own copy of the highlight/blink
+      *> attribute logic.
 
        identification division.
        program-id. draw-tile-character.
