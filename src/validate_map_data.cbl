@@ -0,0 +1,295 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Standalone batch utility that cross-checks a map's
+      *>          four data files (.DAT, .TEL, .BGS, .ITM) against each
+      *>          other -- every teleport destination exists and is
+      *>          in-bounds, and every enemy/item lands on a
+      *>          non-blocking tile -- so a bad manual edit or a
+      *>          half-finished save doesn't silently produce an
+      *>          unplayable map.
+      *> Tectonics:
+      *>     cobc -x -I src -I src/shared validate_map_data.cbl
+      *>         src/shared/load_map_data.cbl
+      *>*****************************************************************
+       identification division.
+       program-id. validate-map-data.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+           copy "shared/copybooks/ws-constants.cpy".
+
+      *> Map file names/dimensions -- the same 9 field shape
+      *> load-map-data's linkage expects (see crl_game.cbl's and
+      *> crl_editor.cbl's own ws-map-files for the same pattern) --
+      *> not the stale 7 field shape in ws-file-info.cpy.
+           01  ws-map-files.
+               05  ws-map-name             pic x(15) value "VOIDSPACE".
+               05  ws-map-name-temp        pic x(15) value "VOIDSPACE".
+               05  ws-map-dat-file         pic x(15).
+               05  ws-map-tel-file         pic x(15).
+               05  ws-map-enemy-file       pic x(15).
+               05  ws-map-item-file        pic x(15).
+               05  ws-map-dim-file         pic x(15).
+               05  ws-map-height           pic 99 value 25.
+               05  ws-map-width            pic 99 value 80.
+
+           01  ws-map-file-statuses.
+               05  ws-map-file-status      pic xx.
+               05  ws-teleport-file-status pic xx.
+               05  ws-enemy-file-status    pic xx.
+               05  ws-item-file-status     pic xx.
+
+           copy "shared/copybooks/ws-tile-map-table-matrix.cpy".
+           copy "shared/copybooks/ws-enemy-data.cpy".
+           copy "shared/copybooks/ws-teleport-data.cpy".
+           copy "shared/copybooks/ws-item-data.cpy".
+
+           01  ws-player-start-pos.
+               05  ws-player-start-y           pic S99.
+               05  ws-player-start-x           pic S99.
+               05  ws-player-start-found-sw    pic a value 'N'.
+                   88  ws-player-start-was-found   value 'Y'.
+                   88  ws-player-start-not-found   value 'N'.
+
+           01  ws-load-return-code          pic 9.
+
+           01  ws-idx                       pic 999 comp.
+
+           01  ws-issue-count                pic 9(5) comp value 0.
+
+           01  ws-pos-in-bounds-sw          pic a value 'N'.
+               88  ws-pos-is-in-bounds      value 'Y'.
+               88  ws-pos-not-in-bounds     value 'N'.
+
+           01  ws-dest-candidate-file       pic x(19).
+           01  ws-dest-file-info            pic x(20).
+           01  ws-dest-file-status          pic s9(9) comp-5.
+
+           01  ws-check-y                   pic S99.
+           01  ws-check-x                   pic S99.
+
+       linkage section.
+
+       01  l-validate-map-name              pic x(15).
+       01  l-validate-load-status           pic 9.
+       01  l-validate-issue-count           pic 9(5).
+
+       procedure division.
+
+       main-procedure.
+
+           display "COBOL-Roguelike map validator"
+           display "------------------------------"
+
+           display "Map name to validate: " with no advancing
+           accept ws-map-name
+
+           if ws-map-name = spaces then
+               display "No map name given. Exiting."
+               stop run
+           end-if
+
+           move ws-map-name to ws-map-name-temp
+
+           call "load-map-data" using
+               ws-map-files ws-tile-map-table-matrix
+               ws-enemy-data ws-teleport-data ws-item-data
+               ws-player-start-pos
+               ws-load-return-code
+           end-call
+
+           if ws-load-return-code not = ws-load-status-success then
+               display "Unable to load map: " function trim(
+                   ws-map-name)
+               display "load-map-data returned: " ws-load-return-code
+               stop run
+           end-if
+
+           perform validate-enemies
+           perform validate-items
+           perform validate-teleports
+
+           display space
+           if ws-issue-count = 0 then
+               display "Map '" function trim(ws-map-name)
+                   "' validated successfully. No issues found."
+           else
+               display "Map '" function trim(ws-map-name)
+                   "' has " ws-issue-count " issue(s). See above."
+           end-if
+
+           stop run.
+
+      ******************************************************************
+      * Confirms every enemy in the .BGS file lands in-bounds on a
+      * non-blocking tile in the .DAT file.
+      ******************************************************************
+       validate-enemies.
+
+           perform varying ws-idx from 1 by 1
+           until ws-idx > ws-cur-num-enemies
+
+               move ws-enemy-y(ws-idx) to ws-check-y
+               move ws-enemy-x(ws-idx) to ws-check-x
+               perform check-tile-pos-blocking
+
+               if ws-pos-not-in-bounds then
+                   add 1 to ws-issue-count
+                   display "ENEMY #" ws-idx " '"
+                       function trim(ws-enemy-name(ws-idx))
+                       "' is out of bounds at "
+                       ws-enemy-y(ws-idx) "," ws-enemy-x(ws-idx)
+               else
+                   if ws-tile-is-blocking(
+                       ws-enemy-y(ws-idx), ws-enemy-x(ws-idx)) then
+                       add 1 to ws-issue-count
+                       display "ENEMY #" ws-idx " '"
+                           function trim(ws-enemy-name(ws-idx))
+                           "' sits on a blocking tile at "
+                           ws-enemy-y(ws-idx) "," ws-enemy-x(ws-idx)
+                   end-if
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Confirms every item in the .ITM file lands in-bounds on a
+      * non-blocking tile in the .DAT file.
+      ******************************************************************
+       validate-items.
+
+           perform varying ws-idx from 1 by 1
+           until ws-idx > ws-cur-num-items
+
+               move ws-item-y(ws-idx) to ws-check-y
+               move ws-item-x(ws-idx) to ws-check-x
+               perform check-tile-pos-blocking
+
+               if ws-pos-not-in-bounds then
+                   add 1 to ws-issue-count
+                   display "ITEM #" ws-idx " '"
+                       function trim(ws-item-name(ws-idx))
+                       "' is out of bounds at "
+                       ws-item-y(ws-idx) "," ws-item-x(ws-idx)
+               else
+                   if ws-tile-is-blocking(
+                       ws-item-y(ws-idx), ws-item-x(ws-idx)) then
+                       add 1 to ws-issue-count
+                       display "ITEM #" ws-idx " '"
+                           function trim(ws-item-name(ws-idx))
+                           "' sits on a blocking tile at "
+                           ws-item-y(ws-idx) "," ws-item-x(ws-idx)
+                   end-if
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Confirms every teleport's destination map file exists and its
+      * destination position is in-bounds.
+      ******************************************************************
+       validate-teleports.
+
+           perform varying ws-idx from 1 by 1
+           until ws-idx > ws-cur-num-teleports
+
+               move function concatenate(
+                   function trim(ws-teleport-dest-map(ws-idx)),
+                   ws-data-file-ext)
+                   to ws-dest-candidate-file
+
+               call "CBL_CHECK_FILE_EXIST" using
+                   ws-dest-candidate-file ws-dest-file-info
+                   returning ws-dest-file-status
+               end-call
+
+               if ws-dest-file-status not = 0 then
+                   add 1 to ws-issue-count
+                   display "TELEPORT #" ws-idx " at "
+                       ws-teleport-y(ws-idx) ","
+                       ws-teleport-x(ws-idx)
+                       " points to missing map '"
+                       function trim(ws-teleport-dest-map(ws-idx))
+                       "'"
+               end-if
+
+               if ws-teleport-dest-y(ws-idx) < 1
+               or ws-teleport-dest-y(ws-idx) > ws-max-map-height
+               or ws-teleport-dest-x(ws-idx) < 1
+               or ws-teleport-dest-x(ws-idx) > ws-max-map-width then
+                   add 1 to ws-issue-count
+                   display "TELEPORT #" ws-idx " destination "
+                       ws-teleport-dest-y(ws-idx) ","
+                       ws-teleport-dest-x(ws-idx)
+                       " in map '"
+                       function trim(ws-teleport-dest-map(ws-idx))
+                       "' is out of bounds"
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Sets ws-pos-in-bounds-sw for the given y/x against the map's
+      * dimensions. Leaves ws-tile-is-blocking(y, x) safe to reference
+      * only when in-bounds.
+      ******************************************************************
+       check-tile-pos-blocking.
+
+           if ws-check-y >= 1 and ws-check-y <= ws-map-height
+           and ws-check-x >= 1 and ws-check-x <= ws-map-width then
+               set ws-pos-is-in-bounds to true
+           else
+               set ws-pos-not-in-bounds to true
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Headless entry point for callers (crl_game.cbl's --validate=
+      * batch mode) that already know the map name and just want the
+      * pass/fail result -- runs the exact same load-map-data call and
+      * validate-enemies/validate-items/validate-teleports paragraphs
+      * main-procedure uses interactively, only skipping the "type a
+      * map name in" prompt and the final summary line.
+      ******************************************************************
+       validate-map-data-entry.
+           entry "validate-map-data-batch" using
+               l-validate-map-name l-validate-load-status
+               l-validate-issue-count
+
+           move 0 to ws-issue-count
+           move l-validate-map-name to ws-map-name
+           move ws-map-name to ws-map-name-temp
+
+           call "load-map-data" using
+               ws-map-files ws-tile-map-table-matrix
+               ws-enemy-data ws-teleport-data ws-item-data
+               ws-player-start-pos
+               ws-load-return-code
+           end-call
+
+           move ws-load-return-code to l-validate-load-status
+
+           if ws-load-return-code = ws-load-status-success then
+               perform validate-enemies
+               perform validate-items
+               perform validate-teleports
+           end-if
+
+           move ws-issue-count to l-validate-issue-count
+
+           goback.
+
+       end program validate-map-data.
