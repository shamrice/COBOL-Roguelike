@@ -71,6 +71,8 @@
 
        01  ws-selected-idx              pic 999 comp value 0.
 
+       01  ws-name-char-idx             pic 99 comp.
+
        01  ws-record-pos.
            05  ws-record-pos-y          pic 99.
            05  ws-record-pos-x          pic 99.
@@ -157,17 +159,33 @@
 
            end-evaluate
 
-           if l-item-list-name not = spaces and l-item-list-id > zero 
-           then 
-
-           *>There is a weird bug where if the name has a "?" the data
-           *>gets corrupted.
+           if l-item-list-name not = spaces and l-item-list-id > zero
+           then
 
            *> Input sanitization...
-               if l-item-list-color > 7 then 
+
+           *>There was a weird bug where if the name had a "?" the data
+           *>got corrupted -- terminals that map their erase key to DEL
+           *>(character 127) can leave that raw control character in
+           *>the field instead of actually erasing it, and it renders
+           *>as a "?" glyph. Strip any control characters that slipped
+           *>through before the name is ever written to disk.
+               perform varying ws-name-char-idx from 1 by 1
+                   until ws-name-char-idx > 16
+                   if function ord(l-item-list-name(ws-name-char-idx:1))
+                       < 33
+                       or function ord(
+                           l-item-list-name(ws-name-char-idx:1)) = 128
+                       then
+                       move space to
+                           l-item-list-name(ws-name-char-idx:1)
+                   end-if
+               end-perform
+
+               if l-item-list-color > 7 then
                    move 7 to l-item-list-color
-               end-if 
-               
+               end-if
+
                move function upper-case(l-item-list-highlight-sw)
                    to l-item-list-highlight-sw
 
