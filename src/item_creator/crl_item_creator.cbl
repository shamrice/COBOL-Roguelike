@@ -23,16 +23,24 @@
            select optional fd-item-list-data
                assign to dynamic ws-item-list-file-name
                organization is indexed
-               access mode is dynamic 
+               access mode is dynamic
                record key is f-item-id
                file status is ws-item-list-file-status.
 
+           select optional fd-item-catalog-text
+               assign to dynamic ws-item-catalog-text-file-name
+               organization is line sequential
+               file status is ws-item-catalog-text-file-status.
+
        data division.
 
        file section.
 
        copy "shared/copybooks/fd-item-list-data.cpy".
 
+       fd  fd-item-catalog-text.
+       01  f-item-catalog-text-line     pic x(64).
+
        working-storage section.
 
        copy screenio.
@@ -79,6 +87,7 @@
        01  ws-next-id                   pic 999.
 
        01  ws-idx                       pic 999 comp.
+       01  ws-item-idx                  pic 999 comp.
 
        01  ws-record-pos.
            05  ws-record-pos-y          pic 99.
@@ -93,6 +102,29 @@
            88  ws-create-new-item       value 'Y'.
            88  ws-not-create-new-item   value 'N'.
 
+      *> Paging: the list shows ws-max-items-per-page rows at a time,
+      *> starting at ws-cur-page (1-based).
+       01  ws-cur-page                  pic 999 value 1.
+       01  ws-num-pages                 pic 999 value 1.
+       01  ws-page-start-idx            pic 999.
+
+      *> Bulk import/export: the catalog is dumped to / loaded from a
+      *> plain delimited text file so it can be edited outside the
+      *> item creator or handed off between map packs.
+       01  ws-item-catalog-text-file-name
+                                        pic x(20) value "ITEMS.TXT".
+       01  ws-item-catalog-text-file-status
+                                        pic xx.
+       01  ws-catalog-text-delim        pic x value '|'.
+       01  ws-catalog-text-line         pic x(64).
+
+       01  ws-catalog-text-eof-sw       pic a value 'N'.
+           88  ws-catalog-text-is-eof   value 'Y'.
+           88  ws-catalog-text-not-eof  value 'N'.
+
+       01  ws-import-count              pic 999.
+       01  ws-export-count              pic 999.
+
 
        procedure division.
        
@@ -135,7 +167,7 @@
 
        get-input.
 
-           accept ws-kb-input with no echo auto-skip upper at 2101
+           accept ws-kb-input with no echo auto upper at 2101
 
            evaluate ws-kb-input
 
@@ -151,6 +183,22 @@
                when 'D'
                    perform delete-item
 
+               when 'F'
+                   if ws-cur-page < ws-num-pages
+                       add 1 to ws-cur-page
+                   end-if
+
+               when 'B'
+                   if ws-cur-page > 1
+                       subtract 1 from ws-cur-page
+                   end-if
+
+               when 'X'
+                   perform export-item-catalog
+
+               when 'I'
+                   perform import-item-catalog
+
            end-evaluate
 
            exit paragraph.
@@ -158,12 +206,31 @@
 
 
        display-current-items.
-           
+
            *> TODO : Move to own sub.
 
+           compute ws-num-pages =
+               (ws-cur-num-list-items - 1) / ws-max-items-per-page + 1
+           if ws-num-pages < 1
+               move 1 to ws-num-pages
+           end-if
+           if ws-cur-page > ws-num-pages
+               move ws-num-pages to ws-cur-page
+           end-if
+           if ws-cur-page < 1
+               move 1 to ws-cur-page
+           end-if
+           compute ws-page-start-idx =
+               (ws-cur-page - 1) * ws-max-items-per-page + 1
+
            display "Current Items" with highlight underline at 0135
-           
-           display "ID" with highlight underline at 0201 
+           display "Pg " at 0155
+           display ws-cur-page at 0158
+           display "/" at 0161
+           display ws-num-pages at 0162
+           display " (f/b)" at 0165
+
+           display "ID" with highlight underline at 0201
            display "NAME" with highlight underline at 0208
            display "EFFECT ID" with highlight underline at 0225
            display "WORTH/VALUE" with highlight underline at 0235
@@ -173,123 +240,122 @@
            display "BLINK" with highlight underline at 0268
 
            move 3 to ws-record-pos-y
-           move 1 to ws-record-pos-x 
+           move 1 to ws-record-pos-x
 
-           perform varying ws-idx from 1 by 1 
+           perform varying ws-idx from 1 by 1
            until ws-idx > ws-max-items-per-page
 
-               if ws-idx < ws-cur-num-list-items then 
-
-      *         display ws-item-list-data-record(ws-idx) at ws-record-pos
-                   display ws-item-list-id(ws-idx) at ws-record-pos
-                   move 08 to ws-record-pos-x 
-                   display ws-item-list-name(ws-idx) at ws-record-pos 
-                   move 25 to ws-record-pos-x 
-                   display ws-item-list-effect-id(ws-idx) 
-                       at ws-record-pos                
-                   end-display 
-                   move 35 to ws-record-pos-x 
-                   display ws-item-list-worth(ws-idx) at ws-record-pos 
-                   move 47 to ws-record-pos-x 
-                   display ws-item-list-color(ws-idx) at ws-record-pos 
-                   move 53 to ws-record-pos-x 
-
-                   evaluate true 
-                       when ws-item-list-is-blink(ws-idx) 
-                       and ws-item-list-is-highlight(ws-idx)                    
-                           display ws-item-list-char(ws-idx) 
-                               foreground-color 
-                               ws-item-list-color(ws-idx) 
-                               with blink highlight 
-                               at ws-record-pos 
-                           end-display 
-
-                       when ws-item-list-is-blink(ws-idx) 
-                           display ws-item-list-char(ws-idx) 
-                               foreground-color 
-                                   ws-item-list-color(ws-idx) 
-                               with blink 
+               compute ws-item-idx = ws-page-start-idx + ws-idx - 1
+
+               if ws-item-idx <= ws-cur-num-list-items then
+
+      *         display ws-item-list-data-record(ws-item-idx)
+      *             at ws-record-pos
+                   display ws-item-list-id(ws-item-idx) at ws-record-pos
+                   move 08 to ws-record-pos-x
+                   display ws-item-list-name(ws-item-idx)
+                       at ws-record-pos
+                   move 25 to ws-record-pos-x
+                   display ws-item-list-effect-id(ws-item-idx)
+                       at ws-record-pos
+                   end-display
+                   move 35 to ws-record-pos-x
+                   display ws-item-list-worth(ws-item-idx)
+                       at ws-record-pos
+                   move 47 to ws-record-pos-x
+                   display ws-item-list-color(ws-item-idx)
+                       at ws-record-pos
+                   move 53 to ws-record-pos-x
+
+                   evaluate true
+                       when ws-item-list-is-blink(ws-item-idx)
+                       and ws-item-list-is-highlight(ws-item-idx)
+                           display ws-item-list-char(ws-item-idx)
+                               foreground-color
+                               ws-item-list-color(ws-item-idx)
+                               with blink highlight
+                               at ws-record-pos
+                           end-display
+
+                       when ws-item-list-is-blink(ws-item-idx)
+                           display ws-item-list-char(ws-item-idx)
+                               foreground-color
+                                   ws-item-list-color(ws-item-idx)
+                               with blink
                                at ws-record-pos
-                           end-display 
-
-                       when ws-item-list-is-highlight(ws-idx) 
-                           display ws-item-list-char(ws-idx) 
-                               foreground-color 
-                                   ws-item-list-color(ws-idx) 
-                               with highlight 
-                               at ws-record-pos 
-                           end-display 
-
-                       when other 
-                           display ws-item-list-char(ws-idx) 
-                               foreground-color 
-                                   ws-item-list-color(ws-idx) 
-                               at ws-record-pos 
-                           end-display 
+                           end-display
+
+                       when ws-item-list-is-highlight(ws-item-idx)
+                           display ws-item-list-char(ws-item-idx)
+                               foreground-color
+                                   ws-item-list-color(ws-item-idx)
+                               with highlight
+                               at ws-record-pos
+                           end-display
+
+                       when other
+                           display ws-item-list-char(ws-item-idx)
+                               foreground-color
+                                   ws-item-list-color(ws-item-idx)
+                               at ws-record-pos
+                           end-display
 
                    end-evaluate
 
-                   move 58 to ws-record-pos-x 
-                   display ws-item-list-highlight-sw(ws-idx) 
+                   move 58 to ws-record-pos-x
+                   display ws-item-list-highlight-sw(ws-item-idx)
                        at ws-record-pos
-                   end-display 
+                   end-display
                    move 68 to ws-record-pos-x
-                   display ws-item-list-blink-sw(ws-idx) 
+                   display ws-item-list-blink-sw(ws-item-idx)
                        at ws-record-pos
-                   end-display 
-               else 
+                   end-display
+               else
                    move 1 to ws-record-pos-x
-                   display ws-line-mask at ws-record-pos    
-               end-if 
-               move 1 to ws-record-pos-x 
-               add 1 to ws-record-pos-y 
+                   display ws-line-mask at ws-record-pos
+               end-if
+               move 1 to ws-record-pos-x
+               add 1 to ws-record-pos-y
 
-           end-perform  
+           end-perform
 
            exit paragraph.
 
 
        load-item-list.
 
-           move 1 to ws-cur-num-list-items
-           set ws-not-eof to true             
+           move 0 to ws-cur-num-list-items
+           set ws-not-eof to true
 
-           open input fd-item-list-data     
-               perform until ws-is-eof or ws-cur-num-list-items > 999                         
-                   initialize 
-                       ws-item-list-data-record(ws-cur-num-list-items)  
+           open input fd-item-list-data
+               perform until ws-is-eof or ws-cur-num-list-items >= 999
+
+                   add 1 to ws-cur-num-list-items
+                   initialize
+                       ws-item-list-data-record(ws-cur-num-list-items)
       *             move 999 to ws-item-list-id(ws-cur-num-list-items)
 
 
-                   read fd-item-list-data next record 
+                   read fd-item-list-data next record
                        into ws-item-list-data-record(
                            ws-cur-num-list-items)
-                       at end 
-                           set ws-is-eof to true 
-                       not at end 
-                           add 1 to ws-cur-num-list-items
-                   end-read 
-
-                   if ws-item-list-file-status not = ws-file-status-ok 
-                   and ws-item-list-file-status not = 
-                   ws-file-status-eof and ws-item-list-file-status 
+                       at end
+                           set ws-is-eof to true
+                           subtract 1 from ws-cur-num-list-items
+                   end-read
+
+                   if ws-item-list-file-status not = ws-file-status-ok
+                   and ws-item-list-file-status not =
+                   ws-file-status-eof and ws-item-list-file-status
                    not = 23 then  *> 23 record not found.
                        display "Error reading item list data." at 0101
                        display ws-item-list-file-status at 0201
-                       close fd-item-list-data                    
-                       goback 
-                   end-if  
-                                   
-               end-perform                   
-           close fd-item-list-data       
-
-      *>This is an odd bug where if a new item was just added, the reload
-      *>causes an extra empty item to be displayed at the end of the
-      *>list. Only in this case too which makes it very odd.      
-           if ws-create-new-item then 
-               subtract 1 from ws-cur-num-list-items
-               set ws-not-create-new-item to true 
-           end-if 
+                       close fd-item-list-data
+                       goback
+                   end-if
+
+               end-perform
+           close fd-item-list-data
 
            exit paragraph.
 
@@ -332,34 +398,36 @@
 
 
        create-new-item.
-           
-           if ws-cur-num-list-items > 0 then 
-               compute ws-next-id = 
-                   ws-item-list-id(ws-cur-num-list-items - 1) + 1
-               end-compute 
-           else 
-               move 1 to ws-next-id 
-           end-if 
+
+           if ws-cur-num-list-items > 0 then
+               compute ws-next-id =
+                   ws-item-list-id(ws-cur-num-list-items) + 1
+               end-compute
+           else
+               move 1 to ws-next-id
+           end-if
+
+           add 1 to ws-cur-num-list-items
 
            move ws-next-id
                to ws-item-list-id(ws-cur-num-list-items)
 
-           call "add-edit-item" using 
-               ws-item-list-data-record(ws-cur-num-list-items) 
+           call "add-edit-item" using
+               ws-item-list-data-record(ws-cur-num-list-items)
                ws-add-edit-return-code
-           end-call 
-      
-           if ws-add-edit-return-code not = zero then 
+           end-call
+
+           if ws-add-edit-return-code not = zero then
            *> TODO : display error messages better.
-               display 
-                   "Failed to create new list item." upon syserr 
-               end-display 
-      
-           else 
+               display
+                   "Failed to create new list item." upon syserr
+               end-display
+               subtract 1 from ws-cur-num-list-items
+
+           else
                move ws-cur-num-list-items to ws-selected-idx
                perform save-list-item-record
-               add 1 to ws-cur-num-list-items  
-           end-if        
+           end-if
 
            exit paragraph.
 
@@ -418,6 +486,176 @@
            exit paragraph.
 
 
+      ******************************************************************
+      * Dump the whole catalog, one delimited line per item, to
+      * ws-item-catalog-text-file-name so it can be edited outside the
+      * item creator or copied over to another map pack.
+      ******************************************************************
+       export-item-catalog.
+
+           move 0 to ws-export-count
+
+           open output fd-item-catalog-text
+
+           if ws-item-catalog-text-file-status not = ws-file-status-ok
+           then
+               display "Failed to open export file." at 2001
+           else
+               perform varying ws-idx from 1 by 1
+                   until ws-idx > ws-cur-num-list-items
+
+                   perform build-export-line
+
+                   write f-item-catalog-text-line
+                       from ws-catalog-text-line
+                   end-write
+
+                   add 1 to ws-export-count
+
+               end-perform
+
+               close fd-item-catalog-text
+
+               display function concatenate(
+                   "Exported ", function trim(ws-export-count),
+                   " item(s) to ",
+                   function trim(ws-item-catalog-text-file-name))
+                   at 2001
+               end-display
+           end-if
+
+           exit paragraph.
+
+
+       build-export-line.
+
+           move spaces to ws-catalog-text-line
+
+           string
+               function trim(ws-item-list-id(ws-idx))
+                   delimited by size
+               ws-catalog-text-delim delimited by size
+               function trim(ws-item-list-name(ws-idx))
+                   delimited by size
+               ws-catalog-text-delim delimited by size
+               ws-item-list-effect-id(ws-idx) delimited by size
+               ws-catalog-text-delim delimited by size
+               ws-item-list-worth(ws-idx) delimited by size
+               ws-catalog-text-delim delimited by size
+               ws-item-list-color(ws-idx) delimited by size
+               ws-catalog-text-delim delimited by size
+               ws-item-list-char(ws-idx) delimited by size
+               ws-catalog-text-delim delimited by size
+               ws-item-list-highlight-sw(ws-idx) delimited by size
+               ws-catalog-text-delim delimited by size
+               ws-item-list-blink-sw(ws-idx) delimited by size
+               into ws-catalog-text-line
+           end-string
+
+           exit paragraph.
+
+
+      ******************************************************************
+      * Read ws-item-catalog-text-file-name back in, replacing the
+      * in-memory catalog, then rewrite/write every record to
+      * fd-item-list-data the same way save-list-item-record does for
+      * a single item -- new ids get written, existing ids get
+      * rewritten in place.
+      ******************************************************************
+       import-item-catalog.
+
+           move 0 to ws-import-count
+           move 0 to ws-cur-num-list-items
+           set ws-catalog-text-not-eof to true
+
+           open input fd-item-catalog-text
+
+           if ws-item-catalog-text-file-status not = ws-file-status-ok
+           then
+               display "Import file not found." at 2001
+           else
+               perform until ws-catalog-text-is-eof
+                       or ws-cur-num-list-items >= 999
+
+                   read fd-item-catalog-text
+                       into ws-catalog-text-line
+                       at end set ws-catalog-text-is-eof to true
+                   end-read
+
+                   if ws-catalog-text-not-eof
+                   and ws-catalog-text-line not = spaces then
+                       add 1 to ws-cur-num-list-items
+                       perform parse-import-line
+                   end-if
+
+               end-perform
+
+               close fd-item-catalog-text
+
+               perform save-all-imported-items
+
+               display function concatenate(
+                   "Imported ", function trim(ws-import-count),
+                   " item(s) from ",
+                   function trim(ws-item-catalog-text-file-name))
+                   at 2001
+               end-display
+           end-if
+
+           exit paragraph.
+
+
+       parse-import-line.
+
+           initialize ws-item-list-data-record(ws-cur-num-list-items)
+
+           unstring ws-catalog-text-line
+               delimited by ws-catalog-text-delim
+               into ws-item-list-id(ws-cur-num-list-items)
+                   ws-item-list-name(ws-cur-num-list-items)
+                   ws-item-list-effect-id(ws-cur-num-list-items)
+                   ws-item-list-worth(ws-cur-num-list-items)
+                   ws-item-list-color(ws-cur-num-list-items)
+                   ws-item-list-char(ws-cur-num-list-items)
+                   ws-item-list-highlight-sw(ws-cur-num-list-items)
+                   ws-item-list-blink-sw(ws-cur-num-list-items)
+           end-unstring
+
+           exit paragraph.
+
+
+       save-all-imported-items.
+
+           if ws-cur-num-list-items = 0 then
+               exit paragraph
+           end-if
+
+           open i-o fd-item-list-data
+
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-cur-num-list-items
+
+               move ws-item-list-id(ws-idx) to f-item-id
+
+               rewrite f-item-list-data-record
+                   from ws-item-list-data-record(ws-idx)
+                   invalid key
+                       write f-item-list-data-record
+                           from ws-item-list-data-record(ws-idx)
+                       end-write
+               end-rewrite
+
+               add 1 to ws-import-count
+
+           end-perform
+
+           close fd-item-list-data
+
+           perform load-item-list
+
+           exit paragraph.
+
+
        generate-test-data.
 
            move 1 to ws-selected-idx 
