@@ -39,7 +39,9 @@
            05  ws-temp-map-pos-y        pic S99 value 01.
            05  ws-temp-map-pos-x        pic S99 value 01.
 
-       01  ws-line-mask                 pic x(80) value spaces. 
+       01  ws-line-mask                 pic x(80) value spaces.
+
+       01  ws-effect-legend-mask        pic x(26) value spaces.
 
        01  ls-enemy-draw-pos    occurs 0 to ws-max-num-enemies times
                                     depending on l-cur-num-enemies.
@@ -64,7 +66,33 @@
 
        copy "shared/copybooks/l-tile-map-table-matrix.cpy".
 
-       copy "shared/copybooks/l-enemy-data.cpy".
+      *> Caller (crl_editor.cbl) passes ws-enemy-data, its own inline
+      *> working-storage/DISPLAY-shaped enemy record, not the
+      *> COMP-shaped shared/copybooks/l-enemy-data.cpy other
+      *> linkage-only callers use -- declared locally here to match.
+       01  l-enemy-data.
+           05  l-cur-num-enemies           pic 99.
+           05  l-enemy             occurs 0 to ws-max-num-enemies times
+                                   depending on l-cur-num-enemies.
+               10  l-enemy-name            pic x(16).
+               10  l-enemy-hp.
+                   15  l-enemy-hp-total    pic 999.
+                   15  l-enemy-hp-current  pic 999.
+               10  l-enemy-attack-damage   pic 999.
+               10  l-enemy-pos.
+                   15  l-enemy-y           pic 99.
+                   15  l-enemy-x           pic 99.
+               10  l-enemy-color           pic 9.
+               10  l-enemy-char            pic x.
+               10  l-enemy-status              pic 9.
+                   88  l-enemy-status-alive    value 0.
+                   88  l-enemy-status-dead     value 1.
+                   88  l-enemy-status-attacked value 2.
+                   88  l-enemy-status-other    value 3.
+               10  l-enemy-movement-ticks.
+                   15  l-enemy-current-ticks   pic 999.
+                   15  l-enemy-max-ticks       pic 999.
+               10  l-enemy-exp-worth           pic 9(4).
 
            01  l-display-mode                     pic a value 'R'.
                88  l-display-mode-regular         value 'R'.
@@ -192,12 +220,39 @@
                perform display-cursor-info-enemy
            end-if
 
-           perform display-tile-info          
+           perform display-tile-info
+
+           perform display-effect-legend
 
            goback.
 
 
 
+      ******************************************************************
+      * While F6's tile-effect view is on, the map shows a raw effect
+      * symbol per tile instead of its normal character -- this spells
+      * out what each of those symbols means so it doesn't have to be
+      * memorized. Blanked out again in regular view so it doesn't
+      * linger once F6 is toggled back off.
+      ******************************************************************
+       display-effect-legend.
+
+           if l-display-mode-effects then
+               display "Effects: . none  T tele" at 2253 highlight
+               display "         > right v down" at 2353
+               display "         < left  ^ up  " at 2453
+               display "         R reverse U other" at 2553
+           else
+               display ws-effect-legend-mask at 2253
+               display ws-effect-legend-mask at 2353
+               display ws-effect-legend-mask at 2453
+               display ws-effect-legend-mask at 2553
+           end-if
+
+           exit paragraph.
+
+
+
        display-cursor-info-tile.
 
            display "Tile to Place: " at 1260 underline highlight  
