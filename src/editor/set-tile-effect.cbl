@@ -141,7 +141,7 @@
 
            if ls-teleport-is-found then 
                display "Remove placed teleport? [y/n] " at 2101                
-               accept ws-temp-input at 2130 with auto-skip upper
+               accept ws-temp-input at 2130 with auto upper
                if ws-temp-input = 'Y' then                    
       *>           Shift whole array down one element, replacing deleted               
                    perform varying ws-counter-1 
