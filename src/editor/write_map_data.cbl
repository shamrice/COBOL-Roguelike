@@ -57,6 +57,13 @@
        01  ws-counter-1                 pic 999 comp.
        01  ws-counter-2                 pic 999 comp.
 
+       78  ws-backup-file-ext           value ".BAK".
+
+       01  ws-backup-source-file        pic x(15).
+       01  ws-backup-dest-file          pic x(19).
+       01  ws-backup-file-info          pic x(20).
+       01  ws-backup-status             pic s9(9) comp-5.
+
 
        local-storage section.
 
@@ -95,7 +102,9 @@
 
        main-procedure.
 
-           move ws-save-status-fail to l-return-code 
+           move ws-save-status-fail to l-return-code
+
+           perform backup-existing-map-files
 
            open output fd-tile-data
 
@@ -145,4 +154,47 @@
 
            goback.
 
+      ******************************************************************
+      * Copies each of the four map files to a .BAK sibling before they
+      * get truncated by "open output" below, so a bad overwrite can be
+      * recovered from. Files that don't exist yet (a brand new map)
+      * are silently skipped -- there's nothing to back up.
+      ******************************************************************
+       backup-existing-map-files.
+
+           move l-map-dat-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           move l-map-tel-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           move l-map-enemy-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           move l-map-item-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           exit paragraph.
+
+       backup-one-map-file.
+
+           call "CBL_CHECK_FILE_EXIST" using
+               ws-backup-source-file ws-backup-file-info
+               returning ws-backup-status
+           end-call
+
+           if ws-backup-status = 0 then
+               move function concatenate(
+                   function trim(ws-backup-source-file),
+                   ws-backup-file-ext)
+                   to ws-backup-dest-file
+
+               call "CBL_COPY_FILE" using
+                   ws-backup-source-file ws-backup-dest-file
+                   returning ws-backup-status
+               end-call
+           end-if
+
+           exit paragraph.
+
        end program write-map-data.
