@@ -32,6 +32,19 @@
 
        01  ws-blank-line               pic a(50) value spaces.
 
+      *> Teleport destination picker/validation (request: validate a
+      *> chosen teleport destination map and position before it can be
+      *> saved, rather than only rejecting a blank/zero entry).
+       01  ws-teleport-dest-valid-sw   pic a value 'N'.
+           88  ws-teleport-dest-is-valid   value 'Y'.
+           88  ws-teleport-dest-not-valid  value 'N'.
+
+       01  ws-teleport-dest-error-msg  pic x(40) value spaces.
+
+       01  ws-teleport-dest-file       pic x(19).
+       01  ws-teleport-dest-file-info  pic x(20).
+       01  ws-teleport-dest-file-status pic s9(9) comp-5.
+
        linkage section.
 
        01  l-cursor-tile-effect-id            pic 99.
@@ -78,7 +91,7 @@
                when other 
                    display ws-blank-line at 2101
                    display "Not implemented. Press any key." at 2101
-                   accept ws-filler at 2150 with auto-skip no-echo 
+                   accept ws-filler at 2150 with auto no-echo 
                    display ws-blank-line at 2101
                    move zeros to l-cursor-tile-effect-id                   
 
@@ -86,22 +99,89 @@
           
            goback.
 
+      *> Picks a teleport destination map/position, validating each
+      *> attempt against the actual map files on disk instead of just
+      *> checking for blank/zero input. Keeps re-prompting on a bad
+      *> pick until the destination checks out or the user cancels by
+      *> leaving the map name blank.
        setup-teleport.
-           display "Enter teleport destination map: " at 2101
-           accept l-cursor-tel-dest-map at 2133 update upper           
-           display "Enter teleport destination Y position: " at 2101
-           accept l-cursor-tel-dest-y at 2140 update 
-           display "Enter teleport destination X position: " at 2101
-           accept l-cursor-tel-dest-x at 2140 update 
-
-           if l-cursor-tel-dest-map = spaces or l-cursor-tel-dest-y <= 0 
-           or l-cursor-tel-dest-x <= 0 then 
-               move zeros to l-cursor-tile-effect-id 
-               display "Tile effect canceled. Press Enter.  " at 2101
-               display "                         " at 2135
-               accept ws-filler at 2140
-           end-if 
+           set ws-teleport-dest-not-valid to true
+
+           perform until ws-teleport-dest-is-valid
+
+               display ws-blank-line at 2101
+               display "Enter teleport destination map: " at 2101
+               display "[Blank to cancel]" at 2150
+               accept l-cursor-tel-dest-map at 2133 update upper
+
+               if l-cursor-tel-dest-map = spaces then
+                   move zeros to l-cursor-tile-effect-id
+                   display ws-blank-line at 2101
+                   display "Tile effect canceled. Press Enter.  "
+                       at 2101
+                   accept ws-filler at 2140
+                   display ws-blank-line at 2101
+                   exit paragraph
+               end-if
+
+               display ws-blank-line at 2101
+               display "Enter teleport destination Y position: "
+                   at 2101
+               accept l-cursor-tel-dest-y at 2140 update
+               display ws-blank-line at 2101
+               display "Enter teleport destination X position: "
+                   at 2101
+               accept l-cursor-tel-dest-x at 2140 update
 
+               perform validate-teleport-destination
+
+               if ws-teleport-dest-not-valid then
+                   display ws-blank-line at 2101
+                   display function trim(ws-teleport-dest-error-msg)
+                       at 2101
+                   display "Press Enter to try again." at 2150
+                   accept ws-filler at 2176
+               end-if
+
+           end-perform
+
+           display ws-blank-line at 2101
            exit paragraph.
-           
+
+      *> Sets ws-teleport-dest-valid-sw. On failure, leaves a specific
+      *> reason in ws-teleport-dest-error-msg for setup-teleport to
+      *> display before letting the user try again.
+       validate-teleport-destination.
+           set ws-teleport-dest-is-valid to true
+           move spaces to ws-teleport-dest-error-msg
+
+           if l-cursor-tel-dest-y <= 0
+           or l-cursor-tel-dest-y > ws-max-map-height
+           or l-cursor-tel-dest-x <= 0
+           or l-cursor-tel-dest-x > ws-max-map-width then
+
+               set ws-teleport-dest-not-valid to true
+               move "Destination position is out of bounds."
+                   to ws-teleport-dest-error-msg
+
+           else
+               move function concatenate(
+                   function trim(l-cursor-tel-dest-map),
+                   ws-data-file-ext)
+                   to ws-teleport-dest-file
+
+               call "CBL_CHECK_FILE_EXIST" using
+                   ws-teleport-dest-file ws-teleport-dest-file-info
+                   returning ws-teleport-dest-file-status
+               end-call
+
+               if ws-teleport-dest-file-status not = 0 then
+                   set ws-teleport-dest-not-valid to true
+                   move "Destination map does not exist."
+                       to ws-teleport-dest-error-msg
+               end-if
+           end-if
+
+           exit paragraph.
+
        end program setup-tile-effect.
