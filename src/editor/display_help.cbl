@@ -39,16 +39,25 @@
                "      h - toggle fg tile highlight" at 0701
                "      k - toggle blinking tiles" at 0801
                "  esc/q - quit editor" at 0901
-               "  space - place tile or enemy" at 1001
-               "    tab - toggle tile/enemy placement mode" at 1101
-               "     F1 - display this help screen." at 1201
-               "   o/F2 - save map data" at 1301               
-               "   l/F3 - load map data" at 1401               
-               "     F6 - toggle tile effect view on/off." at 1501
-           end-display 
-
-           display "Press [enter] for next page." at 1901
-           accept omitted at 1950
+               "      r - rectangle-fill (mark 2 corners)" at 1001
+               "      x - flood-fill contiguous tiles" at 1101
+               "      u - undo last change" at 1201
+               "      y - redo last undone change" at 1301
+               "      m - copy region (mark 2 corners)" at 1401
+               "      p - paste copied region at cursor" at 1501
+               "      w - set map height/width" at 1601
+               "  space - place tile or enemy" at 1701
+               "    tab - cycle tile/enemy/teleport placement mode"
+                   at 1801
+               "     F1 - display this help screen." at 1901
+               "   o/F2 - save map data" at 2001
+               "   l/F3 - load map data" at 2101
+               "     F6 - toggle tile effect view on/off." at 2201
+               "      v - recently opened maps quick-load list" at 2301
+           end-display
+
+           display "Press [enter] for next page." at 2401
+           accept omitted at 2450
 
            display space blank screen 
 
