@@ -29,8 +29,21 @@
 
                select optional fd-teleport-data
                assign to dynamic ws-map-tel-file
+               organization is indexed
+               access mode is dynamic
+               record key is f-teleport-pos.
+
+               select optional fd-map-dim-data
+               assign to dynamic ws-map-dim-file
                organization is record sequential.
 
+      *> Recently opened maps -- most-recently-used name is always
+      *> the first line, so the list doubles as a quick-load menu.
+               select optional fd-recent-maps
+               assign to ws-recent-maps-file-name
+               organization is line sequential
+               file status is ws-recent-maps-file-status.
+
        data division.
 
        file section.
@@ -46,8 +59,9 @@
                05  f-tile-blocking         pic a.
                05  f-tile-blinking         pic a.
                05  f-tile-effect-id        pic 99.
+               05  f-tile-switch-group     pic 99.
 
-           fd  fd-enemy-data.           
+           fd  fd-enemy-data.
            01  f-enemy.
                05  f-enemy-name                 pic x(16).
                05  f-enemy-hp.
@@ -73,7 +87,15 @@
                05  f-teleport-dest-pos.
                    10  f-teleport-dest-y   pic S99.
                    10  f-teleport-dest-x   pic S99.
-               05  f-teleport-dest-map     pic x(15).                   
+               05  f-teleport-dest-map     pic x(15).
+
+           fd  fd-map-dim-data.
+           01  f-map-dim-record.
+               05  f-map-dim-height        pic 99.
+               05  f-map-dim-width         pic 99.
+
+           fd  fd-recent-maps.
+           01  f-recent-map-name           pic x(15).
 
        working-storage section.
 
@@ -96,16 +118,26 @@
            01  ws-temp-time                pic 9(9).
 
 
-           01  ws-map-files.  
+           01  ws-map-files.
                05  ws-map-name             pic x(15) value "NEWMAP".
                05  ws-map-name-temp        pic x(15) value "NEWMAP".
-               05  ws-map-dat-file         pic x(15).               
+               05  ws-map-dat-file         pic x(15).
                05  ws-map-tel-file         pic x(15).
                05  ws-map-enemy-file       pic x(15).
-                          
+               05  ws-map-item-file        pic x(15).
+               05  ws-map-dim-file         pic x(15).
+      *> Logical size of the map -- capped at ws-max-map-height/width
+      *> but can be set smaller so a map doesn't have to fill the
+      *> whole 25x80 grid. Grouped here since it travels with the map
+      *> name/files through the load-map-data call.
+               05  ws-map-height           pic 99 value 25.
+               05  ws-map-width            pic 99 value 80.
+
            78  ws-data-file-ext            value ".DAT".
            78  ws-teleport-file-ext        value ".TEL".
            78  ws-enemy-file-ext           value ".BGS".
+           78  ws-item-file-ext            value ".ITM".
+           78  ws-dim-file-ext             value ".DIM".
 
 
       *> Color constants:    
@@ -122,6 +154,11 @@
            78  ws-max-map-width               value 80.
            78  ws-max-num-enemies             value 99.
            78  ws-max-num-teleports           value 999.
+           78  ws-max-num-items               value 999.
+
+           01  ws-dim-input                   pic 99.
+
+           copy "shared/copybooks/ws-item-data.cpy".
 
            01  ws-line-mask                   pic x(50) value spaces.
 
@@ -160,10 +197,11 @@
                    10  ws-cursor-tel-dest-y            pic 99.
                    10  ws-cursor-tel-dest-x            pic 99.
                    10  ws-cursor-tel-dest-map          pic x(15).    
-               05  ws-cursor-draw-effect               pic 99.                   
+               05  ws-cursor-draw-effect               pic 99.
                05  ws-cursor-type                      pic a value 'T'.
                    88  ws-cursor-type-tile             value 'T'.
-                   88  ws-cursor-type-enemy            value 'E'.                                                      
+                   88  ws-cursor-type-enemy            value 'E'.
+                   88  ws-cursor-type-teleport         value 'P'.
                78  ws-cursor-char             value "+".
 
 
@@ -218,7 +256,8 @@
                        15  ws-tile-blinking             pic a value 'N'.
                            88  ws-tile-is-blinking      value 'Y'.
                            88  ws-tile-not-blinking     value 'N'.
-                       15  ws-tile-effect-id            pic 99.       
+                       15  ws-tile-effect-id            pic 99.
+                       15  ws-tile-switch-group         pic 99.
 
 
            01  ws-teleport-data.
@@ -258,8 +297,193 @@
 
            01  ws-replace-enemy             pic a.
 
+      *> Confirmation prompt shared by every destructive command
+      *> (overwriting map files, loading over unsaved edits, shrinking
+      *> the map) so a stray keypress can't silently lose work.
+           01  ws-confirm-answer            pic a.
+               88  ws-confirmed             value 'Y'.
+               88  ws-not-confirmed         value 'N', space.
+
+           01  ws-confirm-file-info         pic x(20).
+           01  ws-confirm-file-status       pic s9(9) comp-5.
+           01  ws-confirm-old-map-height    pic 99.
+           01  ws-confirm-old-map-width     pic 99.
+
+      *> Backs up each map file to a .BAK sibling before write-world-
+      *> data truncates it, so a bad overwrite can be recovered from.
+           78  ws-backup-file-ext           value ".BAK".
+           01  ws-backup-source-file        pic x(15).
+           01  ws-backup-dest-file          pic x(19).
+           01  ws-backup-file-info          pic x(20).
+           01  ws-backup-status             pic s9(9) comp-5.
+
+      *> Recently opened maps quick-load list.
+           01  ws-recent-maps-file-name    pic x(20) value "RECENT.MAP".
+           01  ws-recent-maps-file-status  pic xx.
+
+           78  ws-max-recent-maps          value 5.
+           01  ws-cur-num-recent-maps      pic 9 value 0.
+           01  ws-recent-maps.
+               05  ws-recent-map-name  occurs ws-max-recent-maps times
+                                        pic x(15).
+
+           01  ws-recent-maps-eof-sw       pic a value 'N'.
+               88  ws-recent-maps-is-eof   value 'Y'.
+               88  ws-recent-maps-not-eof  value 'N'.
+
+           01  ws-recent-maps-idx          pic 9.
+           01  ws-recent-maps-choice       pic 9.
+
+           01  ws-recent-map-was-found-sw  pic a value 'N'.
+               88  ws-recent-map-was-found     value 'Y'.
+               88  ws-recent-map-was-not-found value 'N'.
+           01  ws-recent-maps-scr-pos.
+               05  ws-recent-maps-scr-row  pic 99.
+               05  ws-recent-maps-scr-col  pic 99 value 09.
+
            01  ws-load-return-code          pic 9.
 
+           01  ws-player-start-pos.
+               05  ws-player-start-y           pic S99.
+               05  ws-player-start-x           pic S99.
+               05  ws-player-start-found-sw    pic a value 'N'.
+                   88  ws-player-start-was-found   value 'Y'.
+                   88  ws-player-start-not-found   value 'N'.
+
+      *> Rectangle-fill: mark two corners with 'r', then fill the box.
+           01  ws-rect-fill-pending            pic a value 'N'.
+               88  ws-rect-fill-armed          value 'Y'.
+               88  ws-rect-fill-not-armed      value 'N'.
+           01  ws-rect-fill-corner-1.
+               05  ws-rect-fill-corner-1-y     pic S99.
+               05  ws-rect-fill-corner-1-x     pic S99.
+           01  ws-rect-fill-from-y             pic S99.
+           01  ws-rect-fill-to-y               pic S99.
+           01  ws-rect-fill-from-x             pic S99.
+           01  ws-rect-fill-to-x               pic S99.
+
+      *> Copy/paste: 'm' marks two corners (like rectangle-fill) to
+      *> copy that block of tiles into a template buffer, 'p' stamps
+      *> the buffer back with its top-left corner at the cursor.
+           01  ws-copy-pending                 pic a value 'N'.
+               88  ws-copy-armed               value 'Y'.
+               88  ws-copy-not-armed           value 'N'.
+           01  ws-copy-ready                   pic a value 'N'.
+               88  ws-copy-buffer-ready        value 'Y'.
+               88  ws-copy-buffer-not-ready    value 'N'.
+           01  ws-copy-corner-1.
+               05  ws-copy-corner-1-y          pic S99.
+               05  ws-copy-corner-1-x          pic S99.
+           01  ws-copy-height                  pic 99 value 0.
+           01  ws-copy-width                   pic 99 value 0.
+           01  ws-copy-row                     pic 99.
+           01  ws-copy-col                     pic 99.
+           01  ws-copy-src-y                   pic S99.
+           01  ws-copy-src-x                   pic S99.
+           01  ws-copy-dest-y                  pic S99.
+           01  ws-copy-dest-x                  pic S99.
+           01  ws-copy-buffer.
+               05  ws-copy-buf-row occurs 25 times.
+                   10  ws-copy-tile occurs 80 times.
+                       15  ws-copy-tile-fg          pic 9.
+                       15  ws-copy-tile-bg          pic 9.
+                       15  ws-copy-tile-char        pic x.
+                       15  ws-copy-tile-highlight   pic a.
+                       15  ws-copy-tile-blocking    pic a.
+                       15  ws-copy-tile-blinking    pic a.
+                       15  ws-copy-tile-effect-id   pic 99.
+                       15  ws-copy-tile-switch-grp  pic 99.
+
+      *> Flood-fill: 'x' fills all contiguous tiles matching the
+      *> character under the cursor with the current draw settings.
+           01  ws-flood-fill-match-char        pic x.
+           01  ws-flood-fill-stack-top         pic 9(4) value 0.
+           01  ws-flood-fill-stack.
+               05  ws-flood-fill-stack-entry  occurs 2000 times.
+                   10  ws-flood-fill-stack-y   pic S99.
+                   10  ws-flood-fill-stack-x   pic S99.
+           01  ws-flood-fill-cur-y             pic S99.
+           01  ws-flood-fill-cur-x             pic S99.
+           01  ws-ff-push-y                    pic S99.
+           01  ws-ff-push-x                    pic S99.
+           01  ws-ff-char                      pic x.
+
+      *> Undo/redo: each entry snapshots one tile-placement or one
+      *> enemy add/delete so it can be reversed. 'T' = tile change,
+      *> 'A' = an enemy was added (undo removes it), 'D' = an enemy
+      *> was deleted (undo re-inserts it). ws-un-tile/ws-un-enemy
+      *> mirror ws-tile-map-data/ws-enemy field-for-field so a whole
+      *> record can be captured or restored with one group move.
+           01  ws-undo-stack-top                pic 999 value 0.
+           01  ws-redo-stack-top                pic 999 value 0.
+           01  ws-undo-stack.
+               05  ws-undo-entry occurs 50 times.
+                   10  ws-un-kind               pic x.
+                       88  ws-un-is-tile        value 'T'.
+                       88  ws-un-is-enemy-add   value 'A'.
+                       88  ws-un-is-enemy-del   value 'D'.
+                   10  ws-un-pos.
+                       15  ws-un-pos-y          pic S99.
+                       15  ws-un-pos-x          pic S99.
+                   10  ws-un-idx                pic 99.
+                   10  ws-un-tile.
+                       15  ws-un-tile-fg            pic 9.
+                       15  ws-un-tile-bg            pic 9.
+                       15  ws-un-tile-char          pic x.
+                       15  ws-un-tile-highlight     pic a.
+                       15  ws-un-tile-blocking      pic a.
+                       15  ws-un-tile-blinking      pic a.
+                       15  ws-un-tile-effect-id     pic 99.
+                       15  ws-un-tile-switch-grp    pic 99.
+                   10  ws-un-enemy.
+                       15  ws-un-enemy-name         pic x(16).
+                       15  ws-un-enemy-hp.
+                           20  ws-un-enemy-hp-total pic 999.
+                           20  ws-un-enemy-hp-cur   pic 999.
+                       15  ws-un-enemy-atk          pic 999.
+                       15  ws-un-enemy-pos.
+                           20  ws-un-enemy-y        pic 99.
+                           20  ws-un-enemy-x        pic 99.
+                       15  ws-un-enemy-color        pic 9.
+                       15  ws-un-enemy-char         pic x.
+                       15  ws-un-enemy-status       pic 9.
+                       15  ws-un-enemy-ticks.
+                           20  ws-un-enemy-cur-tick pic 999.
+                           20  ws-un-enemy-max-tick pic 999.
+                       15  ws-un-enemy-exp-worth    pic 9(4).
+           01  ws-redo-stack.
+               05  ws-redo-entry occurs 50 times.
+                   10  ws-re-kind               pic x.
+                   10  ws-re-pos.
+                       15  ws-re-pos-y          pic S99.
+                       15  ws-re-pos-x          pic S99.
+                   10  ws-re-idx                pic 99.
+                   10  ws-re-tile.
+                       15  ws-re-tile-fg            pic 9.
+                       15  ws-re-tile-bg            pic 9.
+                       15  ws-re-tile-char          pic x.
+                       15  ws-re-tile-highlight     pic a.
+                       15  ws-re-tile-blocking      pic a.
+                       15  ws-re-tile-blinking      pic a.
+                       15  ws-re-tile-effect-id     pic 99.
+                       15  ws-re-tile-switch-grp    pic 99.
+                   10  ws-re-enemy.
+                       15  ws-re-enemy-name         pic x(16).
+                       15  ws-re-enemy-hp.
+                           20  ws-re-enemy-hp-total pic 999.
+                           20  ws-re-enemy-hp-cur   pic 999.
+                       15  ws-re-enemy-atk          pic 999.
+                       15  ws-re-enemy-pos.
+                           20  ws-re-enemy-y        pic 99.
+                           20  ws-re-enemy-x        pic 99.
+                       15  ws-re-enemy-color        pic 9.
+                       15  ws-re-enemy-char         pic x.
+                       15  ws-re-enemy-status       pic 9.
+                       15  ws-re-enemy-ticks.
+                           20  ws-re-enemy-cur-tick pic 999.
+                           20  ws-re-enemy-max-tick pic 999.
+                       15  ws-re-enemy-exp-worth    pic 9(4).
+
        procedure division.
        
        init-setup. 
@@ -287,7 +511,9 @@
            accept ws-temp-time from time 
            move function random(ws-temp-time) to ws-filler
 
-           perform generate-init-world-data.
+           perform generate-init-world-data
+
+           perform load-recent-maps.
 
 
        set-file-names.
@@ -302,8 +528,12 @@
 
            move function concatenate(
                function trim(ws-map-name), ws-enemy-file-ext)
-               to ws-map-enemy-file       
-           
+               to ws-map-enemy-file
+
+           move function concatenate(
+               function trim(ws-map-name), ws-dim-file-ext)
+               to ws-map-dim-file
+
            exit paragraph.
          
 
@@ -339,7 +569,7 @@
 
        get-input.
                               
-           accept ws-kb-input at 2601 with auto-skip no-echo upper
+           accept ws-kb-input at 2601 with auto no-echo upper
                      
 
       *> Check special keys being pressed.
@@ -361,18 +591,35 @@
                    display "QUITING" at 0917 
                    set ws-quit to true 
 
-               when COB-SCR-F6 
-                   if ws-display-mode-effects then 
-                       set ws-display-mode-regular to true 
-                   else 
-                       set ws-display-mode-effects to true 
-                   end-if 
+               when COB-SCR-F6
+                   if ws-display-mode-effects then
+                       set ws-display-mode-regular to true
+                   else
+                       set ws-display-mode-effects to true
+                   end-if
+
+      *> F1/F2/F3 mirror the help screen's own documented shortcuts --
+      *> F1 for help, F2 alongside 'o' for save, F3 alongside 'l' for
+      *> load.
+               when COB-SCR-F1
+                   call "display-help"
+                   end-call
 
-               when COB-SCR-TAB                    
-                   if ws-cursor-type-tile then 
-                       set ws-cursor-type-enemy to true 
-                   else 
-                       set ws-cursor-type-tile to true 
+               when COB-SCR-F2
+                   perform write-world-data
+
+               when COB-SCR-F3
+                   perform load-map-data
+
+               when COB-SCR-TAB
+                   if ws-cursor-type-tile then
+                       set ws-cursor-type-enemy to true
+                   else
+                       if ws-cursor-type-enemy then
+                           set ws-cursor-type-teleport to true
+                       else
+                           set ws-cursor-type-tile to true
+                       end-if
                    end-if
 
 
@@ -439,8 +686,32 @@
                when ws-kb-input = 'L'
                    perform load-map-data
                
-               when ws-kb-input = 'O' 
-                   perform write-world-data                   
+               when ws-kb-input = 'O'
+                   perform write-world-data
+
+               when ws-kb-input = 'R'
+                   perform rectangle-fill
+
+               when ws-kb-input = 'U'
+                   perform undo-last-change
+
+               when ws-kb-input = 'Y'
+                   perform redo-last-change
+
+               when ws-kb-input = 'X'
+                   perform flood-fill
+
+               when ws-kb-input = 'M'
+                   perform copy-region
+
+               when ws-kb-input = 'P'
+                   perform paste-region
+
+               when ws-kb-input = 'W'
+                   perform set-map-dimensions
+
+               when ws-kb-input = 'V'
+                   perform show-recent-maps
 
                when ws-kb-input = space
                    if ws-crt-status not = COB-SCR-TIME-OUT
@@ -469,8 +740,8 @@
                add ws-cursor-pos-delta-x to ws-temp-map-pos-x
                
 
-               if ws-temp-map-pos-y >= ws-max-map-height 
-                  or ws-temp-map-pos-x >= ws-max-map-width
+               if ws-temp-map-pos-y >= ws-map-height
+                  or ws-temp-map-pos-x >= ws-map-width
                   or ws-temp-map-pos-y <= 0 or ws-temp-map-pos-x <= 0 
                then
                    display     
@@ -613,7 +884,68 @@
                    ws-cursor-draw-effect ws-cursor-teleport-settings
            end-if 
 
-           set ws-scr-refresh to true 
+           set ws-scr-refresh to true
+           exit paragraph.
+
+
+      ******************************************************************
+      * Lets a map be smaller than the full 25x80 grid -- clamps the
+      * height/width to [1, max] and pulls the cursor back inside the
+      * new bounds if it was standing past the new edge.
+      ******************************************************************
+       set-map-dimensions.
+
+           move ws-map-height to ws-confirm-old-map-height
+           move ws-map-width to ws-confirm-old-map-width
+
+           display "Map height [1-" at 2101
+           display ws-max-map-height at 2116 "]: " at 2118
+           move ws-map-height to ws-dim-input
+           accept ws-dim-input at 2121 update
+           if ws-dim-input = 0 or ws-dim-input > ws-max-map-height
+           then
+               move ws-max-map-height to ws-dim-input
+           end-if
+           move ws-dim-input to ws-map-height
+
+           display "Map width  [1-" at 2201
+           display ws-max-map-width at 2216 "]: " at 2218
+           move ws-map-width to ws-dim-input
+           accept ws-dim-input at 2221 update
+           if ws-dim-input = 0 or ws-dim-input > ws-max-map-width
+           then
+               move ws-max-map-width to ws-dim-input
+           end-if
+           move ws-dim-input to ws-map-width
+
+           display ws-line-mask at 2101
+           display ws-line-mask at 2201
+
+      *> Shrinking either dimension strands tiles/enemies/items
+      *> outside the new bounds, so make sure that's really wanted.
+           if ws-map-height < ws-confirm-old-map-height
+           or ws-map-width < ws-confirm-old-map-width then
+
+               display "Shrinking loses data outside the new"
+                   " bounds. Continue? [y/n] " at 2101
+               accept ws-confirm-answer at 2162 with auto upper
+               display ws-line-mask at 2101
+
+               if ws-not-confirmed then
+                   move ws-confirm-old-map-height to ws-map-height
+                   move ws-confirm-old-map-width to ws-map-width
+                   exit paragraph
+               end-if
+           end-if
+
+           if ws-cursor-pos-y > ws-map-height then
+               move ws-map-height to ws-cursor-pos-y
+           end-if
+           if ws-cursor-pos-x > ws-map-width then
+               move ws-map-width to ws-cursor-pos-x
+           end-if
+
+           set ws-scr-refresh to true
            exit paragraph.
 
 
@@ -624,25 +956,36 @@
            accept ws-map-name at 2120 update upper
            display ws-line-mask at 2101
            
-           if ws-map-name not = spaces 
-           and ws-map-name not = ws-map-name-temp then 
-               
-                              
-               call "load-map-data" using 
-                   ws-map-files ws-tile-map-table-matrix 
-                   ws-enemy-data ws-teleport-data
+           if ws-map-name not = spaces
+           and ws-map-name not = ws-map-name-temp then
+
+               display "Discard unsaved changes and load? [y/n] "
+                   at 2101
+               accept ws-confirm-answer at 2141 with auto upper
+               display ws-line-mask at 2101
+
+               if ws-not-confirmed then
+                   move ws-map-name-temp to ws-map-name
+                   exit paragraph
+               end-if
+
+               call "load-map-data" using
+                   ws-map-files ws-tile-map-table-matrix
+                   ws-enemy-data ws-teleport-data ws-item-data
+                   ws-player-start-pos
                    ws-load-return-code
-               end-call 
+               end-call
 
-               if ws-load-return-code not = 0 then 
+               if ws-load-return-code not = 0 then
                    display "Error loading: " at 0201 ws-map-name at 0225
                    accept ws-kb-input at 2101
-                   move ws-map-name-temp to ws-map-name 
+                   move ws-map-name-temp to ws-map-name
                else
-                   move ws-map-name to ws-map-name-temp 
-               end-if  
+                   move ws-map-name to ws-map-name-temp
+                   perform remember-recent-map
+               end-if
 
-           end-if 
+           end-if
 
            exit paragraph.
 
@@ -688,35 +1031,45 @@
 
            if ws-temp-map-pos-y > 0
                and ws-temp-map-pos-x > 0 
-               and ws-temp-map-pos-y <= ws-max-map-height
-               and ws-temp-map-pos-x <= ws-max-map-width then 
+               and ws-temp-map-pos-y <= ws-map-height
+               and ws-temp-map-pos-x <= ws-map-width then
 
                display "MOUSE: " at 2260 ws-temp-map-pos at 2270
-               if ws-cursor-type-tile then 
-                   perform place-tile                  
-               else 
-                   perform place-enemy
-               end-if 
-           end-if 
+               if ws-cursor-type-tile then
+                   perform place-tile
+               else
+                   if ws-cursor-type-enemy then
+                       perform place-enemy
+                   else
+                       perform place-teleport
+                   end-if
+               end-if
+           end-if
 
            exit paragraph.
 
 
        place-item-at-cursor-pos.
            compute ws-temp-map-pos-y = ws-cursor-pos-y + ws-cursor-scr-y
-           compute ws-temp-map-pos-x = ws-cursor-pos-x + ws-cursor-scr-x                   
-           if ws-cursor-type-tile then 
-                   perform place-tile                  
-               else 
-                   perform place-enemy
-               end-if 
+           compute ws-temp-map-pos-x = ws-cursor-pos-x + ws-cursor-scr-x
+           if ws-cursor-type-tile then
+                   perform place-tile
+               else
+                   if ws-cursor-type-enemy then
+                       perform place-enemy
+                   else
+                       perform place-teleport
+                   end-if
+               end-if
            exit paragraph.
 
 
       *> Called from place item at cursor or mouse!!! not directly!!!
        place-tile.
 
-           move ws-cursor-draw-color-fg 
+           perform push-tile-undo
+
+           move ws-cursor-draw-color-fg
                to ws-tile-fg(ws-temp-map-pos-y, ws-temp-map-pos-x)
 
            move ws-cursor-draw-color-bg 
@@ -744,7 +1097,57 @@
                end-call 
            end-if 
 
-           display "Tile placed at:" at 2401 ws-temp-map-pos at 2417                  
+           display "Tile placed at:" at 2401 ws-temp-map-pos at 2417
+
+           exit paragraph.
+
+
+      *> Called from place item at cursor or mouse!!! not directly!!!
+      *> Places a teleport tile in one step -- same tile attributes as
+      *> place-tile, but the tile effect id is always the teleport
+      *> effect and setup-tile-effect is called to prompt for the
+      *> destination map/position right away, instead of requiring the
+      *> "E" tile-effect menu to be run first the way a plain tile
+      *> with an effect attached does.
+       place-teleport.
+
+           perform push-tile-undo
+
+           move ws-cursor-draw-color-fg
+               to ws-tile-fg(ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           move ws-cursor-draw-color-bg
+               to ws-tile-bg(ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           move ws-cursor-draw-char
+               to ws-tile-char(ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           move ws-cursor-draw-highlight
+               to ws-tile-highlight(
+                   ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           move ws-cursor-draw-blocking
+               to ws-tile-blocking(ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           move ws-cursor-draw-blinking
+               to ws-tile-blinking(ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           move 1 to ws-tile-effect-id(
+               ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           call "setup-tile-effect" using
+               ws-tile-effect-id(ws-temp-map-pos-y, ws-temp-map-pos-x)
+               ws-cursor-teleport-settings
+           end-call
+
+           call "set-tile-effect" using
+               ws-temp-map-pos
+               ws-tile-effect-id(
+                   ws-temp-map-pos-y, ws-temp-map-pos-x)
+               ws-cursor ws-teleport-data
+           end-call
+
+           display "Teleport placed at:" at 2401 ws-temp-map-pos at 2417
 
            exit paragraph.
 
@@ -769,28 +1172,23 @@
 
            if ws-enemy-found then 
                display "Remove placed enemy? [y/n] " at 2101                
-               accept ws-replace-enemy at 2128 with auto-skip upper
-               if ws-replace-enemy = 'Y' then 
-      *>           Shift whole array down one element, replacing deleted enemy               
-                   perform varying ws-counter-1 
-                       from ws-enemy-found-idx by 1 
-                       until ws-counter-1 > ws-cur-num-enemies + 1
-                       
-                       move ws-enemy(ws-counter-1 + 1) to 
-                           ws-enemy(ws-counter-1)
-                   end-perform 
-
-                   subtract 1 from ws-cur-num-enemies
-               end-if 
+               accept ws-replace-enemy at 2128 with auto upper
+               if ws-replace-enemy = 'Y' then
+                   perform push-enemy-del-undo
+
+                   move ws-enemy-found-idx to ws-counter-2
+                   perform shift-enemies-down
+               end-if
                exit paragraph 
            end-if 
 
       *> Place new enemy if none exists and enemy to place isn't empty.
            if ws-cursor-enemy-hp not = zeros 
                and ws-cursor-enemy-char not = spaces 
-               and ws-cursor-enemy-movement-ticks not = zeros then 
+               and ws-cursor-enemy-movement-ticks not = zeros then
 
                add 1 to ws-cur-num-enemies
+               perform push-enemy-add-undo
 
                move ws-cursor-enemy-name 
                    to ws-enemy-name(ws-cur-num-enemies)
@@ -830,6 +1228,431 @@
            exit paragraph.
 
 
+      *> First press marks corner 1, second press fills the box between
+      *> corner 1 and the cursor's current position with the current
+      *> tile draw settings.
+       rectangle-fill.
+           compute ws-temp-map-pos-y = ws-cursor-pos-y + ws-cursor-scr-y
+           compute ws-temp-map-pos-x = ws-cursor-pos-x + ws-cursor-scr-x
+
+           if ws-rect-fill-not-armed then
+               move ws-temp-map-pos-y to ws-rect-fill-corner-1-y
+               move ws-temp-map-pos-x to ws-rect-fill-corner-1-x
+               set ws-rect-fill-armed to true
+               display "Rect-fill: corner set, move & press r again."
+                   at 2401
+               exit paragraph
+           end-if
+
+           set ws-rect-fill-not-armed to true
+
+           if ws-rect-fill-corner-1-y <= ws-temp-map-pos-y then
+               move ws-rect-fill-corner-1-y to ws-rect-fill-from-y
+               move ws-temp-map-pos-y to ws-rect-fill-to-y
+           else
+               move ws-temp-map-pos-y to ws-rect-fill-from-y
+               move ws-rect-fill-corner-1-y to ws-rect-fill-to-y
+           end-if
+
+           if ws-rect-fill-corner-1-x <= ws-temp-map-pos-x then
+               move ws-rect-fill-corner-1-x to ws-rect-fill-from-x
+               move ws-temp-map-pos-x to ws-rect-fill-to-x
+           else
+               move ws-temp-map-pos-x to ws-rect-fill-from-x
+               move ws-rect-fill-corner-1-x to ws-rect-fill-to-x
+           end-if
+
+           perform varying ws-temp-map-pos-y
+                   from ws-rect-fill-from-y by 1
+                   until ws-temp-map-pos-y > ws-rect-fill-to-y
+
+               perform varying ws-temp-map-pos-x
+                       from ws-rect-fill-from-x by 1
+                       until ws-temp-map-pos-x > ws-rect-fill-to-x
+
+                   perform place-tile
+
+               end-perform
+           end-perform
+
+           display "Rectangle filled." at 2401 space at 2418
+
+           exit paragraph.
+
+
+      *> Flood-fills every tile reachable from the cursor's position
+      *> through tiles sharing the same character with the current
+      *> tile draw settings.
+       flood-fill.
+           compute ws-temp-map-pos-y = ws-cursor-pos-y + ws-cursor-scr-y
+           compute ws-temp-map-pos-x = ws-cursor-pos-x + ws-cursor-scr-x
+
+           move ws-tile-char(ws-temp-map-pos-y, ws-temp-map-pos-x)
+               to ws-flood-fill-match-char
+
+           if ws-flood-fill-match-char = ws-cursor-draw-char then
+               display "Flood-fill: tile already matches." at 2401
+               exit paragraph
+           end-if
+
+           move 0 to ws-flood-fill-stack-top
+           move ws-temp-map-pos-y to ws-ff-push-y
+           move ws-temp-map-pos-x to ws-ff-push-x
+           perform flood-fill-push
+
+           perform until ws-flood-fill-stack-top = 0
+
+               move ws-flood-fill-stack-y(ws-flood-fill-stack-top)
+                   to ws-flood-fill-cur-y
+               move ws-flood-fill-stack-x(ws-flood-fill-stack-top)
+                   to ws-flood-fill-cur-x
+               subtract 1 from ws-flood-fill-stack-top
+
+               move ws-flood-fill-cur-y to ws-temp-map-pos-y
+               move ws-flood-fill-cur-x to ws-temp-map-pos-x
+
+               if ws-temp-map-pos-y >= 1
+                   and ws-temp-map-pos-y <= ws-map-height
+                   and ws-temp-map-pos-x >= 1
+                   and ws-temp-map-pos-x <= ws-map-width
+                   then
+
+                   move ws-tile-char(ws-temp-map-pos-y,
+                       ws-temp-map-pos-x) to ws-ff-char
+               else
+                   move spaces to ws-ff-char
+               end-if
+
+               if ws-ff-char = ws-flood-fill-match-char then
+
+                   perform place-tile
+
+                   compute ws-ff-push-y = ws-flood-fill-cur-y - 1
+                   move ws-flood-fill-cur-x to ws-ff-push-x
+                   perform flood-fill-push
+
+                   compute ws-ff-push-y = ws-flood-fill-cur-y + 1
+                   move ws-flood-fill-cur-x to ws-ff-push-x
+                   perform flood-fill-push
+
+                   move ws-flood-fill-cur-y to ws-ff-push-y
+                   compute ws-ff-push-x = ws-flood-fill-cur-x - 1
+                   perform flood-fill-push
+
+                   move ws-flood-fill-cur-y to ws-ff-push-y
+                   compute ws-ff-push-x = ws-flood-fill-cur-x + 1
+                   perform flood-fill-push
+
+               end-if
+
+           end-perform
+
+           display "Flood-fill complete." at 2401 space at 2419
+
+           exit paragraph.
+
+
+      *> Pushes ws-ff-push-y/x onto the flood-fill work stack if room
+      *> remains -- called only from flood-fill.
+       flood-fill-push.
+           if ws-flood-fill-stack-top < 2000
+               add 1 to ws-flood-fill-stack-top
+               move ws-ff-push-y
+                   to ws-flood-fill-stack-y(ws-flood-fill-stack-top)
+               move ws-ff-push-x
+                   to ws-flood-fill-stack-x(ws-flood-fill-stack-top)
+           end-if
+           exit paragraph.
+
+
+      *> First press marks corner 1, second press captures the box
+      *> between corner 1 and the cursor's current position into the
+      *> copy buffer for later pasting.
+       copy-region.
+           compute ws-temp-map-pos-y = ws-cursor-pos-y + ws-cursor-scr-y
+           compute ws-temp-map-pos-x = ws-cursor-pos-x + ws-cursor-scr-x
+
+           if ws-copy-not-armed then
+               move ws-temp-map-pos-y to ws-copy-corner-1-y
+               move ws-temp-map-pos-x to ws-copy-corner-1-x
+               set ws-copy-armed to true
+               display "Copy: corner set, move & press m again."
+                   at 2401
+               exit paragraph
+           end-if
+
+           set ws-copy-not-armed to true
+
+           if ws-copy-corner-1-y <= ws-temp-map-pos-y then
+               move ws-copy-corner-1-y to ws-copy-src-y
+           else
+               move ws-temp-map-pos-y to ws-copy-src-y
+               move ws-copy-corner-1-y to ws-temp-map-pos-y
+           end-if
+
+           if ws-copy-corner-1-x <= ws-temp-map-pos-x then
+               move ws-copy-corner-1-x to ws-copy-src-x
+           else
+               move ws-temp-map-pos-x to ws-copy-src-x
+               move ws-copy-corner-1-x to ws-temp-map-pos-x
+           end-if
+
+           compute ws-copy-height =
+               ws-temp-map-pos-y - ws-copy-src-y + 1
+           compute ws-copy-width =
+               ws-temp-map-pos-x - ws-copy-src-x + 1
+
+           perform varying ws-copy-row from 1 by 1
+                   until ws-copy-row > ws-copy-height
+
+               compute ws-temp-map-pos-y = (ws-copy-src-y - 1)
+                   + ws-copy-row
+
+               perform varying ws-copy-col from 1 by 1
+                       until ws-copy-col > ws-copy-width
+
+                   compute ws-temp-map-pos-x = (ws-copy-src-x - 1)
+                       + ws-copy-col
+
+                   move ws-tile-map-data(
+                       ws-temp-map-pos-y, ws-temp-map-pos-x)
+                       to ws-copy-tile(ws-copy-row, ws-copy-col)
+
+               end-perform
+           end-perform
+
+           set ws-copy-buffer-ready to true
+
+           display "Copied region." at 2401 space at 2417
+
+           exit paragraph.
+
+
+      *> Stamps the copy buffer's top-left corner at the cursor,
+      *> clipping to the map edges. Goes through push-tile-undo the
+      *> same way place-tile does, so paste is undoable tile-by-tile.
+       paste-region.
+           if ws-copy-buffer-not-ready then
+               display "Copy: nothing copied yet." at 2401 space at 2426
+               exit paragraph
+           end-if
+
+           compute ws-copy-dest-y = ws-cursor-pos-y + ws-cursor-scr-y
+           compute ws-copy-dest-x = ws-cursor-pos-x + ws-cursor-scr-x
+
+           perform varying ws-copy-row from 1 by 1
+                   until ws-copy-row > ws-copy-height
+
+               compute ws-temp-map-pos-y = ws-copy-dest-y
+                   + ws-copy-row - 1
+
+               perform varying ws-copy-col from 1 by 1
+                       until ws-copy-col > ws-copy-width
+
+                   compute ws-temp-map-pos-x = ws-copy-dest-x
+                       + ws-copy-col - 1
+
+                   if ws-temp-map-pos-y >= 1
+                       and ws-temp-map-pos-y <= ws-map-height
+                       and ws-temp-map-pos-x >= 1
+                       and ws-temp-map-pos-x <= ws-map-width
+                       then
+                       perform paste-tile
+                   end-if
+
+               end-perform
+           end-perform
+
+           display "Pasted region." at 2401 space at 2417
+
+           exit paragraph.
+
+
+      *> Writes one buffered tile at ws-temp-map-pos -- called only
+      *> from paste-region, with ws-copy-row/col already set.
+       paste-tile.
+           perform push-tile-undo
+
+           move ws-copy-tile(ws-copy-row, ws-copy-col)
+               to ws-tile-map-data(ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           exit paragraph.
+
+
+      *> Snapshots the tile at ws-temp-map-pos onto the undo stack
+      *> before place-tile overwrites it. A fresh change always clears
+      *> the redo stack, matching normal editor undo/redo behavior.
+       push-tile-undo.
+           if ws-undo-stack-top >= 50
+      *>       Stack full: drop the oldest entry to make room.
+               perform varying ws-counter-1 from 1 by 1
+                   until ws-counter-1 > 49
+                   move ws-undo-entry(ws-counter-1 + 1)
+                       to ws-undo-entry(ws-counter-1)
+               end-perform
+               move 49 to ws-undo-stack-top
+           end-if
+
+           add 1 to ws-undo-stack-top
+           set ws-un-is-tile(ws-undo-stack-top) to true
+           move ws-temp-map-pos to ws-un-pos(ws-undo-stack-top)
+           move ws-tile-map-data(ws-temp-map-pos-y, ws-temp-map-pos-x)
+               to ws-un-tile(ws-undo-stack-top)
+
+           move 0 to ws-redo-stack-top
+           exit paragraph.
+
+
+      *> Records that the enemy now sitting at ws-cur-num-enemies was
+      *> just added, so undo knows to remove it again.
+       push-enemy-add-undo.
+           if ws-undo-stack-top < 50
+               add 1 to ws-undo-stack-top
+               set ws-un-is-enemy-add(ws-undo-stack-top) to true
+               move ws-cur-num-enemies to ws-un-idx(ws-undo-stack-top)
+           end-if
+           move 0 to ws-redo-stack-top
+           exit paragraph.
+
+
+      *> Records the enemy at ws-enemy-found-idx before place-enemy's
+      *> delete path removes it, so undo can re-insert it.
+       push-enemy-del-undo.
+           if ws-undo-stack-top < 50
+               add 1 to ws-undo-stack-top
+               set ws-un-is-enemy-del(ws-undo-stack-top) to true
+               move ws-enemy-found-idx to ws-un-idx(ws-undo-stack-top)
+               move ws-enemy(ws-enemy-found-idx)
+                   to ws-un-enemy(ws-undo-stack-top)
+           end-if
+           move 0 to ws-redo-stack-top
+           exit paragraph.
+
+
+      *> Removes the enemy at index ws-counter-2, shifting later
+      *> enemies down one slot.
+       shift-enemies-down.
+           perform varying ws-counter-1 from ws-counter-2 by 1
+               until ws-counter-1 > ws-cur-num-enemies - 1
+               move ws-enemy(ws-counter-1 + 1) to ws-enemy(ws-counter-1)
+           end-perform
+           subtract 1 from ws-cur-num-enemies
+           exit paragraph.
+
+
+      *> Makes room for a new enemy at index ws-counter-2, shifting
+      *> enemies at or after it up one slot.
+       shift-enemies-up.
+           add 1 to ws-cur-num-enemies
+           perform varying ws-counter-1 from ws-cur-num-enemies by -1
+               until ws-counter-1 <= ws-counter-2
+               move ws-enemy(ws-counter-1 - 1) to ws-enemy(ws-counter-1)
+           end-perform
+           exit paragraph.
+
+
+      *> Pops the undo stack and reverses that change, pushing its
+      *> inverse onto the redo stack.
+       undo-last-change.
+           if ws-undo-stack-top = 0
+               display "Nothing to undo." at 2401 space at 2417
+               exit paragraph
+           end-if
+
+           if ws-un-is-tile(ws-undo-stack-top) then
+               move ws-un-pos(ws-undo-stack-top) to ws-temp-map-pos
+
+               if ws-redo-stack-top < 50
+                   add 1 to ws-redo-stack-top
+                   move 'T' to ws-re-kind(ws-redo-stack-top)
+                   move ws-temp-map-pos to ws-re-pos(ws-redo-stack-top)
+                   move ws-tile-map-data(
+                       ws-temp-map-pos-y, ws-temp-map-pos-x)
+                       to ws-re-tile(ws-redo-stack-top)
+               end-if
+
+               move ws-un-tile(ws-undo-stack-top)
+                   to ws-tile-map-data(
+                       ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           else
+               move ws-un-idx(ws-undo-stack-top) to ws-counter-2
+
+               if ws-un-is-enemy-add(ws-undo-stack-top) then
+      *>           Undo an add: drop the enemy, remembering it for redo.
+                   if ws-redo-stack-top < 50
+                       add 1 to ws-redo-stack-top
+                       move 'D' to ws-re-kind(ws-redo-stack-top)
+                       move ws-counter-2 to ws-re-idx(ws-redo-stack-top)
+                       move ws-enemy(ws-counter-2)
+                           to ws-re-enemy(ws-redo-stack-top)
+                   end-if
+                   perform shift-enemies-down
+               else
+      *>           Undo a delete: re-insert the removed enemy.
+                   if ws-redo-stack-top < 50
+                       add 1 to ws-redo-stack-top
+                       move 'A' to ws-re-kind(ws-redo-stack-top)
+                       move ws-counter-2 to ws-re-idx(ws-redo-stack-top)
+                   end-if
+                   perform shift-enemies-up
+                   move ws-un-enemy(ws-undo-stack-top)
+                       to ws-enemy(ws-counter-2)
+               end-if
+           end-if
+
+           subtract 1 from ws-undo-stack-top
+           set ws-scr-refresh to true
+           display "Undo." at 2401 space at 2406
+
+           exit paragraph.
+
+
+      *> Pops the redo stack (built by undo-last-change) and re-applies
+      *> that change, pushing its inverse back onto the undo stack.
+       redo-last-change.
+           if ws-redo-stack-top = 0
+               display "Nothing to redo." at 2401 space at 2417
+               exit paragraph
+           end-if
+
+           if ws-re-kind(ws-redo-stack-top) = 'T' then
+               move ws-re-pos(ws-redo-stack-top) to ws-temp-map-pos
+               move ws-re-tile-fg(ws-redo-stack-top)
+                   to ws-cursor-draw-color-fg
+               move ws-re-tile-bg(ws-redo-stack-top)
+                   to ws-cursor-draw-color-bg
+               move ws-re-tile-char(ws-redo-stack-top)
+                   to ws-cursor-draw-char
+               move ws-re-tile-highlight(ws-redo-stack-top)
+                   to ws-cursor-draw-highlight
+               move ws-re-tile-blocking(ws-redo-stack-top)
+                   to ws-cursor-draw-blocking
+               move ws-re-tile-blinking(ws-redo-stack-top)
+                   to ws-cursor-draw-blinking
+               perform place-tile
+      *>       place-tile pushes its own undo entry, which is correct,
+      *>       but also clears the redo stack -- the very entry we're
+      *>       replaying. Nothing further to pop here.
+           else
+               move ws-re-idx(ws-redo-stack-top) to ws-counter-2
+
+               if ws-re-kind(ws-redo-stack-top) = 'D' then
+                   perform shift-enemies-down
+               else
+                   perform shift-enemies-up
+                   move ws-re-enemy(ws-redo-stack-top)
+                       to ws-enemy(ws-counter-2)
+               end-if
+               subtract 1 from ws-redo-stack-top
+           end-if
+
+           set ws-scr-refresh to true
+           display "Redo." at 2401 space at 2406
+
+           exit paragraph.
+
+
        generate-init-world-data.
 
            perform varying ws-counter-1 
@@ -864,28 +1687,45 @@
       
 
        write-world-data.
-           
+
            display "Enter map name: " at 2101
            accept ws-map-name at 2117 update upper
-           if ws-map-name = spaces then 
-               move ws-map-name-temp to ws-map-name 
-               exit paragraph 
-           else 
-               move ws-map-name to ws-map-name-temp 
-               perform set-file-names 
-           end-if 
-           
+           if ws-map-name = spaces then
+               move ws-map-name-temp to ws-map-name
+               exit paragraph
+           else
+               move ws-map-name to ws-map-name-temp
+               perform set-file-names
+           end-if
+
+           call "CBL_CHECK_FILE_EXIST" using
+               ws-map-dat-file ws-confirm-file-info
+               returning ws-confirm-file-status
+           end-call
+
+           if ws-confirm-file-status = 0 then
+               display ws-line-mask at 2101
+               display "File already exists. Overwrite? [y/n] " at 2101
+               accept ws-confirm-answer at 2139 with auto upper
+               display ws-line-mask at 2101
+               if ws-not-confirmed then
+                   exit paragraph
+               end-if
+           end-if
+
+           perform backup-existing-map-files
+
            open output fd-tile-data
 
-           perform varying ws-counter-1 
+           perform varying ws-counter-1
            from 1 by 1 until ws-counter-1 > ws-max-map-height
-               perform varying ws-counter-2 
+               perform varying ws-counter-2
                from 1 by 1 until ws-counter-2 > ws-max-map-width
 
-                   move ws-tile-map-data(ws-counter-1, ws-counter-2) 
+                   move ws-tile-map-data(ws-counter-1, ws-counter-2)
                        to f-tile-data-record
 
-                   write f-tile-data-record                                                                      
+                   write f-tile-data-record
 
                end-perform
            end-perform
@@ -902,21 +1742,271 @@
 
 
            open output fd-teleport-data
-               perform varying ws-counter-1 
+               perform varying ws-counter-1
                from 1 by 1 until ws-counter-1 > ws-cur-num-teleports
-                   move ws-teleport-data-record(ws-counter-1) 
+                   move ws-teleport-data-record(ws-counter-1)
                        to f-teleport-data-record
                    write f-teleport-data-record
-               end-perform 
+               end-perform
            close fd-teleport-data
 
-           display 
+           move ws-map-height to f-map-dim-height
+           move ws-map-width to f-map-dim-width
+
+           open output fd-map-dim-data
+               write f-map-dim-record
+           close fd-map-dim-data
+
+           display
                "Saved map data: " at 2101
                ws-map-name at 2117
-           end-display 
+           end-display
            accept ws-kb-input at 2150
 
-           exit paragraph. 
+           perform remember-recent-map
+
+           exit paragraph.
+
+      ******************************************************************
+      * Copies each of the map files to a .BAK sibling before they get
+      * truncated by "open output" in write-world-data, so a bad
+      * overwrite can be recovered from. Files that don't exist yet (a
+      * brand new map) are silently skipped -- there's nothing to
+      * back up.
+      ******************************************************************
+       backup-existing-map-files.
+
+           move ws-map-dat-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           move ws-map-tel-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           move ws-map-enemy-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           move ws-map-dim-file to ws-backup-source-file
+           perform backup-one-map-file
+
+           exit paragraph.
+
+       backup-one-map-file.
+
+           call "CBL_CHECK_FILE_EXIST" using
+               ws-backup-source-file ws-backup-file-info
+               returning ws-backup-status
+           end-call
+
+           if ws-backup-status = 0 then
+               move function concatenate(
+                   function trim(ws-backup-source-file),
+                   ws-backup-file-ext)
+                   to ws-backup-dest-file
+
+               call "CBL_COPY_FILE" using
+                   ws-backup-source-file ws-backup-dest-file
+                   returning ws-backup-status
+               end-call
+           end-if
+
+           exit paragraph.
+
+
+      ******************************************************************
+      * Moves ws-map-name-temp to the front of the recently-opened
+      * list, dropping any earlier duplicate and the oldest entry once
+      * the list is full, then rewrites RECENT.MAP so it survives to
+      * the next editor session.
+      ******************************************************************
+       remember-recent-map.
+
+           move 1 to ws-recent-maps-idx
+           move ws-cur-num-recent-maps to ws-recent-maps-choice
+
+           perform varying ws-recent-maps-idx from 1 by 1
+               until ws-recent-maps-idx > ws-cur-num-recent-maps
+               or ws-recent-map-name(ws-recent-maps-idx)
+                   = ws-map-name-temp
+
+               continue
+           end-perform
+
+      *> Remember whether the loop above stopped on a name match (an
+      *> existing entry just getting reordered to the front) or ran
+      *> off the end looking for one it never found (a genuinely new
+      *> entry) before shift-recent-maps-down reuses/overwrites
+      *> ws-recent-maps-idx below.
+           set ws-recent-map-was-not-found to true
+           if ws-recent-maps-idx <= ws-cur-num-recent-maps then
+               set ws-recent-map-was-found to true
+           end-if
+
+           if ws-recent-maps-idx > 1 then
+               perform shift-recent-maps-down
+           end-if
+
+           move ws-map-name-temp to ws-recent-map-name(1)
+
+           if ws-recent-map-was-not-found
+           and ws-cur-num-recent-maps < ws-max-recent-maps then
+               add 1 to ws-cur-num-recent-maps
+           end-if
+
+           perform save-recent-maps
+
+           exit paragraph.
+
+
+      ******************************************************************
+      * Shifts entries 1 thru (ws-recent-maps-idx - 1) down one slot
+      * so the duplicate (or, if not found, the oldest entry once the
+      * list is already full) is dropped and slot 1 is free for the
+      * map being remembered.
+      ******************************************************************
+       shift-recent-maps-down.
+
+           if ws-recent-maps-idx > ws-max-recent-maps then
+               move ws-max-recent-maps to ws-recent-maps-idx
+           end-if
+
+           perform varying ws-recent-maps-idx from ws-recent-maps-idx
+               by -1 until ws-recent-maps-idx <= 1
+
+               move ws-recent-map-name(ws-recent-maps-idx - 1)
+                   to ws-recent-map-name(ws-recent-maps-idx)
+           end-perform
+
+           exit paragraph.
+
+
+       load-recent-maps.
+
+           move 0 to ws-cur-num-recent-maps
+           set ws-recent-maps-not-eof to true
+
+           open input fd-recent-maps
+
+           if ws-recent-maps-file-status = "00" then
+
+               perform until ws-recent-maps-is-eof
+                   or ws-cur-num-recent-maps >= ws-max-recent-maps
+
+                   read fd-recent-maps into
+                       ws-recent-map-name(ws-cur-num-recent-maps + 1)
+                       at end set ws-recent-maps-is-eof to true
+                   end-read
+
+                   if ws-recent-maps-not-eof then
+                       add 1 to ws-cur-num-recent-maps
+                   end-if
+
+               end-perform
+
+               close fd-recent-maps
+           end-if
+
+           exit paragraph.
+
+
+       save-recent-maps.
+
+           open output fd-recent-maps
+
+           perform varying ws-recent-maps-idx from 1 by 1
+               until ws-recent-maps-idx > ws-cur-num-recent-maps
+
+               move ws-recent-map-name(ws-recent-maps-idx)
+                   to f-recent-map-name
+               write f-recent-map-name
+
+           end-perform
+
+           close fd-recent-maps
+
+           exit paragraph.
+
+
+      ******************************************************************
+      * "v" -- lists the recently-opened maps and lets one be picked
+      * by number to load immediately, same discard-confirmation and
+      * error handling as typing the name in through "l"/F3.
+      ******************************************************************
+       show-recent-maps.
+
+           if ws-cur-num-recent-maps = 0 then
+               display "No recently opened maps yet." at 2101
+               accept ws-kb-input at 2131
+               display ws-line-mask at 2101
+               exit paragraph
+           end-if
+
+           display space blank screen
+
+           display "Recently opened maps:" at 0107 underline highlight
+
+           perform varying ws-recent-maps-idx from 1 by 1
+               until ws-recent-maps-idx > ws-cur-num-recent-maps
+
+               compute ws-recent-maps-scr-row = ws-recent-maps-idx + 2
+
+               move 09 to ws-recent-maps-scr-col
+               display ws-recent-maps-idx at ws-recent-maps-scr-pos
+               move 11 to ws-recent-maps-scr-col
+               display " - " at ws-recent-maps-scr-pos
+               move 14 to ws-recent-maps-scr-col
+               display ws-recent-map-name(ws-recent-maps-idx)
+                   at ws-recent-maps-scr-pos
+
+           end-perform
+
+           display "Number to load, any other key to cancel: "
+               at 1001
+           accept ws-recent-maps-choice at 1043
+           display space blank screen
+
+           if ws-recent-maps-choice > 0
+           and ws-recent-maps-choice <= ws-cur-num-recent-maps then
+
+               move ws-recent-map-name(ws-recent-maps-choice)
+                   to ws-map-name
+
+               if ws-map-name not = ws-map-name-temp then
+
+                   display "Discard unsaved changes and load? [y/n] "
+                       at 2101
+                   accept ws-confirm-answer at 2141 with auto upper
+                   display ws-line-mask at 2101
+
+                   if ws-confirmed then
+
+                       call "load-map-data" using
+                           ws-map-files ws-tile-map-table-matrix
+                           ws-enemy-data ws-teleport-data ws-item-data
+                           ws-player-start-pos
+                           ws-load-return-code
+                       end-call
+
+                       if ws-load-return-code not = 0 then
+                           display "Error loading: " at 0201
+                               ws-map-name at 0225
+                           accept ws-kb-input at 2101
+                           move ws-map-name-temp to ws-map-name
+                       else
+                           move ws-map-name to ws-map-name-temp
+                           perform remember-recent-map
+                       end-if
+
+                   else
+                       move ws-map-name-temp to ws-map-name
+                   end-if
+
+               end-if
+
+           end-if
+
+           set ws-scr-refresh to true
+
+           exit paragraph.
 
 
        display-commands.
@@ -931,10 +2021,19 @@
            display "     l - load map data" at 0953
            display "     o - save map data" at 1053
            display "     q - quit editor" at 1153
-           display " space - place tile or enemy" at 1253
-           display "   tab - toggle tile/enemy placement mode" at 1353
+           display "     r - rectangle-fill (mark 2 corners)" at 1253
+           display "     x - flood-fill contiguous tiles" at 1353
+           display "     u - undo last change" at 1453
+           display "     y - redo last undone change" at 1553
+           display "     m - copy region (mark 2 corners)" at 1653
+           display "     p - paste copied region at cursor" at 1753
+           display "     w - set map height/width" at 1853
+           display " space - place tile or enemy" at 1953
+           display "   tab - cycle tile/enemy/teleport placement mode"
+               at 2053
+           display "     v - recently opened maps" at 2153
 
-           exit paragraph.      
+           exit paragraph.
 
 
        end program cobol-roguelike-editor.
