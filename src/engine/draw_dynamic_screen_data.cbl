@@ -59,7 +59,32 @@
                05  ls-enemy-draw-y          pic 99.
                05  ls-enemy-draw-x          pic 99.
 
-           01  ls-char-to-draw              pic x.      
+           78  ws-max-num-items             value 999.
+
+           01  ls-item-idx                  pic 999.
+
+           01  ls-item-draw-pos     occurs 0 to ws-max-num-items times
+                                    depending on l-cur-num-items.
+               05  ls-item-draw-y           pic 99.
+               05  ls-item-draw-x           pic 99.
+
+           01  ls-char-to-draw              pic x.
+
+           01  ls-light-dist-y              pic 99.
+           01  ls-light-dist-x              pic 99.
+
+           01  ls-tile-map-data-remap.
+               05  ls-remap-tile-fg             pic 9.
+               05  ls-remap-tile-bg             pic 9.
+               05  ls-remap-tile-char           pic x.
+               05  ls-remap-tile-highlight      pic a.
+               05  ls-remap-tile-blocking       pic a.
+               05  ls-remap-tile-blinking       pic a.
+               05  ls-remap-tile-effect-id      pic 99.
+
+           01  ls-remap-enemy-color         pic 9.
+           01  ls-remap-item-color          pic 9.
+           01  ls-color-remap-value         pic 9.
 
            01  ls-player-disp-stats.               
                05  ls-player-disp-hp.
@@ -116,11 +141,13 @@
                        15  l-tile-blinking             pic a value 'N'.
                            88  l-tile-is-blinking      value 'Y'.
                            88  l-tile-not-blinking     value 'N'.
-                       15  l-tile-effect-id            pic 99.       
+                       15  l-tile-effect-id            pic 99.
+                       15  l-tile-switch-group         pic 99.
+                       15  l-tile-visibility           pic 999.
 
 
            01  l-enemy-data.
-               05  l-cur-num-enemies           pic 99.
+               05  l-cur-num-enemies           pic 99 comp.
                05  l-enemy       occurs 0 to unbounded times
                                   depending on l-cur-num-enemies.
                    10  l-enemy-name            pic x(16).
@@ -144,48 +171,106 @@
                        88  l-enemy-status-other    value 3.
                    10  l-enemy-movement-ticks.
                        15  l-enemy-current-ticks   pic 999.
-                       15  l-enemy-max-ticks       pic 999 value 3.           
-
-
-           01  l-action-history.
-               05  l-action-history-item    occurs 10 times.
-                   10  l-action-history-text pic x(50).
-
-       procedure division using 
+                       15  l-enemy-max-ticks       pic 999 value 3.
+                   10  l-enemy-exp-worth           pic 9(4) value 0.
+
+
+           01  l-item-data.
+               05  l-cur-num-items            pic 999.
+               05  l-item-data-record         occurs 0
+                                               to ws-max-num-items
+                                      depending on l-cur-num-items.
+                   10  l-item-name            pic x(16).
+                   10  l-item-pos.
+                       15  l-item-y           pic S99.
+                       15  l-item-x           pic S99.
+                   10  l-item-taken           pic a value 'N'.
+                       88  l-item-is-taken    value 'Y'.
+                       88  l-item-not-taken   value 'N'.
+                   10  l-item-effect-id       pic 99.
+                   10  l-item-worth           pic 999.
+                   10  l-item-color           pic 9.
+                   10  l-item-char            pic x.
+
+           copy "engine/copybooks/l-action-history.cpy".
+
+           copy "engine/copybooks/l-map-explored-data.cpy".
+
+           01  l-light-radius               pic 99 comp.
+
+           01  l-colorblind-mode-sw         pic a.
+               88  l-colorblind-mode-on     value 'Y'.
+               88  l-colorblind-mode-off    value 'N'.
+
+       procedure division using
                l-player l-tile-map-table-matrix l-enemy-data
-               l-action-history.
+               l-item-data l-action-history
+               l-map-explored-data l-light-radius
+               l-colorblind-mode-sw.
 
        main-procedure.
 
-           perform varying ls-counter-1 
+           perform varying ls-counter-1
            from 1 by 1 until ls-counter-1 > ws-max-view-height
-               perform varying ls-counter-2 
+               perform varying ls-counter-2
                from 1 by 1 until ls-counter-2 > ws-max-view-width
 
                    move ls-counter-1 to ls-scr-draw-y
-                   move ls-counter-2 to ls-scr-draw-x 
+                   move ls-counter-2 to ls-scr-draw-x
+
+                   compute ls-map-pos-y = l-player-y + ls-counter-1
+                   compute ls-map-pos-x = l-player-x + ls-counter-2
 
-                   compute ls-map-pos-y = l-player-y + ls-counter-1 
-                   compute ls-map-pos-x = l-player-x + ls-counter-2 
-                                  
-      *>  draw world tile:              
+                   compute ls-light-dist-y =
+                       function abs(ls-scr-draw-y - l-player-scr-y)
+                   compute ls-light-dist-x =
+                       function abs(ls-scr-draw-x - l-player-scr-x)
+
+      *>  draw world tile, only once explored, dimmed once out of the
+      *>  player's light radius so remembered-but-unlit tiles stay
+      *>  visible without the current tint:
                    if ls-map-pos-y < ws-max-map-height
                        and ls-map-pos-x < ws-max-map-width
-                       and ls-map-pos-y > 0 and ls-map-pos-x > 0 
-                       then 
-                           
-                           move l-tile-char(ls-map-pos-y, ls-map-pos-x) 
-                               to ls-char-to-draw                           
-
-                           call "draw-tile-character" using
-                               ls-scr-draw-pos, 
-                               l-tile-map-data(
-                                   ls-map-pos-y, ls-map-pos-x) 
-                               ls-char-to-draw
-                           end-call
-
-                   else *> OOB void space
-                       display ":"                   
+                       and ls-map-pos-y > 0 and ls-map-pos-x > 0
+                       and l-is-explored(ls-map-pos-y, ls-map-pos-x)
+                       then
+
+                           move l-tile-char(ls-map-pos-y, ls-map-pos-x)
+                               to ls-char-to-draw
+
+                           if ls-light-dist-y <= l-light-radius
+                           and ls-light-dist-x <= l-light-radius then
+                               move l-tile-map-data(
+                                   ls-map-pos-y, ls-map-pos-x)
+                                   to ls-tile-map-data-remap
+                               move ls-remap-tile-fg
+                                   to ls-color-remap-value
+                               perform remap-color
+                               move ls-color-remap-value
+                                   to ls-remap-tile-fg
+
+                               call "draw-tile-character" using
+                                   ls-scr-draw-pos,
+                                   ls-tile-map-data-remap
+                                   ls-char-to-draw
+                               end-call
+                           else
+                               move l-tile-fg(
+                                   ls-map-pos-y, ls-map-pos-x)
+                                   to ls-color-remap-value
+                               perform remap-color
+
+                               display
+                                   ls-char-to-draw
+                                   at ls-scr-draw-pos
+                                   background-color black
+                                   foreground-color ls-color-remap-value
+                                   lowlight
+                               end-display
+                           end-if
+
+                   else *> OOB or unexplored void space
+                       display ":"
                            at ls-scr-draw-pos
                            background-color black
                            foreground-color red
@@ -224,31 +309,100 @@
                    end-if   
 
       *>       Draw enemy if in visible view area.
-                   if ls-enemy-draw-y(ls-enemy-idx) > 0 and 
+                   if ls-enemy-draw-y(ls-enemy-idx) > 0 and
                    ls-enemy-draw-y(ls-enemy-idx) <= ws-max-view-height
-                   and ls-enemy-draw-x(ls-enemy-idx) > 0 and 
+                   and ls-enemy-draw-x(ls-enemy-idx) > 0 and
                    ls-enemy-draw-x(ls-enemy-idx) <= ws-max-view-width
-                   then 
-                       display 
-                           l-enemy-char(ls-enemy-idx) 
+                   and l-is-explored(l-enemy-y(ls-enemy-idx),
+                       l-enemy-x(ls-enemy-idx))
+                   then
+                       move l-enemy-color(ls-enemy-idx)
+                           to ls-color-remap-value
+                       perform remap-color
+                       move ls-color-remap-value to ls-remap-enemy-color
+
+                       display
+                           l-enemy-char(ls-enemy-idx)
                            at ls-enemy-draw-pos(ls-enemy-idx)
-                           foreground-color l-enemy-color(ls-enemy-idx)
+                           foreground-color ls-remap-enemy-color
                            background-color l-tile-bg(
-                               l-enemy-y(ls-enemy-idx), 
+                               l-enemy-y(ls-enemy-idx),
                                l-enemy-x(ls-enemy-idx))
                        end-display
-                   end-if                   
+                   end-if
+
+               end-perform
+           end-if
+
+      *> Draw items if they exist, are unclaimed, and are visible.
+           if l-cur-num-items > 0 then
+               perform varying ls-item-idx from 1 by 1
+               until ls-item-idx > l-cur-num-items
+
+                   if l-item-not-taken(ls-item-idx) then
+
+                       compute ls-item-draw-y(ls-item-idx) =
+                           l-item-y(ls-item-idx) - l-player-y
+                       compute ls-item-draw-x(ls-item-idx) =
+                           l-item-x(ls-item-idx) - l-player-x
+
+                       if ls-item-draw-y(ls-item-idx) > 0 and
+                       ls-item-draw-y(ls-item-idx) <= ws-max-view-height
+                       and ls-item-draw-x(ls-item-idx) > 0 and
+                       ls-item-draw-x(ls-item-idx) <= ws-max-view-width
+                       and l-is-explored(l-item-y(ls-item-idx),
+                           l-item-x(ls-item-idx))
+                       then
+                           move l-item-color(ls-item-idx)
+                               to ls-color-remap-value
+                           perform remap-color
+                           move ls-color-remap-value
+                               to ls-remap-item-color
+
+                           display
+                               l-item-char(ls-item-idx)
+                               at ls-item-draw-pos(ls-item-idx)
+                               foreground-color
+                                   ls-remap-item-color
+                               background-color l-tile-bg(
+                                   l-item-y(ls-item-idx),
+                                   l-item-x(ls-item-idx))
+                           end-display
+                       end-if
+                   end-if
 
-               end-perform 
-           end-if            
-    
-      *>     display ws-line-mask at 2101                          
+               end-perform
+           end-if
+
+      *>     display ws-line-mask at 2101
            perform display-player-info
 
            call "display-action-history" using l-action-history
 
            goback.
 
+      ******************************************************************
+      * Colorblind-friendly alternate palette -- when on, swaps the
+      * classic red/green confusion pair (the hardest for the common
+      * deuteranopia/protanopia forms of colorblindness to tell apart)
+      * for magenta/cyan, which sit far enough apart to stay
+      * distinguishable. Leaves every other color alone since a tile,
+      * enemy or item's color is otherwise whatever the map author
+      * picked and carries no fixed meaning of its own.
+      ******************************************************************
+       remap-color.
+
+           if l-colorblind-mode-on then
+               evaluate ls-color-remap-value
+                   when green
+                       move cyan to ls-color-remap-value
+                   when red
+                       move magenta to ls-color-remap-value
+               end-evaluate
+           end-if
+
+           exit paragraph.
+
        display-player-info.
 
            *> TODO : Expand upon this with extra player stats and score.
