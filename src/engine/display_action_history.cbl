@@ -19,20 +19,33 @@
        78  ws-max-entries               value 150.
        78  ws-draw-row-start            value 21.
 
+       78  ws-viewer-row-start          value 2.
+       78  ws-viewer-row-end            value 24.
+       78  ws-viewer-page-size          value 23.
+
        01  ws-line-mask                 pic x(75) value spaces.
 
+       01  ws-viewer-total-entries      pic 999 comp value 0.
+       01  ws-viewer-window-end         pic 999 comp.
+       01  ws-viewer-window-start       pic 999 comp.
+       01  ws-viewer-max-offset         pic 999 comp.
+
        local-storage section.
 
        01  ls-counter                   pic 999 comp.
 
        01  ls-draw-pos.
            05  ls-draw-y                pic 99.
-           05  ls-draw-x                pic 99.       
+           05  ls-draw-x                pic 99.
 
        linkage section.
 
        copy "engine/copybooks/l-action-history.cpy".
 
+       01  l-history-scroll-offset      pic 999.
+
+       01  l-history-total-entries      pic 999.
+
        procedure division using l-action-history.
 
        main-procedure.
@@ -50,8 +63,75 @@
                        at ls-draw-pos 
                    end-display 
                    add 1 to ls-draw-y 
-               end-if                
-           end-perform     
+               end-if
+           end-perform
+           goback.
+
+      ******************************************************************
+      * Full-screen, pageable history viewer. Draws one page (newest
+      * entries by default) of up to ws-viewer-page-size lines, offset
+      * back into history by l-history-scroll-offset entries. Caller
+      * owns the key-read loop; this paragraph only draws a page and
+      * reports back the clamped offset and total entry count so the
+      * caller can clamp further paging and show "more above/below".
+      ******************************************************************
+       display-action-history-page.
+           entry "display-action-history-page" using
+               l-action-history l-history-scroll-offset
+               l-history-total-entries.
+
+           move 0 to ws-viewer-total-entries
+           perform varying ls-counter from 1 by 1
+           until ls-counter > ws-max-entries
+               or l-action-history-text(ls-counter) = spaces
+               move ls-counter to ws-viewer-total-entries
+           end-perform
+
+           if ws-viewer-total-entries > ws-viewer-page-size then
+               compute ws-viewer-max-offset =
+                   ws-viewer-total-entries - ws-viewer-page-size
+           else
+               move 0 to ws-viewer-max-offset
+           end-if
+
+           if l-history-scroll-offset > ws-viewer-max-offset then
+               move ws-viewer-max-offset to l-history-scroll-offset
+           end-if
+
+           move ws-viewer-total-entries to l-history-total-entries
+
+           move ws-viewer-row-start to ls-draw-y
+           move 01 to ls-draw-x
+
+           perform varying ls-draw-y
+           from ws-viewer-row-start by 1
+           until ls-draw-y > ws-viewer-row-end
+               display ws-line-mask at ls-draw-pos
+           end-perform
+
+           compute ws-viewer-window-end =
+               ws-viewer-total-entries - l-history-scroll-offset
+           compute ws-viewer-window-start =
+               ws-viewer-window-end - ws-viewer-page-size + 1
+           if ws-viewer-window-start < 1
+               move 1 to ws-viewer-window-start
+           end-if
+
+           move ws-viewer-row-start to ls-draw-y
+
+           perform varying ls-counter
+           from ws-viewer-window-start by 1
+           until ls-counter > ws-viewer-window-end
+               or ls-draw-y > ws-viewer-row-end
+
+               display l-action-history-text(ls-counter)
+                   at ls-draw-pos
+               end-display
+               add 1 to ls-draw-y
+           end-perform
+
+           display ws-line-mask at 2501
+           display "[up]/[down] page   [h] close" at 2501
            goback.
 
        end program display-action-history.
