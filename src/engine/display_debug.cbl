@@ -1,7 +1,7 @@
       *>*****************************************************************
       *> Author: Erik Eriksen
       *> Create Date: 2021-04-23
-      *> Last Updated: 2021-05-03
+      *> Last Updated: 2026-08-08
       *> Purpose: Module for engine to display debug information.
       *> Tectonics:
       *>     ./build_engine.sh
@@ -15,85 +15,50 @@
 
        working-storage section.
 
-      *> Color constants:    
-           01  black   constant as 0.
-           01  blue    constant as 1.
-           01  green   constant as 2.
-           01  cyan    constant as 3.
-           01  red     constant as 4.
-           01  magenta constant as 5.
-           01  yellow  constant as 6.  
-           01  white   constant as 7.
+           copy "shared/copybooks/ws-constants.cpy".
 
-      *> Tile effect ids           
-           01  ws-teleport-effect-id  constant as 01.
-
-
-           78  ws-max-map-height            value 25.
-           78  ws-max-map-width             value 80.
-           78  ws-max-view-height           value 20.
-           78  ws-max-view-width            value 50.
-           78  ws-max-num-enemies           value 99.
+           78  ws-difficulty-easy           value 1.
+           78  ws-difficulty-normal         value 2.
+           78  ws-difficulty-hard           value 3.
 
        local-storage section.
-    
 
            01  ws-kb-input                  pic x.
 
            01  ws-exit-sw                   pic a value 'N'.
                88  ws-exit                  value 'Y'.
-               88  ws-not-exit              value 'N'.              
+               88  ws-not-exit              value 'N'.
+
+           01  ws-cur-tile-pos.
+               05  ws-cur-tile-y            pic S99.
+               05  ws-cur-tile-x            pic S99.
+
+           01  ws-difficulty-word           pic x(6).
+
+           01  ws-enemies-alive-count       pic 999 comp value 0.
+
+           01  ws-idx                       pic 999 comp.
+
+           01  ws-enemy-list-pos.
+               05  ws-enemy-list-row        pic 99.
+               05  ws-enemy-list-col        pic 99 value 1.
+
+           01  ws-enemy-list-count          pic 9 comp value 0.
 
        linkage section.
 
-           01  l-player.
-               05  l-player-name              pic x(16).
-               05  l-player-hp.
-                   10  l-player-hp-current    pic 999.
-                   10  l-player-hp-max        pic 999.
-               05  l-player-pos.
-                   10  l-player-y             pic S99.
-                   10  l-player-x             pic S99.
-               05  l-player-pos-delta.    
-                   10  l-player-pos-delta-y   pic S99.
-                   10  l-player-pos-delta-x   pic S99.
-               05  l-player-scr-pos.  
-                   10  l-player-scr-y         pic 99 value 10.
-                   10  l-player-scr-x         pic 99 value 20.  
-               05  l-player-status              pic 9 value 0.
-                   88  l-player-status-alive    value 0.
-                   88  l-player-status-dead     value 1.
-                   88  l-player-status-attacked value 2.
-                   88  l-player-status-other    value 3.                       
-               05  l-player-attack-damage     pic 999.
-               05  l-player-level             pic 999.
-               05  l-player-experience.
-                   10  l-player-exp-total     pic 9(7).                   
-                   10  l-player-exp-next-lvl  pic 9(7).   
-               78  l-player-char              value "@".
-
-
-       *> TODO : Copy book!!
-           01  l-tile-map-table-matrix.
-               05  l-tile-map           occurs ws-max-map-height times.
-                   10  l-tile-map-data  occurs ws-max-map-width times.
-                       15  l-tile-fg                   pic 9.   
-                       15  l-tile-bg                   pic 9.
-                       15  l-tile-char                 pic x.
-                       15  l-tile-highlight            pic a value 'N'.
-                           88 l-tile-is-highlight      value 'Y'.
-                           88 l-tile-not-highlight     value 'N'.
-                       15  l-tile-blocking             pic a value 'N'.
-                           88  l-tile-is-blocking      value 'Y'.
-                           88  l-tile-not-blocking     value 'N'.  
-                       15  l-tile-blinking             pic a value 'N'.
-                           88  l-tile-is-blinking      value 'Y'.
-                           88  l-tile-not-blinking     value 'N'.
-                       15  l-tile-effect-id            pic 99.       
+           copy "engine/copybooks/l-player.cpy".
 
+           copy "shared/copybooks/l-tile-map-table-matrix.cpy".
 
+      *> Caller passes ws-enemy-data (working-storage/DISPLAY shaped,
+      *> see engine/copybooks/ws-player-data.cpy's neighboring
+      *> shared/copybooks/ws-enemy-data.cpy), not the COMP-shaped
+      *> shared/copybooks/l-enemy-data.cpy other linkage-only callers
+      *> use -- declared locally here to match, the same way the
+      *> engine's own draw-dynamic-screen-data does.
            01  l-enemy-data.
-               05  l-cur-num-enemies           pic 99.
+               05  l-cur-num-enemies           pic 99 comp.
                05  l-enemy       occurs 0 to unbounded times
                                   depending on l-cur-num-enemies.
                    10  l-enemy-name            pic x(16).
@@ -104,9 +69,8 @@
                    10  l-enemy-pos.
                        15  l-enemy-y           pic 99.
                        15  l-enemy-x           pic 99.
-                   10  l-enemy-color           pic 9 value red.                                     
-      *>TODO: this isn't configurable once enemy is hit.
-                   10  l-enemy-char            pic x value "&". 
+                   10  l-enemy-color           pic 9 value red.
+                   10  l-enemy-char            pic x value "&".
                        88  l-enemy-char-alive  value "&".
                        88  l-enemy-char-dead   value "X".
                        88  l-enemy-char-hurt   value "#".
@@ -117,37 +81,125 @@
                        88  l-enemy-status-other    value 3.
                    10  l-enemy-movement-ticks.
                        15  l-enemy-current-ticks   pic 999.
-                       15  l-enemy-max-ticks       pic 999 value 3.  
-                   10  l-enemy-exp-worth           pic 9(4).                                
+                       15  l-enemy-max-ticks       pic 999 value 3.
+                   10  l-enemy-exp-worth           pic 9(4) value 0.
 
-           01  l-temp-map-pos.
-               05  l-temp-map-pos-y        pic S99.
-               05  l-temp-map-pos-x        pic S99.
+           copy "shared/copybooks/l-teleport-data.cpy".
 
-       procedure division using 
-               l-player l-tile-map-table-matrix l-enemy-data
-               l-temp-map-pos.
+           copy "shared/copybooks/l-item-data.cpy".
 
-       main-procedure.
+           01  l-map-name                   pic x(15).
 
-           display space blank screen
+           01  l-difficulty                 pic 9.
+           01  l-seed                       pic 9(9).
+           01  l-save-slot                  pic 9.
+           01  l-inventory-count            pic 9.
+
+       procedure division using
+               l-player l-tile-map-table-matrix l-enemy-data
+               l-teleport-data l-item-data l-map-name
+               l-difficulty l-seed l-save-slot l-inventory-count.
 
-           display "Debug Info" at 0115 with underline highlight 
+       main-procedure.
 
-           display "pscrpos: " at 1960 l-player-scr-pos at 1970
-           display "P delta: " at 2101 l-player-pos-delta at 2110
-           display "Pyx: " at 2301 l-player-pos at 2305
-           display "MAPyx: " at 2240 l-temp-map-pos at 2246
+           compute ws-cur-tile-y = l-player-y + l-player-scr-y
+           compute ws-cur-tile-x = l-player-x + l-player-scr-x
+
+           evaluate l-difficulty
+               when ws-difficulty-easy
+                   move "EASY" to ws-difficulty-word
+               when ws-difficulty-hard
+                   move "HARD" to ws-difficulty-word
+               when other
+                   move "NORMAL" to ws-difficulty-word
+           end-evaluate
+
+           move 0 to ws-enemies-alive-count
+           perform varying ws-idx from 1 by 1
+           until ws-idx > l-cur-num-enemies
+               if l-enemy-status-alive(ws-idx)
+               or l-enemy-status-attacked(ws-idx) then
+                   add 1 to ws-enemies-alive-count
+               end-if
+           end-perform
 
-       
+           display space blank screen
 
-           perform with test after until ws-exit 
+           display "Live Diagnostics" at 0115 with underline highlight
+
+           display "Map: " at 0201 function trim(l-map-name) at 0207
+           display "Slot: " at 0225 l-save-slot at 0232
+           display "Difficulty: " at 0240
+               function trim(ws-difficulty-word) at 0253
+           display "Seed: " at 0270 l-seed at 0277
+
+           display "Player: " at 0301 function trim(l-player-name)
+               at 0310
+           display "HP: " at 0330 l-player-hp-current at 0335
+               "/" at 0338 l-player-hp-max at 0339
+           display "Lvl: " at 0345 l-player-level at 0350
+           display "Atk: " at 0356 l-player-attack-damage at 0361
+
+           display "Exp: " at 0401 l-player-exp-total at 0406
+               "/" at 0414 l-player-exp-next-lvl at 0415
+           display "Status: " at 0425 l-player-status at 0433
+
+           display "Pyx: " at 0501 l-player-pos at 0507
+           display "P scr pos: " at 0520 l-player-scr-pos at 0532
+           display "P delta: " at 0545 l-player-pos-delta at 0555
+
+           display "Tile yx: " at 0601 ws-cur-tile-pos at 0611
+           display "Tile char: " at 0620
+               l-tile-char(ws-cur-tile-y, ws-cur-tile-x) at 0632
+           display "Tile fg/bg: " at 0640
+               l-tile-fg(ws-cur-tile-y, ws-cur-tile-x) at 0653
+               "/" at 0655
+               l-tile-bg(ws-cur-tile-y, ws-cur-tile-x) at 0657
+           display "Effect: " at 0665
+               l-tile-effect-id(ws-cur-tile-y, ws-cur-tile-x) at 0674
+           display "Blocking: " at 0701
+               l-tile-blocking(ws-cur-tile-y, ws-cur-tile-x) at 0712
+           display "Highlight: " at 0720
+               l-tile-highlight(ws-cur-tile-y, ws-cur-tile-x) at 0732
+           display "Blinking: " at 0740
+               l-tile-blinking(ws-cur-tile-y, ws-cur-tile-x) at 0751
+
+           display "Enemies: " at 0801 l-cur-num-enemies at 0811
+               " (alive: " at 0814 ws-enemies-alive-count at 0824
+               ")" at 0827
+           display "Teleports: " at 0840 l-cur-num-teleports at 0852
+           display "Items: " at 0860 l-cur-num-items at 0868
+               " (inv: " at 0871 l-inventory-count at 0879 ")" at 0881
+
+           display "Nearby enemies (up to 5):" at 1001
+
+           move 0 to ws-enemy-list-count
+           perform varying ws-idx from 1 by 1
+           until ws-idx > l-cur-num-enemies or ws-enemy-list-count >= 5
+
+               add 1 to ws-enemy-list-count
+               compute ws-enemy-list-row = 10 + ws-enemy-list-count
+
+               display
+                   ws-idx at ws-enemy-list-pos
+                   "." function trim(l-enemy-name(ws-idx))
+                   " hp:" l-enemy-hp-current(ws-idx)
+                   "/" l-enemy-hp-total(ws-idx)
+                   " pos:" l-enemy-pos(ws-idx)
+                   " status:" l-enemy-status(ws-idx)
+               end-display
+
+           end-perform
+
+           display "[q] close" at 2401
+
+           perform with test after until ws-exit
                accept ws-kb-input at 0125
-               if ws-kb-input = 'q' then 
-                   set ws-exit to true 
-               end-if 
-           end-perform 
-               
+               if ws-kb-input = 'q' then
+                   set ws-exit to true
+               end-if
+           end-perform
+
            goback.
 
        end program display-debug.
