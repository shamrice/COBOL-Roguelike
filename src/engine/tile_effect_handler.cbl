@@ -22,6 +22,8 @@
        01  ws-idx-y                      pic 999 comp.
        01  ws-idx-x                      pic 999 comp.
 
+       01  ws-target-switch-group        pic 99.
+
        01  ws-color-temp              pic 9.
 
        01  ws-swap-colors-sw             pic a value 'N'.
@@ -181,21 +183,26 @@
 
            call "add-action-history-item" using
                ls-action-history-temp l-action-history
-           end-call                         
+           end-call
 
-      *>Find conveyor belts, flip their effect id, character and 
+      *>Find conveyor belts, flip their effect id, character and
       *>swap the fg and bg colors.
 
-      *> TODO : All switches in the map should be flipped to match 
-      *>        switch direction that was pressed. Otherwise wrong 
-      *>        direction is displayed in action history.
-           perform varying ws-idx-y 
+      *>Only flip belts that share the triggering switch's group, so
+      *>each switch controls its own belts independently.
+           move l-tile-switch-group(l-temp-map-pos-y, l-temp-map-pos-x)
+               to ws-target-switch-group
+
+           perform varying ws-idx-y
            from 1 by 1 until ws-idx-y > ws-max-map-height
-               perform varying ws-idx-x 
-               from 1 by 1 until ws-idx-x > ws-max-map-width                   
+               perform varying ws-idx-x
+               from 1 by 1 until ws-idx-x > ws-max-map-width
 
-                   set ws-not-swap-colors to true 
+                   set ws-not-swap-colors to true
 
+                   if l-tile-switch-group(ws-idx-y, ws-idx-x)
+                       = ws-target-switch-group
+                   then
                    evaluate l-tile-effect-id(ws-idx-y, ws-idx-x)
 
                        when ws-conveyor-right-effect-id
@@ -239,8 +246,9 @@
                        else
                            set l-tile-is-blinking(ws-idx-y, ws-idx-x)
                                to true
-                       end-if  
-                   end-if 
+                       end-if
+                   end-if
+                   end-if
 
                end-perform
            end-perform
