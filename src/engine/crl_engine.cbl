@@ -35,6 +35,28 @@
                organization is record sequential
                file status is ws-enemy-file-status.
 
+           select optional fd-player-data
+               assign to dynamic ws-player-save-file
+               organization is record sequential
+               file status is ws-player-file-status.
+
+           select optional fd-item-data
+               assign to dynamic ws-map-item-file
+               organization is record sequential
+               file status is ws-item-file-status.
+
+           select optional fd-map-dim-data
+               assign to dynamic ws-map-dim-file
+               organization is record sequential
+               file status is ws-dim-file-status.
+
+           select optional fd-item-catalog
+               assign to dynamic ws-item-catalog-file
+               organization is indexed
+               access mode is dynamic
+               record key is f-catalog-item-id
+               file status is ws-catalog-file-status.
+
        data division.
 
        file section.
@@ -48,6 +70,7 @@
                05  f-tile-blocking         pic a.
                05  f-tile-blinking         pic a.
                05  f-tile-effect-id        pic 99.
+               05  f-tile-switch-group     pic 99.
 
 
        fd  fd-teleport-data.
@@ -75,6 +98,74 @@
                05  f-enemy-movement-ticks.
                    10  f-enemy-current-ticks    pic 999.
                    10  f-enemy-max-ticks        pic 999.
+               05  f-enemy-exp-worth            pic 9(4).
+
+           fd  fd-player-data.
+           01  f-player-data-record.
+               05  f-player-name                pic x(16).
+               05  f-player-hp.
+                   10  f-player-hp-current      pic 999.
+                   10  f-player-hp-max          pic 999.
+               05  f-player-pos.
+                   10  f-player-y               pic S99.
+                   10  f-player-x               pic S99.
+               05  f-player-status              pic 9.
+               05  f-player-attack-damage       pic 999.
+               05  f-player-level               pic 999.
+               05  f-player-experience.
+                   10  f-player-exp-total       pic 9(7).
+                   10  f-player-exp-next-lvl    pic 9(7).
+               05  f-player-map-name            pic x(15).
+               05  f-player-equiped-weapon.
+                   10  f-player-equip-weapon-name    pic x(16).
+                   10  f-player-equip-weapon-atk     pic 999.
+                   10  f-player-equip-weapon-status  pic x.
+               05  f-player-equiped-armor.
+                   10  f-player-equip-armor-name     pic x(16).
+                   10  f-player-equip-armor-def      pic 999.
+                   10  f-player-equip-armor-status   pic x.
+               05  f-player-explored-data.
+                   10  f-explored-row     occurs 25 times.
+                       15  f-explored-col occurs 80 times pic a.
+               05  f-player-inventory-count    pic 9.
+               05  f-player-inventory.
+                   10  f-player-inventory-item occurs 9 times.
+                       15  f-player-inv-item-name       pic x(16).
+                       15  f-player-inv-item-worth      pic 999.
+                       15  f-player-inv-item-color      pic 9.
+                       15  f-player-inv-item-char       pic x.
+                       15  f-player-inv-item-effect-id  pic 99.
+                       15  f-player-inv-item-map-idx    pic 999.
+
+           fd  fd-item-data.
+           01  f-item-data-record.
+               05  f-item-name                  pic x(16).
+               05  f-item-pos.
+                   10  f-item-y                 pic S99.
+                   10  f-item-x                 pic S99.
+               05  f-item-taken                 pic a.
+               05  f-item-effect-id             pic 99.
+               05  f-item-worth                 pic 999.
+               05  f-item-color                 pic 9.
+               05  f-item-char                  pic x.
+
+           fd  fd-map-dim-data.
+           01  f-map-dim-record.
+               05  f-map-dim-height             pic 99.
+               05  f-map-dim-width              pic 99.
+
+      *> Master item catalog (ITEMS.ITL), shared with the item creator
+      *> and maintained there -- read-only here, just to roll loot.
+           fd  fd-item-catalog.
+           01  f-item-catalog-record.
+               05  f-catalog-item-id            pic 999.
+               05  f-catalog-item-name          pic x(16).
+               05  f-catalog-item-effect-id     pic 99.
+               05  f-catalog-item-worth         pic 999.
+               05  f-catalog-item-color         pic 9.
+               05  f-catalog-item-char          pic x.
+               05  f-catalog-item-highlight     pic a.
+               05  f-catalog-item-blink         pic a.
 
        working-storage section.
 
@@ -90,18 +181,60 @@
                05  ws-map-dat-file         pic x(15).               
                05  ws-map-tel-file         pic x(15).
                05  ws-map-enemy-file       pic x(15).
+               05  ws-map-item-file        pic x(15).
+               05  ws-map-dim-file         pic x(15).
 
            01  ws-map-file-statuses.
                05  ws-map-file-status      pic xx.
                05  ws-teleport-file-status pic xx.
                05  ws-enemy-file-status    pic xx.
+               05  ws-player-file-status   pic xx.
+               05  ws-item-file-status     pic xx.
+               05  ws-dim-file-status      pic xx.
+               05  ws-catalog-file-status  pic xx.
 
            78  ws-file-status-ok           value "00".
            78  ws-file-status-eof          value "10".
+           78  ws-file-status-missing      value "35".
 
            78  ws-data-file-ext            value ".dat".
            78  ws-teleport-file-ext        value ".tel".
            78  ws-enemy-file-ext           value ".bgs".
+           78  ws-item-file-ext            value ".itm".
+           78  ws-dim-file-ext             value ".dim".
+
+           01  ws-item-catalog-file        pic x(20) value "ITEMS.ITL".
+
+      *> In-memory copy of the item catalog, loaded once at startup so
+      *> loot drops don't have to hit the indexed file every kill.
+           78  ws-loot-drop-pct            value 30.
+           01  ws-catalog-count            pic 999 value 0.
+           01  ws-catalog-item occurs 0 to 999 times
+                                depending on ws-catalog-count.
+               05  ws-catalog-item-name        pic x(16).
+               05  ws-catalog-item-effect-id   pic 99.
+               05  ws-catalog-item-worth       pic 999.
+               05  ws-catalog-item-color       pic 9.
+               05  ws-catalog-item-char        pic x.
+           01  ws-catalog-idx               pic 999.
+           01  ws-loot-roll                 pic 999.
+
+           01  ws-player-save-file         pic x(15) value "PLAYER.SAV".
+
+           78  ws-save-file-ext            value ".SAV".
+
+           01  ws-save-slot                pic 9 value 1.
+
+           01  ws-save-slot-exists-sw      pic a value 'N'.
+               88  ws-save-slot-exists         value 'Y'.
+               88  ws-save-slot-not-exist      value 'N'.
+
+           01  ws-save-slot-file-info      pic x(20).
+           01  ws-save-slot-file-status    pic s9(9) comp-5.
+
+           01  ws-new-game-choice          pic x.
+               88  ws-new-game-chosen      value 'N', 'n'.
+               88  ws-continue-chosen      value 'C', 'c'.
 
            01  ws-temp-time                pic 9(9).
 
@@ -121,19 +254,72 @@
            78  ws-max-view-width              value 45.
            78  ws-max-num-enemies             value 99.
            78  ws-max-num-teleports           value 999.
+           78  ws-max-num-items               value 999.
+           78  ws-max-inventory               value 9.
+           78  ws-explore-radius              value 6.
+           78  ws-light-radius                value 4.
+
+      *> Logical size of the current map -- capped at ws-max-map-*
+      *> but a map's own .dim file (written by the editor) can shrink
+      *> it, so movement/exploration don't treat unused padding tiles
+      *> past the map's real edge as in-bounds.
+           01  ws-map-height                  pic 99 value 25.
+           01  ws-map-width                   pic 99 value 80.
 
            01  ws-player.
+               05  ws-player-name              pic x(16) value "HERO".
+               05  ws-player-hp.
+                   10  ws-player-hp-current    pic 999 value 10.
+                   10  ws-player-hp-max        pic 999 value 10.
                05  ws-player-pos.
                    10  ws-player-y             pic S99.
                    10  ws-player-x             pic S99.
-               05  ws-player-pos-delta.    
+               05  ws-player-pos-delta.
                    10  ws-player-pos-delta-y   pic S99.
                    10  ws-player-pos-delta-x   pic S99.
-               05  ws-player-scr-pos.  
+               05  ws-player-facing.
+                   10  ws-player-facing-y      pic S9 value 1.
+                   10  ws-player-facing-x      pic S9 value 0.
+               05  ws-player-scr-pos.
                    10  ws-player-scr-y         pic 99 value 10.
-                   10  ws-player-scr-x         pic 99 value 20.    
+                   10  ws-player-scr-x         pic 99 value 20.
+               05  ws-player-status            pic 9 value 0.
+                   88  ws-player-status-alive    value 0.
+                   88  ws-player-status-dead     value 1.
+                   88  ws-player-status-attacked value 2.
+                   88  ws-player-status-other    value 3.
+               05  ws-player-attack-damage     pic 999 value 1.
+               05  ws-player-level             pic 999 value 1.
+               05  ws-player-experience.
+                   10  ws-player-exp-total     pic 9(7) value 0.
+                   10  ws-player-exp-next-lvl  pic 9(7) value 100.
                78  ws-player-char              value "@".
 
+      *> Tallied for the end-of-run stats report -- not persisted with
+      *> the save, since they describe this session, not the character.
+           01  ws-run-stats.
+               05  ws-stat-turns               pic 9(6) value 0.
+               05  ws-stat-enemies-killed      pic 9(4) value 0.
+               05  ws-stat-damage-dealt        pic 9(6) value 0.
+               05  ws-stat-damage-taken        pic 9(6) value 0.
+               05  ws-stat-items-collected     pic 9(4) value 0.
+
+           01  ws-equiped-items.
+               05  ws-equiped-weapon.
+                   10  ws-equip-weapon-name        pic x(16).
+                   10  ws-equip-weapon-atk         pic 999 value 0.
+                   10  ws-equip-weapon-status      pic x value "0".
+                       88  ws-equip-weapon-curse   value "-".
+                       88  ws-equip-weapon-normal  value "0".
+                       88  ws-equip-weapon-bless   value "+".
+               05  ws-equiped-armor.
+                   10  ws-equip-armor-name         pic x(16).
+                   10  ws-equip-armor-def          pic 999 value 0.
+                   10  ws-equip-armor-status       pic x value "0".
+                       88  ws-equip-armor-curse    value "-".
+                       88  ws-equip-armor-normal   value "0".
+                       88  ws-equip-armor-bless    value "+".
+
            
            01  ws-cur-num-enemies           pic 99 value 0.
 
@@ -161,6 +347,7 @@
                    10  ws-enemy-movement-ticks.
                        15  ws-enemy-current-ticks   pic 999.
                        15  ws-enemy-max-ticks       pic 999.
+                   10  ws-enemy-exp-worth           pic 9(4).
 
            01  ws-enemy-placed-found        pic a value 'N'.
                88  ws-enemy-found           value 'Y'.
@@ -176,6 +363,55 @@
                05  ws-enemy-draw-y          pic 99.
                05  ws-enemy-draw-x          pic 99.
 
+           01  ws-cur-num-items             pic 999 value 0.
+
+           01  ws-item-data.
+               05  ws-item       occurs 0 to ws-max-num-items times
+                                  depending on ws-cur-num-items.
+                   10  ws-item-name             pic x(16).
+                   10  ws-item-pos.
+                       15  ws-item-y            pic S99.
+                       15  ws-item-x            pic S99.
+                   10  ws-item-taken            pic a value 'N'.
+                       88  ws-item-is-taken     value 'Y'.
+                       88  ws-item-not-taken    value 'N'.
+                   10  ws-item-effect-id        pic 99.
+                   10  ws-item-worth            pic 999.
+                   10  ws-item-color            pic 9.
+                   10  ws-item-char             pic x.
+
+           01  ws-item-idx                  pic 999.
+
+           01  ws-item-draw-pos     occurs 0 to ws-max-num-items times
+                                    depending on ws-cur-num-items.
+               05  ws-item-draw-y           pic 99.
+               05  ws-item-draw-x           pic 99.
+
+           01  ws-inventory-count           pic 9 value 0.
+
+           01  ws-inventory.
+               05  ws-inventory-item occurs 0 to ws-max-inventory
+                                     times depending on
+                                     ws-inventory-count.
+                   10  ws-inv-item-name         pic x(16).
+                   10  ws-inv-item-worth        pic 999.
+                   10  ws-inv-item-color        pic 9.
+                   10  ws-inv-item-char         pic x.
+                   10  ws-inv-item-effect-id    pic 99.
+                   10  ws-inv-item-map-idx      pic 999.
+
+           01  ws-inv-idx                   pic 9.
+           01  ws-inv-sel-idx               pic 9.
+           01  ws-inv-kb-input              pic x.
+
+           01  ws-inv-is-done               pic a value 'N'.
+               88  ws-inv-done              value 'Y'.
+               88  ws-inv-not-done          value 'N'.
+
+           01  ws-inv-list-pos.
+               05  ws-inv-list-row          pic 99.
+               05  ws-inv-list-col          pic 99 value 3.
+
 
            01  ws-kb-input                  pic x.
 
@@ -198,7 +434,15 @@
                        15  ws-tile-blinking             pic a value 'N'.
                            88  ws-tile-is-blinking      value 'Y'.
                            88  ws-tile-not-blinking     value 'N'.
-                       15  ws-tile-effect-id            pic 99.      
+                       15  ws-tile-effect-id            pic 99.
+                       15  ws-tile-switch-group         pic 99.
+
+           01  ws-map-explored-data.
+               05  ws-explored-row       occurs ws-max-map-height times.
+                   10  ws-explored-col   occurs ws-max-map-width times
+                                          pic a value 'N'.
+                       88  ws-is-explored     value 'Y'.
+                       88  ws-is-not-explored value 'N'.
 
 
            01  ws-teleport-data.
@@ -226,13 +470,35 @@
                05  ws-map-pos-y             pic S999.
                05  ws-map-pos-x             pic S999.
 
+           01  ws-light-dist-y              pic 99.
+           01  ws-light-dist-x              pic 99.
+
            01  ws-counter-1                 pic 999.
            01  ws-counter-2                 pic 999.
+
+           01  ws-explore-start-y           pic S99.
+           01  ws-explore-end-y             pic S99.
+           01  ws-explore-start-x           pic S99.
+           01  ws-explore-end-x             pic S99.
+           01  ws-explore-idx-y             pic S99.
+           01  ws-explore-idx-x             pic S99.
            01  ws-enemy-idx                 pic 99.
            01  ws-tele-idx                  pic 999.
 
            01  ws-temp-color                pic 9.
 
+           01  ws-total-attack-damage       pic 999.
+
+           01  ws-attack-target-y           pic S99.
+           01  ws-attack-target-x           pic S99.
+           01  ws-attack-target-sw          pic a value 'N'.
+               88  ws-attack-target-found       value 'Y'.
+               88  ws-attack-target-not-found   value 'N'.
+
+           01  ws-incoming-damage           pic 999.
+           01  ws-enemy-to-player-dist-y    pic 99.
+           01  ws-enemy-to-player-dist-x    pic 99.
+
            01  ws-temp-map-pos.
                05  ws-temp-map-pos-y        pic S99.
                05  ws-temp-map-pos-x        pic S99.
@@ -266,16 +532,65 @@
            set environment "COB_SCREEN_ESC" to 'Y'.
            set environment "COB_TIMEOUT_SCALE" to '3'.
 
-       init-setup. 
-           move '0505' to ws-player-pos                         
+       init-setup.
+           move '0505' to ws-player-pos
 
-           display space blank screen 
+           display space blank screen
 
-           accept ws-temp-time from time 
+           accept ws-temp-time from time
            move function random(ws-temp-time) to ws-filler.
 
+           perform choose-save-slot
+           perform load-player-data
+           perform load-item-catalog.
+
       *     perform generate-fake-world-data.
-           
+
+      ******************************************************************
+      * Prompts for a save slot number (1-9) so multiple characters'
+      * progress can live side-by-side instead of always overwriting
+      * PLAYER.SAV. If that slot's save file already exists, prompts
+      * for New Game vs Continue -- choosing New Game (or there simply
+      * being no save yet) leaves the compiled-in default ws-player
+      * values in place instead of calling load-player-data.
+      ******************************************************************
+       choose-save-slot.
+
+           display space blank screen
+           display "Save slot [1-9]: " at 1001
+           accept ws-save-slot at 1019 auto
+           if ws-save-slot = 0 then
+               move 1 to ws-save-slot
+           end-if
+
+           move function concatenate(
+               "PLAYER", ws-save-slot, ws-save-file-ext)
+               to ws-player-save-file
+
+           call "CBL_CHECK_FILE_EXIST" using
+               ws-player-save-file ws-save-slot-file-info
+               returning ws-save-slot-file-status
+           end-call
+
+           if ws-save-slot-file-status = 0 then
+               set ws-save-slot-exists to true
+           else
+               set ws-save-slot-not-exist to true
+           end-if
+
+           if ws-save-slot-exists then
+               display "Save found for slot " at 1101
+                   ws-save-slot at 1121
+               display "[C]ontinue or [N]ew Game: " at 1201
+               accept ws-new-game-choice at 1227 auto
+           else
+               set ws-new-game-chosen to true
+           end-if
+
+           display space blank screen
+
+           exit paragraph.
+
        load-tile-map.
 
       *> Set file names based on map name
@@ -289,7 +604,15 @@
 
            move function concatenate(
                function trim(ws-map-name), ws-enemy-file-ext)
-               to ws-map-enemy-file               
+               to ws-map-enemy-file
+
+           move function concatenate(
+               function trim(ws-map-name), ws-item-file-ext)
+               to ws-map-item-file
+
+           move function concatenate(
+               function trim(ws-map-name), ws-dim-file-ext)
+               to ws-map-dim-file
 
       *> Load data from files.
 
@@ -391,11 +714,66 @@
                            stop run 
                        end-if  
 
-                   else 
-                       set ws-is-eof to true 
-                   end-if                    
-               end-perform 
+                   else
+                       set ws-is-eof to true
+                   end-if
+               end-perform
            close fd-teleport-data
+
+      *> Reset and load item file info.
+           move 0 to ws-cur-num-items
+           move 0 to ws-inventory-count
+           set ws-not-eof to true
+
+           open input fd-item-data
+               perform until ws-is-eof
+                   add 1 to ws-cur-num-items
+                   if ws-cur-num-items < ws-max-num-items then
+
+                       initialize ws-item(ws-cur-num-items)
+                       initialize ws-item-draw-pos(ws-cur-num-items)
+
+                       read fd-item-data
+                           into ws-item(ws-cur-num-items)
+                           at end set ws-is-eof to true
+                       end-read
+
+                       if ws-item-file-status not =
+                       ws-file-status-ok and ws-item-file-status not =
+                       ws-file-status-eof then
+                           display "Error reading item data." at 0101
+                           display ws-item-file-status at 0201
+                           close fd-item-data
+                           stop run
+                       end-if
+
+                   else
+                       set ws-is-eof to true
+                   end-if
+               end-perform
+           close fd-item-data
+
+      *> Reset and load the map's logical dimensions, if a .dim file
+      *> was saved alongside it. Older maps without one default to
+      *> the full 25x80 grid.
+           move ws-max-map-height to ws-map-height
+           move ws-max-map-width to ws-map-width
+
+           open input fd-map-dim-data
+           if ws-dim-file-status = ws-file-status-ok then
+               read fd-map-dim-data into f-map-dim-record
+               if ws-dim-file-status = ws-file-status-ok then
+                   move f-map-dim-height to ws-map-height
+                   move f-map-dim-width to ws-map-width
+               end-if
+               close fd-map-dim-data
+           end-if
+
+           move ws-player-y to ws-temp-map-pos-y
+           move ws-player-x to ws-temp-map-pos-x
+           add ws-player-scr-y to ws-temp-map-pos-y
+           add ws-player-scr-x to ws-temp-map-pos-x
+           perform mark-explored
            .
 
        main-procedure.
@@ -405,10 +783,12 @@
       *         move function current-date to ws-current-date-data
       *         move ws-current-millisecond to ws-start-frame
                                
-               perform draw-playfield                              
-               perform get-input                              
-               perform move-player  
-               perform move-enemy                       
+               perform draw-playfield
+               perform get-input
+               perform move-player
+               perform move-enemy
+
+               add 1 to ws-stat-turns
 
       *> TODO: Decide if want actual FPS figured out or more like a rouge-like
       *>       game where there's a steady "tick" unless player has input.         
@@ -423,12 +803,176 @@
       *         display ws-frame-diff at 0275  
       *         display ws-sleep-time at 0375                                  
 
-      *         call "CBL_GC_NANOSLEEP" using 025000000 
-               
+      *         call "CBL_GC_NANOSLEEP" using 025000000
+
            end-perform
 
+           perform save-player-data.
+           perform display-run-stats.
+
            goback.
 
+      ******************************************************************
+      * Loads saved character state (position, map, hp, level, exp) so
+      * a session can be resumed instead of always starting fresh.
+      ******************************************************************
+       load-player-data.
+
+           if ws-new-game-chosen then
+               exit paragraph
+           end-if
+
+           open input fd-player-data
+
+           if ws-player-file-status = ws-file-status-ok then
+
+               read fd-player-data into f-player-data-record
+                   at end set ws-is-eof to true
+               end-read
+
+               if ws-player-file-status = ws-file-status-ok then
+                   move f-player-name to ws-player-name
+                   move f-player-hp-current to ws-player-hp-current
+                   move f-player-hp-max to ws-player-hp-max
+                   move f-player-y to ws-player-y
+                   move f-player-x to ws-player-x
+                   move f-player-status to ws-player-status
+                   move f-player-attack-damage
+                       to ws-player-attack-damage
+                   move f-player-level to ws-player-level
+                   move f-player-exp-total to ws-player-exp-total
+                   move f-player-exp-next-lvl
+                       to ws-player-exp-next-lvl
+                   move f-player-map-name to ws-map-name
+                   move f-player-map-name to ws-map-name-temp
+                   move f-player-equip-weapon-name
+                       to ws-equip-weapon-name
+                   move f-player-equip-weapon-atk
+                       to ws-equip-weapon-atk
+                   move f-player-equip-weapon-status
+                       to ws-equip-weapon-status
+                   move f-player-equip-armor-name
+                       to ws-equip-armor-name
+                   move f-player-equip-armor-def
+                       to ws-equip-armor-def
+                   move f-player-equip-armor-status
+                       to ws-equip-armor-status
+                   move f-player-explored-data
+                       to ws-map-explored-data
+                   move f-player-inventory-count
+                       to ws-inventory-count
+                   move f-player-inventory
+                       to ws-inventory
+               end-if
+
+               close fd-player-data
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Loads the shared item catalog (ITEMS.ITL, maintained by the
+      * item creator) into memory once at startup so enemy kills can
+      * roll loot from it without touching the indexed file every time.
+      ******************************************************************
+       load-item-catalog.
+
+           move 0 to ws-catalog-count
+           set ws-not-eof to true
+
+           open input fd-item-catalog
+           if ws-catalog-file-status = ws-file-status-ok then
+               perform until ws-is-eof or ws-catalog-count >= 999
+
+                   read fd-item-catalog next record
+                       at end
+                           set ws-is-eof to true
+                   end-read
+
+                   if ws-catalog-file-status = ws-file-status-ok then
+                       add 1 to ws-catalog-count
+                       move f-catalog-item-name
+                           to ws-catalog-item-name(ws-catalog-count)
+                       move f-catalog-item-effect-id to
+                           ws-catalog-item-effect-id(ws-catalog-count)
+                       move f-catalog-item-worth
+                           to ws-catalog-item-worth(ws-catalog-count)
+                       move f-catalog-item-color
+                           to ws-catalog-item-color(ws-catalog-count)
+                       move f-catalog-item-char
+                           to ws-catalog-item-char(ws-catalog-count)
+                   end-if
+               end-perform
+               close fd-item-catalog
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Persists character state next to the map data so the player can
+      * be picked back up on the next run instead of restarting fresh.
+      ******************************************************************
+       save-player-data.
+
+           move ws-player-name to f-player-name
+           move ws-player-hp-current to f-player-hp-current
+           move ws-player-hp-max to f-player-hp-max
+           move ws-player-y to f-player-y
+           move ws-player-x to f-player-x
+           move ws-player-status to f-player-status
+           move ws-player-attack-damage to f-player-attack-damage
+           move ws-player-level to f-player-level
+           move ws-player-exp-total to f-player-exp-total
+           move ws-player-exp-next-lvl to f-player-exp-next-lvl
+           move ws-map-name to f-player-map-name
+           move ws-equip-weapon-name to f-player-equip-weapon-name
+           move ws-equip-weapon-atk to f-player-equip-weapon-atk
+           move ws-equip-weapon-status to f-player-equip-weapon-status
+           move ws-equip-armor-name to f-player-equip-armor-name
+           move ws-equip-armor-def to f-player-equip-armor-def
+           move ws-equip-armor-status to f-player-equip-armor-status
+           move ws-map-explored-data to f-player-explored-data
+           move ws-inventory-count to f-player-inventory-count
+           move ws-inventory to f-player-inventory
+
+           open output fd-player-data
+           write f-player-data-record
+           close fd-player-data
+
+           exit paragraph.
+
+      ******************************************************************
+      * Shows a short summary of the session once the player quits or
+      * dies -- turns survived, level reached, and combat/loot tallies.
+      ******************************************************************
+       display-run-stats.
+
+           display space blank screen
+           display "Run Summary" at 0130 underline highlight
+
+           display
+               "Character: " at 0301 ws-player-name at 0313
+               "Level reached: " at 0401 ws-player-level at 0417
+               "Turns played: " at 0501 ws-stat-turns at 0416
+               "Enemies defeated: " at 0601 ws-stat-enemies-killed
+                   at 0420
+               "Damage dealt: " at 0701 ws-stat-damage-dealt at 0416
+               "Damage taken: " at 0801 ws-stat-damage-taken at 0416
+               "Items collected: " at 0901 ws-stat-items-collected
+                   at 0420
+           end-display
+
+           if ws-player-status-dead then
+               display "You have fallen." at 1101
+           else
+               display "Farewell for now." at 1101
+           end-if
+
+           display "Press any key to exit." at 1301
+           accept omitted at 1350
+
+           exit paragraph.
+
        draw-playfield.
 
       *> only redraw if needed.
@@ -457,20 +1001,40 @@
                    
                    
       *>  draw world tile:
-              
-                   if ws-map-pos-y < ws-max-map-height
-                       and ws-map-pos-x < ws-max-map-width
-                       and ws-map-pos-y > 0 and ws-map-pos-x > 0 
-                       then 
-                       display 
-                           ws-tile-char(ws-map-pos-y, ws-map-pos-x) 
-                           at ws-scr-draw-pos 
-                           background-color
-                               ws-tile-bg(ws-map-pos-y, ws-map-pos-x) 
-                           foreground-color
-                               ws-tile-fg(ws-map-pos-y, ws-map-pos-x) 
-                           end-display
-                   else 
+
+                   compute ws-light-dist-y =
+                       function abs(ws-scr-draw-y - ws-player-scr-y)
+                   compute ws-light-dist-x =
+                       function abs(ws-scr-draw-x - ws-player-scr-x)
+
+                   if ws-map-pos-y < ws-map-height
+                       and ws-map-pos-x < ws-map-width
+                       and ws-map-pos-y > 0 and ws-map-pos-x > 0
+                       and ws-is-explored(ws-map-pos-y, ws-map-pos-x)
+                       then
+                       if ws-light-dist-y <= ws-light-radius
+                       and ws-light-dist-x <= ws-light-radius then
+                           display
+                               ws-tile-char(ws-map-pos-y, ws-map-pos-x)
+                               at ws-scr-draw-pos
+                               background-color ws-tile-bg(
+                                   ws-map-pos-y, ws-map-pos-x)
+                               foreground-color ws-tile-fg(
+                                   ws-map-pos-y, ws-map-pos-x)
+                               end-display
+                       else
+                      *> outside the torch -- remembered but unlit, so
+                      *> show it dim with no background tint.
+                           display
+                               ws-tile-char(ws-map-pos-y, ws-map-pos-x)
+                               at ws-scr-draw-pos
+                               background-color black
+                               foreground-color ws-tile-fg(
+                                   ws-map-pos-y, ws-map-pos-x)
+                               lowlight
+                               end-display
+                       end-if
+                   else
       *                 display "♥" 
                        display space                      
                            at ws-scr-draw-pos
@@ -510,13 +1074,15 @@
                        end-compute 
                    end-if   
 
-      *>       Draw enemy if in visible view area.
-                   if ws-enemy-draw-y(ws-enemy-idx) > 0 and 
+      *>       Draw enemy if in visible view area and explored.
+                   if ws-enemy-draw-y(ws-enemy-idx) > 0 and
                    ws-enemy-draw-y(ws-enemy-idx) <= ws-max-view-height
-                   and ws-enemy-draw-x(ws-enemy-idx) > 0 and 
+                   and ws-enemy-draw-x(ws-enemy-idx) > 0 and
                    ws-enemy-draw-x(ws-enemy-idx) <= ws-max-view-width
-                   then 
-                       display 
+                   and ws-is-explored(ws-enemy-y(ws-enemy-idx),
+                       ws-enemy-x(ws-enemy-idx))
+                   then
+                       display
                            ws-enemy-char(ws-enemy-idx) 
                            at ws-enemy-draw-pos(ws-enemy-idx)
                            foreground-color ws-enemy-color(ws-enemy-idx)
@@ -526,8 +1092,49 @@
                        end-display
                    end-if                   
 
-               end-perform 
-           end-if  
+               end-perform
+           end-if
+
+      *> Draw items if they exist, are unclaimed, and are visible.
+           if ws-cur-num-items > 0 then
+               perform varying ws-item-idx from 1 by 1
+               until ws-item-idx > ws-cur-num-items
+
+                   if ws-item-not-taken(ws-item-idx) then
+
+                       if ws-item-y(ws-item-idx) > ws-player-y then
+                           compute ws-item-draw-y(ws-item-idx) =
+                               ws-item-y(ws-item-idx) - ws-player-y
+                           end-compute
+                       end-if
+
+                       if ws-item-x(ws-item-idx) > ws-player-x then
+                           compute ws-item-draw-x(ws-item-idx) =
+                               ws-item-x(ws-item-idx) - ws-player-x
+                           end-compute
+                       end-if
+
+                       if ws-item-draw-y(ws-item-idx) > 0 and
+                       ws-item-draw-y(ws-item-idx) <= ws-max-view-height
+                       and ws-item-draw-x(ws-item-idx) > 0 and
+                       ws-item-draw-x(ws-item-idx) <= ws-max-view-width
+                       and ws-is-explored(ws-item-y(ws-item-idx),
+                           ws-item-x(ws-item-idx))
+                       then
+                           display
+                               ws-item-char(ws-item-idx)
+                               at ws-item-draw-pos(ws-item-idx)
+                               foreground-color
+                                   ws-item-color(ws-item-idx)
+                               background-color ws-tile-bg(
+                                   ws-item-y(ws-item-idx),
+                                   ws-item-x(ws-item-idx))
+                           end-display
+                       end-if
+                   end-if
+
+               end-perform
+           end-if
 
            set ws-scr-no-refresh to true
 
@@ -538,7 +1145,7 @@
        get-input.
 
            accept ws-kb-input at 2401 
-               with auto-skip no-echo 
+               with auto no-echo 
                time-out after 250
            end-accept 
 
@@ -548,17 +1155,25 @@
       *> Check special keys being pressed.
            evaluate ws-crt-status 
 
-               when COB-SCR-KEY-DOWN 
+               when COB-SCR-KEY-DOWN
                    add 1 to ws-player-pos-delta-y
+                   move 1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
 
                when COB-SCR-KEY-UP
                    subtract 1 from ws-player-pos-delta-y
+                   move -1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
 
                when COB-SCR-KEY-LEFT
                    subtract 1 from ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move -1 to ws-player-facing-x
 
                when COB-SCR-KEY-RIGHT
                    add 1 to ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move 1 to ws-player-facing-x
 
                when COB-SCR-ESC
                    display "QUITING" at 0917 
@@ -576,19 +1191,30 @@
                    display "QUITING" at 0917 
                    set ws-quit to true 
 
-               when ws-kb-input = 's' 
+               when ws-kb-input = 's'
                    add 1 to ws-player-pos-delta-y
+                   move 1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
 
-               when ws-kb-input = 'w' 
+               when ws-kb-input = 'w'
                    subtract 1 from ws-player-pos-delta-y
+                   move -1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
 
                when ws-kb-input = 'd'
                    add 1 to ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move 1 to ws-player-facing-x
 
                when ws-kb-input = 'a'
                    subtract 1 from ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move -1 to ws-player-facing-x
 
-               when ws-kb-input = space 
+               when ws-kb-input = 'i'
+                   perform show-inventory
+
+               when ws-kb-input = space
                   *> space is assumed input on timeout. have to check if it's not space becuase of timeout
                    if ws-crt-status not = COB-SCR-TIME-OUT 
                        and ws-player-pos-delta = zeros then 
@@ -616,8 +1242,8 @@
                add ws-player-pos-delta-x to ws-temp-map-pos-x               
             
 
-               if ws-temp-map-pos-y >= ws-max-map-height 
-                  or ws-temp-map-pos-x >= ws-max-map-width
+               if ws-temp-map-pos-y >= ws-map-height
+                  or ws-temp-map-pos-x >= ws-map-width
                   or ws-temp-map-pos-y <= 0 or ws-temp-map-pos-x <= 0 
                then
                    display     
@@ -640,10 +1266,12 @@
                    display "delta: " at 0555 ws-player-pos-delta at 0561
                    set ws-scr-refresh to true 
                else 
-                   display "Blocking: " at 2132 ws-temp-map-pos at 2145                   
+                   display "Blocking: " at 2132 ws-temp-map-pos at 2145
                end-if
 
                perform check-teleport
+               perform check-item-pickup
+               perform mark-explored
 
            end-if
            display "Pyx: " at 2101 ws-player-pos at 2105
@@ -696,99 +1324,492 @@
                ws-map-dat-file at 0960 
            end-display
 
-           if ws-map-name-temp not = ws-map-name then                
+           if ws-map-name-temp not = ws-map-name then
                move ws-map-name-temp to ws-map-name
-               display "New map!" at 1060 ws-map-name at 1070               
-               perform load-tile-map                 
-           end-if 
+               display "New map!" at 1060 ws-map-name at 1070
+               initialize ws-map-explored-data
+               perform load-tile-map
+           end-if
 
            exit paragraph.
 
+      ******************************************************************
+      * Checks if the player's new position lands on an unclaimed item
+      * and, if so, appends it to the inventory and marks it taken.
+      ******************************************************************
+       check-item-pickup.
 
+           if ws-cur-num-items = 0 then
+               exit paragraph
+           end-if
 
-       move-enemy.
+           perform varying ws-item-idx from 1 by 1
+           until ws-item-idx > ws-cur-num-items
+
+               if ws-item-not-taken(ws-item-idx)
+               and ws-item-pos(ws-item-idx) = ws-temp-map-pos then
+
+                   if ws-inventory-count < ws-max-inventory then
+                       add 1 to ws-inventory-count
+                       move ws-item-name(ws-item-idx)
+                           to ws-inv-item-name(ws-inventory-count)
+                       move ws-item-worth(ws-item-idx)
+                           to ws-inv-item-worth(ws-inventory-count)
+                       move ws-item-color(ws-item-idx)
+                           to ws-inv-item-color(ws-inventory-count)
+                       move ws-item-char(ws-item-idx)
+                           to ws-inv-item-char(ws-inventory-count)
+                       move ws-item-effect-id(ws-item-idx)
+                           to ws-inv-item-effect-id(ws-inventory-count)
+                       move ws-item-idx
+                           to ws-inv-item-map-idx(ws-inventory-count)
+                       set ws-item-is-taken(ws-item-idx) to true
+                       add 1 to ws-stat-items-collected
+                       display "Picked up: " at 2301
+                           ws-item-name(ws-item-idx) at 2313
+                       end-display
+                   else
+                       display "Inventory full!" at 2301
+                   end-if
 
-      *> TODO : Add some type of movement randomization or basic pathfinding.
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Marks the square of tiles around the player's current map
+      * position as explored, so fog-of-war stays revealed once seen.
+      ******************************************************************
+       mark-explored.
+
+           compute ws-explore-start-y =
+               ws-temp-map-pos-y - ws-explore-radius
+           compute ws-explore-end-y =
+               ws-temp-map-pos-y + ws-explore-radius
+           compute ws-explore-start-x =
+               ws-temp-map-pos-x - ws-explore-radius
+           compute ws-explore-end-x =
+               ws-temp-map-pos-x + ws-explore-radius
+
+           perform varying ws-explore-idx-y from ws-explore-start-y
+           by 1 until ws-explore-idx-y > ws-explore-end-y
+               perform varying ws-explore-idx-x from ws-explore-start-x
+               by 1 until ws-explore-idx-x > ws-explore-end-x
+
+                   if ws-explore-idx-y > 0 and ws-explore-idx-x > 0
+                   and ws-explore-idx-y < ws-map-height
+                   and ws-explore-idx-x < ws-map-width then
+                       set ws-is-explored(
+                           ws-explore-idx-y, ws-explore-idx-x) to true
+                   end-if
+
+               end-perform
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Full-screen inventory view, opened with "i". Lists carried
+      * items and lets the player equip one via l-equiped-items or
+      * drop it back onto the map it was picked up from.
+      ******************************************************************
+       show-inventory.
+
+           set ws-inv-not-done to true
+
+           perform until ws-inv-done
+
+               display space blank screen
+               display "INVENTORY" at 0130
+
+               if ws-inventory-count = 0 then
+                   display "  (empty)" at 0301
+               else
+                   perform varying ws-inv-idx from 1 by 1
+                   until ws-inv-idx > ws-inventory-count
+                       compute ws-inv-list-row = 2 + ws-inv-idx
+                       display
+                           ws-inv-idx at ws-inv-list-pos
+                           "." ws-inv-item-char(ws-inv-idx)
+                           ws-inv-item-name(ws-inv-idx)
+                           ws-inv-item-worth(ws-inv-idx)
+                       end-display
+                   end-perform
+               end-if
+
+               display "[1-9] select item   [x] close" at 2301
+
+               accept ws-inv-kb-input at 2501
+                   with no echo auto
+                   time-out after 250
+               end-accept
+
+               evaluate true
+                   when ws-inv-kb-input = 'x' or ws-inv-kb-input = 'X'
+                       set ws-inv-done to true
+
+                   when ws-inv-kb-input >= '1'
+                   and ws-inv-kb-input <= '9'
+                       compute ws-inv-sel-idx =
+                           function numval(ws-inv-kb-input)
+                       if ws-inv-sel-idx <= ws-inventory-count then
+                           perform equip-or-drop-item
+                       end-if
+               end-evaluate
+
+           end-perform
+
+           set ws-scr-refresh to true
+
+           exit paragraph.
+
+      ******************************************************************
+      * Prompts what to do with the selected inventory item: equip it
+      * as the weapon or armor slot, or drop it back onto the map.
+      ******************************************************************
+       equip-or-drop-item.
 
-           perform varying ws-enemy-idx 
+           display space blank screen
+           display "Item: " at 0101
+               ws-inv-item-name(ws-inv-sel-idx) at 0110
+           end-display
+           display
+               "[w] equip as weapon  [r] equip as armor  [d] drop  "
+               "[c] cancel" at 0301
+           end-display
+
+           accept ws-inv-kb-input at 0501
+               with no echo auto
+           end-accept
+
+           evaluate true
+               when ws-inv-kb-input = 'w' or ws-inv-kb-input = 'W'
+                   move ws-inv-item-name(ws-inv-sel-idx)
+                       to ws-equip-weapon-name
+                   move ws-inv-item-worth(ws-inv-sel-idx)
+                       to ws-equip-weapon-atk
+                   set ws-equip-weapon-normal to true
+                   perform remove-inventory-item
+
+               when ws-inv-kb-input = 'r' or ws-inv-kb-input = 'R'
+                   move ws-inv-item-name(ws-inv-sel-idx)
+                       to ws-equip-armor-name
+                   move ws-inv-item-worth(ws-inv-sel-idx)
+                       to ws-equip-armor-def
+                   set ws-equip-armor-normal to true
+                   perform remove-inventory-item
+
+               when ws-inv-kb-input = 'd' or ws-inv-kb-input = 'D'
+                   perform drop-inventory-item
+
+               when other
+                   continue
+           end-evaluate
+
+           exit paragraph.
+
+      ******************************************************************
+      * Marks the original map item unclaimed again and removes it
+      * from the inventory list.
+      ******************************************************************
+       drop-inventory-item.
+
+           move ws-inv-item-map-idx(ws-inv-sel-idx) to ws-item-idx
+           set ws-item-not-taken(ws-item-idx) to true
+
+           perform remove-inventory-item
+
+           exit paragraph.
+
+      ******************************************************************
+      * Shifts inventory entries above the selected index down by one
+      * and shrinks the table, keeping the list contiguous.
+      ******************************************************************
+       remove-inventory-item.
+
+           perform varying ws-inv-idx from ws-inv-sel-idx by 1
+           until ws-inv-idx >= ws-inventory-count
+               move ws-inventory-item(ws-inv-idx + 1)
+                   to ws-inventory-item(ws-inv-idx)
+           end-perform
+
+           subtract 1 from ws-inventory-count
+
+           exit paragraph.
+
+
+
+       move-enemy.
+
+           perform varying ws-enemy-idx
            from 1 by 1 until ws-enemy-idx > ws-cur-num-enemies
 
-               if not ws-enemy-status-dead(ws-enemy-idx) then 
+               if not ws-enemy-status-dead(ws-enemy-idx) then
+
+                   perform enemy-attack-player
 
                *> magic numbers!
                    add 20 to ws-enemy-current-ticks(ws-enemy-idx)
 
-                   if ws-enemy-current-ticks(ws-enemy-idx) >= 
-                   ws-enemy-max-ticks(ws-enemy-idx) then 
+                   if ws-enemy-current-ticks(ws-enemy-idx) >=
+                   ws-enemy-max-ticks(ws-enemy-idx) then
 
                        move 0 to ws-enemy-current-ticks(ws-enemy-idx)
-                       
-                       if ws-enemy-char-hurt(ws-enemy-idx) 
-                       then 
-                           set ws-enemy-char-alive(ws-enemy-idx) to true 
-                       end-if 
+
+                       if ws-enemy-char-hurt(ws-enemy-idx)
+                       then
+                           set ws-enemy-char-alive(ws-enemy-idx) to true
+                       end-if
 
                        *> Reset temp positions.
-                       move ws-enemy-pos(ws-enemy-idx) 
-                           to ws-enemy-temp-pos 
-
-                       
-                       *>move temp enemy position to where they "want" to go.
-                       if ws-enemy-y(ws-enemy-idx) not = 
-                       ws-player-y + ws-player-scr-y then 
-
-                           if ws-enemy-y(ws-enemy-idx) < 
-                           ws-player-y + ws-player-scr-y then                                                          
-                               add 1 to ws-enemy-temp-y       
-                           else 
-                               subtract 1 from ws-enemy-temp-y
-                           end-if  
-
-                           *>If new location not blocking, update y pos
-                           if ws-tile-not-blocking(
-                           ws-enemy-temp-y, ws-enemy-x(ws-enemy-idx)) 
-                           then 
-                               move ws-enemy-temp-y 
-                                   to ws-enemy-y(ws-enemy-idx)
-                           end-if 
-                       end-if 
-
-                       if ws-enemy-x(ws-enemy-idx) not = 
-                       ws-player-x + ws-player-scr-x then 
-                       
-                           if ws-enemy-x(ws-enemy-idx) < 
-                           ws-player-x + ws-player-scr-x then                
-                               add 1 to ws-enemy-temp-x                                                              
-                           else                            
-                               subtract 1 from ws-enemy-temp-x 
-                           end-if 
-
-                           *> if new location not blocking, update x pos.
-                           if ws-tile-not-blocking(
-                           ws-enemy-y(ws-enemy-idx), ws-enemy-temp-x) 
-                           then 
-                               move ws-enemy-temp-x 
-                                   to ws-enemy-x(ws-enemy-idx)
-                           end-if     
-                       end-if                        
-                   end-if 
-               end-if 
-           end-perform 
+                       move ws-enemy-pos(ws-enemy-idx)
+                           to ws-enemy-temp-pos
+
+               *> enemy-attack-player (above) already refreshed the
+               *> enemy-to-player distances -- only path toward the
+               *> player once they've wandered within earshot; otherwise
+               *> shuffle around at random like an unaware enemy would.
+                       if ws-enemy-to-player-dist-y <= ws-explore-radius
+                       and ws-enemy-to-player-dist-x <=
+                       ws-explore-radius then
+
+                       *>move temp enemy pos to where they "want" to go.
+                           if ws-enemy-y(ws-enemy-idx) not =
+                           ws-player-y + ws-player-scr-y then
+
+                               if ws-enemy-y(ws-enemy-idx) <
+                               ws-player-y + ws-player-scr-y then
+                                   add 1 to ws-enemy-temp-y
+                               else
+                                   subtract 1 from ws-enemy-temp-y
+                               end-if
+
+                               *> not blocking? update y pos
+                               if ws-tile-not-blocking(ws-enemy-temp-y,
+                               ws-enemy-x(ws-enemy-idx))
+                               then
+                                   move ws-enemy-temp-y
+                                       to ws-enemy-y(ws-enemy-idx)
+                               end-if
+                           end-if
+
+                           if ws-enemy-x(ws-enemy-idx) not =
+                           ws-player-x + ws-player-scr-x then
+
+                               if ws-enemy-x(ws-enemy-idx) <
+                               ws-player-x + ws-player-scr-x then
+                                   add 1 to ws-enemy-temp-x
+                               else
+                                   subtract 1 from ws-enemy-temp-x
+                               end-if
+
+                               *> not blocking? update x pos.
+                               if ws-tile-not-blocking(ws-enemy-y(
+                               ws-enemy-idx), ws-enemy-temp-x)
+                               then
+                                   move ws-enemy-temp-x
+                                       to ws-enemy-x(ws-enemy-idx)
+                               end-if
+                           end-if
+                       else
+                           perform wander-enemy
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Called when the player is outside an enemy's detection radius --
+      * shuffles the enemy one tile in a random direction rather than
+      * beelining for a player it hasn't noticed yet.
+      ******************************************************************
+       wander-enemy.
+
+           compute ws-filler = function random * 4 + 1
+
+           evaluate ws-filler
+               when 1
+                   subtract 1 from ws-enemy-temp-y
+               when 2
+                   add 1 to ws-enemy-temp-y
+               when 3
+                   subtract 1 from ws-enemy-temp-x
+               when other
+                   add 1 to ws-enemy-temp-x
+           end-evaluate
+
+           if ws-tile-not-blocking(
+           ws-enemy-temp-y, ws-enemy-temp-x) then
+               move ws-enemy-temp-pos to ws-enemy-pos(ws-enemy-idx)
+           end-if
 
            exit paragraph.
-               
-           
 
+      ******************************************************************
+      * Checks if the current enemy is adjacent to the player and, if
+      * so, subtracts its attack damage (less equipped armor defense)
+      * from the player's hp, driving the attacked/dead player status.
+      ******************************************************************
+       enemy-attack-player.
+
+           compute ws-enemy-to-player-dist-y =
+               function abs(ws-enemy-y(ws-enemy-idx) -
+                   (ws-player-y + ws-player-scr-y))
+           compute ws-enemy-to-player-dist-x =
+               function abs(ws-enemy-x(ws-enemy-idx) -
+                   (ws-player-x + ws-player-scr-x))
+
+           if ws-enemy-to-player-dist-y <= 1
+           and ws-enemy-to-player-dist-x <= 1
+           and not (ws-enemy-to-player-dist-y = 0
+               and ws-enemy-to-player-dist-x = 0) then
+
+               if ws-enemy-attack-damage(ws-enemy-idx) >
+               ws-equip-armor-def then
+                   compute ws-incoming-damage =
+                       ws-enemy-attack-damage(ws-enemy-idx) -
+                       ws-equip-armor-def
+               else
+                   move zeros to ws-incoming-damage
+               end-if
+
+               if ws-incoming-damage > 0 then
+                   if ws-player-hp-current > ws-incoming-damage then
+                       subtract ws-incoming-damage
+                           from ws-player-hp-current
+                       set ws-player-status-attacked to true
+                       add ws-incoming-damage to ws-stat-damage-taken
+                   else
+                       add ws-player-hp-current to ws-stat-damage-taken
+                       move zeros to ws-player-hp-current
+                       set ws-player-status-dead to true
+                   end-if
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+      ******************************************************************
+      * Re-resolves which enemy (if any) is actually standing on the
+      * tile the player is facing before applying damage, rather than
+      * trusting whatever ws-enemy-idx was last left at by move-enemy's
+      * perform varying -- an enemy that stepped away on its turn can
+      * no longer be hit.
+      ******************************************************************
        player-attack.
 
-      *> TODO : filler paragraph attacks bad guy regardless where he is.           
-           if ws-enemy-hp-current(ws-enemy-idx) > 0 then 
-               subtract 1 from ws-enemy-hp-current(ws-enemy-idx)
-               set ws-enemy-char-hurt(ws-enemy-idx) to true
-           else 
-               set ws-enemy-char-dead(ws-enemy-idx) to true 
-               set ws-enemy-status-dead(ws-enemy-idx) to true 
-           end-if 
+           compute ws-attack-target-y =
+               ws-player-y + ws-player-facing-y
+           compute ws-attack-target-x =
+               ws-player-x + ws-player-facing-x
+
+           set ws-attack-target-not-found to true
+
+           perform varying ws-enemy-idx from 1 by 1
+           until ws-enemy-idx > ws-cur-num-enemies
+               or ws-attack-target-found
+
+               if not ws-enemy-status-dead(ws-enemy-idx)
+               and ws-enemy-y(ws-enemy-idx) = ws-attack-target-y
+               and ws-enemy-x(ws-enemy-idx) = ws-attack-target-x then
+                   set ws-attack-target-found to true
+               end-if
+           end-perform
+
+           if ws-attack-target-found then
+      *> the loop above advances ws-enemy-idx past the match on exit.
+               subtract 1 from ws-enemy-idx
+
+               compute ws-total-attack-damage =
+                   ws-player-attack-damage + ws-equip-weapon-atk
+
+               if ws-enemy-hp-current(ws-enemy-idx) >
+               ws-total-attack-damage then
+                   subtract ws-total-attack-damage from
+                       ws-enemy-hp-current(ws-enemy-idx)
+                   set ws-enemy-char-hurt(ws-enemy-idx) to true
+                   add ws-total-attack-damage to ws-stat-damage-dealt
+               else
+                   add ws-enemy-hp-current(ws-enemy-idx)
+                       to ws-stat-damage-dealt
+                   move zeros to ws-enemy-hp-current(ws-enemy-idx)
+                   set ws-enemy-char-dead(ws-enemy-idx) to true
+                   set ws-enemy-status-dead(ws-enemy-idx) to true
+                   add 1 to ws-stat-enemies-killed
+                   add ws-enemy-exp-worth(ws-enemy-idx)
+                       to ws-player-exp-total
+                   perform gain-experience
+                   perform drop-loot
+               end-if
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Rolls a chance to drop an item from the shared catalog on the
+      * tile of the enemy just killed by player-attack.
+      ******************************************************************
+       drop-loot.
+
+           if ws-catalog-count = 0
+           or ws-cur-num-items >= ws-max-num-items then
+               exit paragraph
+           end-if
+
+           compute ws-loot-roll = function random * 100 + 1
+           if ws-loot-roll > ws-loot-drop-pct then
+               exit paragraph
+           end-if
+
+           compute ws-catalog-idx =
+               function random * ws-catalog-count + 1
+
+           add 1 to ws-cur-num-items
+           initialize ws-item(ws-cur-num-items)
+           move ws-catalog-item-name(ws-catalog-idx)
+               to ws-item-name(ws-cur-num-items)
+           move ws-catalog-item-effect-id(ws-catalog-idx)
+               to ws-item-effect-id(ws-cur-num-items)
+           move ws-catalog-item-worth(ws-catalog-idx)
+               to ws-item-worth(ws-cur-num-items)
+           move ws-catalog-item-color(ws-catalog-idx)
+               to ws-item-color(ws-cur-num-items)
+           move ws-catalog-item-char(ws-catalog-idx)
+               to ws-item-char(ws-cur-num-items)
+           move ws-enemy-y(ws-enemy-idx) to ws-item-y(ws-cur-num-items)
+           move ws-enemy-x(ws-enemy-idx) to ws-item-x(ws-cur-num-items)
+           set ws-item-not-taken(ws-cur-num-items) to true
+
+           display "Loot dropped: " at 2301
+               ws-item-name(ws-cur-num-items) at 2316
+           end-display
+
+           exit paragraph.
+
+      ******************************************************************
+      * Rolls the player up to however many levels their current
+      * exp-total now covers, bumping hp-max and attack-damage by a
+      * fixed formula and refilling hp on each level gained.
+      ******************************************************************
+       gain-experience.
+
+           perform until ws-player-exp-total < ws-player-exp-next-lvl
+
+               subtract ws-player-exp-next-lvl from ws-player-exp-total
+               add 1 to ws-player-level
+               add 5 to ws-player-hp-max
+               add 1 to ws-player-attack-damage
+               move ws-player-hp-max to ws-player-hp-current
+               compute ws-player-exp-next-lvl =
+                   ws-player-level * 100
+
+           end-perform
 
            exit paragraph.
            
