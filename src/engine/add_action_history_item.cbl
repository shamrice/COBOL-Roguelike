@@ -61,6 +61,17 @@
        78  ws-file-success                 value "00".
        78  ws-file-missing-optional        value "05".
 
+       78  ws-log-retention-days           value 30.
+       78  ws-log-purge-lookback-days      value 90.
+
+       01  ws-current-date-numeric       pic 9(8).
+       01  ws-purge-day-offset           pic 999 comp.
+       01  ws-purge-julian-date          pic s9(9) comp.
+       01  ws-purge-candidate-date       pic 9(8).
+       01  ws-purge-candidate-file       pic x(16).
+       01  ws-purge-file-info            pic x(20).
+       01  ws-purge-status               pic s9(9) comp-5.
+
        linkage section.
 
        01  l-new-history-text            pic x(75).
@@ -112,18 +123,20 @@
 
 
        start-history-loggging.
-           entry "action-history-log-start"           
+           entry "action-history-log-start"
 
            move function current-date to ws-current-date-data
            move function concatenate(ws-current-date, "-CRL.LOG")
                to ws-ah-log-file-name
 
-           open extend fd-action-history-log 
+           perform purge-old-logs
 
-           if ws-ah-file-status = ws-file-success 
-               or ws-file-missing-optional then 
-               set ws-logging-enabled to true                
-           end-if 
+           open extend fd-action-history-log
+
+           if ws-ah-file-status = ws-file-success
+               or ws-file-missing-optional then
+               set ws-logging-enabled to true
+           end-if
 
            goback. 
 
@@ -138,4 +151,47 @@
 
            goback.
 
+      ******************************************************************
+      * Purges per-day CRL.LOG files older than ws-log-retention-days.
+      * Log files are named by the date they were written, so candidate
+      * file names for each day in the lookback window are built
+      * directly and deleted if found, rather than scanning a
+      * directory.
+      ******************************************************************
+       purge-old-logs.
+
+           move ws-current-date to ws-current-date-numeric
+
+           perform varying ws-purge-day-offset
+           from ws-log-retention-days by 1
+           until ws-purge-day-offset > ws-log-purge-lookback-days
+
+               compute ws-purge-julian-date =
+                   function integer-of-date(ws-current-date-numeric)
+                   - ws-purge-day-offset
+               end-compute
+
+               move function date-of-integer(ws-purge-julian-date)
+                   to ws-purge-candidate-date
+
+               move function concatenate(
+                   ws-purge-candidate-date, "-CRL.LOG")
+                   to ws-purge-candidate-file
+
+               call "CBL_CHECK_FILE_EXIST" using
+                   ws-purge-candidate-file ws-purge-file-info
+                   returning ws-purge-status
+               end-call
+
+               if ws-purge-status = 0 then
+                   call "CBL_DELETE_FILE" using
+                       ws-purge-candidate-file
+                       returning ws-purge-status
+                   end-call
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
        end program add-action-history-item.
