@@ -28,7 +28,23 @@
        78  ws-dir-param                  value "--MAP-DIR".
        78  ws-dir-short-param            value "-MD".
        78  ws-help-param                 value "--HELP".
-       78  ws-help-short-param           value "-H".   
+       78  ws-help-short-param           value "-H".
+       78  ws-slot-param                 value "--SLOT".
+       78  ws-slot-short-param           value "-S".
+       78  ws-seed-param                 value "--SEED".
+       78  ws-seed-short-param           value "-SD".
+       78  ws-difficulty-param           value "--DIFFICULTY".
+       78  ws-difficulty-short-param     value "-D".
+       78  ws-validate-param             value "--VALIDATE".
+       78  ws-validate-short-param       value "-V".
+
+       78  ws-difficulty-easy-str        value "EASY".
+       78  ws-difficulty-normal-str      value "NORMAL".
+       78  ws-difficulty-hard-str        value "HARD".
+
+       78  ws-difficulty-easy            value 1.
+       78  ws-difficulty-normal          value 2.
+       78  ws-difficulty-hard            value 3.
 
        78  ws-enabled-str                value "ENABLED".    
 
@@ -63,11 +79,16 @@
        01  l-map-name                    pic x(15).
        01  l-map-name-temp               pic x(15).
        01  l-working-dir                 pic x(1024).
+       01  l-save-slot                   pic 9.
+       01  l-seed                        pic 9(9).
+       01  l-difficulty                  pic 9.
+       01  l-validate-map-name           pic x(15).
 
 
 
-       procedure division using 
-           l-command-args l-map-name l-map-name-temp l-working-dir.
+       procedure division using
+           l-command-args l-map-name l-map-name-temp l-working-dir
+           l-save-slot l-seed l-difficulty l-validate-map-name.
 
        main-procedure.
 
@@ -81,26 +102,29 @@
            perform varying ls-param-idx 
            from 1 by 1 until ls-param-idx > ls-param-count
            
-               unstring l-command-args delimited by all spaces
+      *> Unstring only the meaningful (trimmed) length of the command
+      *> line -- l-command-args is a fixed size working storage item
+      *> under the hood, so anything past the real argument text is
+      *> just trailing padding.
+      *>
+      *> Overflow here does not mean a parsing failure: with a single
+      *> INTO item and WITH POINTER used to walk one token at a time,
+      *> the overflow condition is set whenever more than one
+      *> space-delimited word remains in the sending field from the
+      *> pointer onward -- true for every token but the last, on
+      *> every well formed command line. That's what "gets triggered
+      *> on success" in the old TODO here was seeing. Trimming the
+      *> sending field first at least stops the trailing padding from
+      *> also raising it on the true last token, so ON OVERFLOW can be
+      *> left in as documentation without being acted on as an error.
+               unstring l-command-args
+                   (1:length(trim(l-command-args)))
+                   delimited by all spaces
                    into ls-parameter
-                   with pointer ls-param-pointer     
-
-      *    TODO : overflow gets triggered on success, needs additional
-      *           investigation as to why.
-      *       
-      *             on overflow
-      *                 display 
-      *                     "Error parsing command line args: " 
-      *                     function trim(l-command-args)
-      *                 end-display 
-      *                 display
-      *                     " idx: " ls-param-idx " cnt: " ls-param-count
-      *                     " pointer: " ls-param-pointer 
-      *                 end-display 
-      *                 display "param-val=" ls-parameter
-      *                 stop run 
-      *             not on overflow
-      *                 display "Parsed command line successfully."
+                   with pointer ls-param-pointer
+
+                   on overflow
+                       continue
                end-unstring
                
                *> DEBUG
@@ -137,20 +161,82 @@
                                stop run 
                            end-if 
 
-                       when ws-dir-param 
+                       when ws-slot-param
+                       when ws-slot-short-param
+
+                           if ls-value not = spaces
+                           and trim(ls-value) is numeric then
+                               move ls-value to l-save-slot
+                           else
+                               display "ERROR: Unable to parse slot"
+                               stop run
+                           end-if
+
+                       when ws-dir-param
                        when ws-dir-short-param
-                        
-                           if ls-value not = spaces then 
-                               move ls-value to l-working-dir                               
-                           else 
-                               display "ERROR: Unable to parse dir"
-                               stop run 
-                           end-if 
 
-                       when other 
-                           display space 
-                           display 
-                               "ERROR: Invalid command line argument: " 
+                           if ls-value not = spaces then
+                               move ls-value to l-working-dir
+                           else
+                               display "ERROR: Unable to parse dir"
+                               stop run
+                           end-if
+
+                       when ws-seed-param
+                       when ws-seed-short-param
+
+                           if ls-value not = spaces
+                           and trim(ls-value) is numeric then
+                               move ls-value to l-seed
+                           else
+                               display "ERROR: Unable to parse seed"
+                               stop run
+                           end-if
+
+                       when ws-difficulty-param
+                       when ws-difficulty-short-param
+
+                           evaluate trim(upper-case(ls-value))
+                               when ws-difficulty-easy-str
+                                   move ws-difficulty-easy
+                                       to l-difficulty
+                               when ws-difficulty-normal-str
+                                   move ws-difficulty-normal
+                                       to l-difficulty
+                               when ws-difficulty-hard-str
+                                   move ws-difficulty-hard
+                                       to l-difficulty
+                               when other
+                                   if trim(ls-value) is numeric then
+                                       move ls-value to l-difficulty
+                                   end-if
+
+                                   if trim(ls-value) not is numeric
+                                   or l-difficulty < ws-difficulty-easy
+                                   or l-difficulty > ws-difficulty-hard
+                                   then
+                                       display
+                                           "ERROR: Unable to parse "
+                                           "difficulty"
+                                       stop run
+                                   end-if
+                           end-evaluate
+
+                       when ws-validate-param
+                       when ws-validate-short-param
+
+                           if ls-value not = spaces then
+                               move ls-value to l-validate-map-name
+                           else
+                               display "ERROR: Unable to parse "
+                                   "validate map name"
+                               stop run
+                           end-if
+
+                       when other
+                           display space
+                           display
+                               "ERROR: Invalid command line argument: "
                                trim(ls-parameter)
                            end-display                      
                            perform display-help-and-quit    
@@ -203,7 +289,23 @@
            " (optional)" ws-new-line
            "--map-dir=WORKING_DIR   Set map working directory"
            " (optional)" ws-new-line ws-new-line
-           end-display 
+           " -s=SLOT_NUM            Load specified save slot (1-9)."
+                ws-new-line
+           "--slot=SLOT_NUM         Load specified save slot (1-9)."
+                ws-new-line ws-new-line
+           " -sd=SEED_NUM           Seed the random number generator."
+                ws-new-line
+           "--seed=SEED_NUM         Seed the random number generator."
+                ws-new-line ws-new-line
+           " -d=DIFFICULTY          Set difficulty (EASY/NORMAL/HARD"
+           " or 1-3)." ws-new-line
+           "--difficulty=DIFFICULTY Set difficulty (EASY/NORMAL/HARD"
+           " or 1-3)." ws-new-line ws-new-line
+           " -v=MAP_NAME            Validate the map and exit"
+           " (no play)." ws-new-line
+           "--validate=MAP_NAME     Validate the map and exit"
+           " (no play)." ws-new-line ws-new-line
+           end-display
            
       *> In case other param set logging to true before help was called.     
            call "action-history-log-end"
