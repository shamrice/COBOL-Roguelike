@@ -0,0 +1,2044 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Top level game entry point that plays a map using the
+      *>          modular engine sub programs (command-line-parser,
+      *>          load-map-data, tile-effect-handler,
+      *>          add-action-history-item, display-action-history,
+      *>          set-map-exploration and draw-dynamic-screen-data)
+      *>          instead of duplicating their logic in-line the way
+      *>          cobol-roguelike-engine does. Combat, movement,
+      *>          inventory, leveling and save/load have no modular
+      *>          sub program of their own yet, so they stay here as
+      *>          local paragraphs, adapted from cobol-roguelike-engine.
+      *> Tectonics:
+      *>     ./build_engine.sh
+      *>*****************************************************************
+       identification division.
+       program-id. cobol-roguelike-game.
+
+       environment division.
+
+       configuration section.
+
+       special-names.
+           crt status is ws-crt-status.
+           cursor is ws-mouse-position.
+
+       input-output section.
+
+       file-control.
+           select optional fd-player-data
+               assign to dynamic ws-player-save-file
+               organization is record sequential
+               file status is ws-player-file-status.
+
+      *> Master item catalog (ITEMS.ITL), shared with the item creator
+      *> and maintained there -- read-only here, just to roll loot.
+           select optional fd-item-catalog
+               assign to dynamic ws-item-catalog-file
+               organization is indexed
+               access mode is dynamic
+               record key is f-catalog-item-id
+               file status is ws-catalog-file-status.
+
+      *> Optional CRL.CFG config file -- key=value defaults for the
+      *> same settings --map/--map-dir/--slot/--seed/--difficulty
+      *> already set from the command line. Read before the command
+      *> line is parsed, so a flag always wins over the config file.
+           select optional fd-config-file
+               assign to ws-config-file-name
+               organization is line sequential
+               file status is ws-config-file-status.
+
+      *> Flat, one-line-per-run report appended to at the end of every
+      *> run, so a player (or the person running the game) can see how
+      *> past runs went without keeping the run screen open.
+           select optional fd-run-stats-log
+               assign to ws-run-stats-file-name
+               organization is line sequential
+               file status is ws-run-stats-file-status.
+
+       data division.
+
+       file section.
+
+           fd  fd-player-data.
+           01  f-player-data-record.
+               05  f-player-name                pic x(16).
+               05  f-player-hp.
+                   10  f-player-hp-current      pic 999.
+                   10  f-player-hp-max          pic 999.
+               05  f-player-pos.
+                   10  f-player-y               pic S99.
+                   10  f-player-x               pic S99.
+               05  f-player-status              pic 9.
+               05  f-player-attack-damage       pic 999.
+               05  f-player-level               pic 999.
+               05  f-player-experience.
+                   10  f-player-exp-total       pic 9(7).
+                   10  f-player-exp-next-lvl    pic 9(7).
+               05  f-player-map-name            pic x(15).
+               05  f-player-equiped-weapon.
+                   10  f-player-equip-weapon-name    pic x(16).
+                   10  f-player-equip-weapon-atk     pic 999.
+                   10  f-player-equip-weapon-status  pic x.
+               05  f-player-equiped-armor.
+                   10  f-player-equip-armor-name     pic x(16).
+                   10  f-player-equip-armor-def      pic 999.
+                   10  f-player-equip-armor-status   pic x.
+               05  f-player-explored-data.
+                   10  f-explored-row     occurs 25 times.
+                       15  f-explored-col occurs 80 times pic a.
+               05  f-player-inventory-count    pic 9.
+               05  f-player-inventory.
+                   10  f-player-inventory-item occurs 9 times.
+                       15  f-player-inv-item-name       pic x(16).
+                       15  f-player-inv-item-worth      pic 999.
+                       15  f-player-inv-item-color      pic 9.
+                       15  f-player-inv-item-char       pic x.
+                       15  f-player-inv-item-effect-id  pic 99.
+                       15  f-player-inv-item-map-idx    pic 999.
+
+           fd  fd-item-catalog.
+           01  f-item-catalog-record.
+               05  f-catalog-item-id            pic 999.
+               05  f-catalog-item-name          pic x(16).
+               05  f-catalog-item-effect-id     pic 99.
+               05  f-catalog-item-worth         pic 999.
+               05  f-catalog-item-color         pic 9.
+               05  f-catalog-item-char          pic x.
+               05  f-catalog-item-highlight     pic a.
+               05  f-catalog-item-blink         pic a.
+
+           fd  fd-config-file.
+           01  f-config-line                pic x(64).
+
+           fd  fd-run-stats-log.
+           01  f-run-stats-record.
+               05  f-run-stats-date            pic x(10).
+               05  filler                      pic x value space.
+               05  f-run-stats-map-name        pic x(15).
+               05  filler                      pic x value space.
+               05  f-run-stats-player-name     pic x(16).
+               05  filler                      pic x value space.
+               05  f-run-stats-player-level    pic 999.
+               05  filler                      pic x value space.
+               05  f-run-stats-player-exp      pic 9(7).
+               05  filler                      pic x value space.
+               05  f-run-stats-enemies-killed  pic 9(4).
+               05  filler                      pic x value space.
+               05  f-run-stats-elapsed-seconds pic 9(6).
+
+       working-storage section.
+
+       copy screenio.
+
+           01  ws-crt-status.
+               05  ws-crt-status-key-1     pic 99.
+               05  ws-crt-status-key-2     pic 99.
+
+           01  ws-mouse-flags              pic 9(4).
+
+           01  ws-mouse-position.
+               05  ws-mouse-row            pic 99.
+               05  ws-mouse-col            pic 99.
+
+           01  ws-mouse-click-status       pic a value 'N'.
+               88  ws-mouse-clicked        value 'Y'.
+               88  ws-mouse-not-clicked    value 'N'.
+
+           01  ws-mouse-target-delta.
+               05  ws-mouse-target-delta-y pic S9.
+               05  ws-mouse-target-delta-x pic S9.
+
+           01  ws-mouse-target-enemy-sw    pic a value 'N'.
+               88  ws-mouse-target-is-enemy     value 'Y'.
+               88  ws-mouse-target-not-enemy    value 'N'.
+
+      *> Set by handle-mouse-click when it already attacked this tick,
+      *> so the space-bar branch below doesn't attack a second time.
+           01  ws-mouse-attack-handled-sw  pic a value 'N'.
+               88  ws-mouse-attack-was-handled value 'Y'.
+               88  ws-mouse-attack-not-handled value 'N'.
+
+           copy "shared/copybooks/ws-constants.cpy".
+
+           78  ws-dim-file-ext              value ".DIM".
+
+      *> Map file names/dimensions -- the same 9 field shape
+      *> load-map-data's linkage expects (see cobol-roguelike-editor's
+      *> own ws-map-files for the same pattern). Only the map name is
+      *> ever filled in by this program; load-map-data builds the
+      *> individual .DAT/.TEL/.BGS/.ITM/.DIM names itself.
+           01  ws-map-files.
+               05  ws-map-name             pic x(15) value "WORLD0".
+               05  ws-map-name-temp        pic x(15) value "WORLD0".
+               05  ws-map-dat-file         pic x(15).
+               05  ws-map-tel-file         pic x(15).
+               05  ws-map-enemy-file       pic x(15).
+               05  ws-map-item-file        pic x(15).
+               05  ws-map-dim-file         pic x(15).
+               05  ws-map-height           pic 99 value 25.
+               05  ws-map-width            pic 99 value 80.
+
+           01  ws-map-was-overridden-sw   pic a value 'N'.
+               88  ws-map-was-overridden  value 'Y'.
+               88  ws-map-not-overridden  value 'N'.
+
+           01  ws-player-file-status       pic xx.
+           01  ws-catalog-file-status      pic xx.
+
+      *> Optional CRL.CFG config file -- see load-config-file.
+           78  ws-config-file-name         value "CRL.CFG".
+           01  ws-config-file-status       pic xx.
+
+      *> Post-run stats report -- see display-run-stats.
+           78  ws-run-stats-file-name      value "RUNSTATS.LOG".
+           01  ws-run-stats-file-status    pic xx.
+           78  ws-run-stats-file-success        value "00".
+           78  ws-run-stats-file-missing-opt    value "05".
+           01  ws-config-eof-sw            pic a value 'N'.
+               88  ws-config-is-eof        value 'Y'.
+               88  ws-config-not-eof       value 'N'.
+           78  ws-config-key-val-delim     value "=".
+           01  ws-config-key-val-pair.
+               05  ws-config-key           pic x(16).
+               05  ws-config-value         pic x(32).
+           78  ws-config-map-key           value "MAP".
+           78  ws-config-map-dir-key       value "MAP-DIR".
+           78  ws-config-slot-key          value "SLOT".
+           78  ws-config-seed-key          value "SEED".
+           78  ws-config-difficulty-key    value "DIFFICULTY".
+           78  ws-config-colorblind-key    value "COLORBLIND".
+
+      *> Alternate palette that swaps the classic red/green
+      *> colorblind-confusion pair for magenta/cyan wherever a tile,
+      *> enemy or item's own color would otherwise use them -- toggled
+      *> with "c" in-game or set once via CRL.CFG (COLORBLIND=Y).
+           01  ws-colorblind-mode-sw       pic a value 'N'.
+               88  ws-colorblind-mode-on   value 'Y'.
+               88  ws-colorblind-mode-off  value 'N'.
+
+           01  ws-player-start-pos.
+               05  ws-player-start-y           pic S99.
+               05  ws-player-start-x           pic S99.
+               05  ws-player-start-found-sw    pic a value 'N'.
+                   88  ws-player-start-was-found   value 'Y'.
+                   88  ws-player-start-not-found   value 'N'.
+
+           01  ws-load-return-code          pic 9.
+           01  ws-tile-effect-return-code   pic 99.
+
+      *> Random number generator seed. Left at zero (the "not
+      *> specified" sentinel, same convention as ws-save-slot) unless
+      *> --seed=NUM is given on the command line, in which case
+      *> init-setup reseeds function random with it so a run can be
+      *> reproduced exactly.
+           01  ws-seed                      pic 9(9) value 0.
+
+      *> Difficulty scales enemy hp/attack when a map is loaded.
+      *> 0 is the "not specified" sentinel (same convention as
+      *> ws-save-slot/ws-seed) and behaves the same as normal (2).
+      *> 1 = easy (75%), 2 = normal (100%), 3 = hard (150%).
+           01  ws-difficulty                pic 9 value 0.
+           78  ws-difficulty-easy           value 1.
+           78  ws-difficulty-normal         value 2.
+           78  ws-difficulty-hard           value 3.
+           01  ws-difficulty-pct            pic 999 comp value 100.
+
+      *> Set by --validate=MAP_NAME. When not spaces, init-setup runs
+      *> validate-map-data's headless batch entry point against this
+      *> map instead of starting the interactive game.
+           01  ws-validate-map-name         pic x(15).
+           01  ws-validate-load-status      pic 9.
+           01  ws-validate-issue-count      pic 9(5).
+
+           copy "shared/copybooks/ws-tile-map-table-matrix.cpy".
+           copy "shared/copybooks/ws-enemy-data.cpy".
+           copy "shared/copybooks/ws-teleport-data.cpy".
+           copy "shared/copybooks/ws-item-data.cpy".
+
+           copy "engine/copybooks/ws-player-data.cpy".
+
+      *> Direction the player is currently facing an attack toward --
+      *> travels with input, not with the saved character, so it lives
+      *> next to ws-player instead of inside its shared copy book.
+           01  ws-player-facing.
+               05  ws-player-facing-y      pic S9 value 1.
+               05  ws-player-facing-x      pic S9 value 0.
+
+           copy "engine/copybooks/ws-map-explored-data.cpy".
+
+           copy "engine/copybooks/ws-action-history.cpy".
+
+           01  ws-history-text              pic x(75).
+
+           01  ws-history-scroll-offset     pic 999 value 0.
+           01  ws-history-total-entries     pic 999 value 0.
+
+      *> Small mirror of tile-effect-handler's own (older, pre map
+      *> dimensions) l-map-files shape -- only the map name pair is
+      *> ever read or written by tile-effect-handler, so the two names
+      *> are kept in sync with ws-map-files around each call instead of
+      *> widening every caller to a single shared shape.
+           01  ws-te-map-files.
+               05  ws-te-map-name          pic x(15).
+               05  ws-te-map-name-temp     pic x(15).
+               05  ws-te-map-dat-file      pic x(15).
+               05  ws-te-map-tel-file      pic x(15).
+               05  ws-te-map-enemy-file    pic x(15).
+               05  ws-te-map-item-file     pic x(15).
+               05  ws-te-map-working-dir   pic x(1024).
+
+           01  ws-te-tile-effect-id         pic 99 comp.
+           01  ws-te-tile-char              pic x.
+
+           01  ws-te-player-moved-sw        pic a.
+               88  ws-te-player-moved       value 'Y'.
+               88  ws-te-player-not-moved   value 'N'.
+
+           01  ws-player-save-file         pic x(15) value "PLAYER.SAV".
+
+           78  ws-save-file-ext            value ".SAV".
+
+           01  ws-save-slot                pic 9 value 0.
+
+           01  ws-save-slot-exists-sw      pic a value 'N'.
+               88  ws-save-slot-exists         value 'Y'.
+               88  ws-save-slot-not-exist      value 'N'.
+
+           01  ws-save-slot-file-info      pic x(20).
+           01  ws-save-slot-file-status    pic s9(9) comp-5.
+
+           01  ws-new-game-choice          pic x.
+               88  ws-new-game-chosen      value 'N', 'n'.
+               88  ws-continue-chosen      value 'C', 'c'.
+
+           01  ws-temp-time                pic 9(9).
+           01  ws-filler                   pic 9(9).
+
+           01  ws-item-catalog-file        pic x(20) value "ITEMS.ITL".
+
+      *> In-memory copy of the item catalog, loaded once at startup so
+      *> loot drops don't have to hit the indexed file every kill.
+           78  ws-loot-drop-pct            value 30.
+           01  ws-catalog-count            pic 999 value 0.
+           01  ws-catalog-item occurs 0 to 999 times
+                                depending on ws-catalog-count.
+               05  ws-catalog-item-name        pic x(16).
+               05  ws-catalog-item-effect-id   pic 99.
+               05  ws-catalog-item-worth       pic 999.
+               05  ws-catalog-item-color       pic 9.
+               05  ws-catalog-item-char        pic x.
+           01  ws-catalog-idx               pic 999.
+           01  ws-loot-roll                 pic 999.
+
+           78  ws-max-inventory            value 9.
+
+      *> Reveal radius for fog-of-war (how far around the player tiles
+      *> get permanently marked explored) and light radius (how far
+      *> around the player tiles are drawn at full brightness each
+      *> frame) -- kept separate the same way cobol-roguelike-engine's
+      *> own draw-playfield does, and passed by reference to
+      *> set-map-exploration/draw-dynamic-screen-data, so they are
+      *> plain data items rather than 78 level constants.
+           01  ws-explore-radius            pic 99 comp value 6.
+           01  ws-light-radius              pic 99 comp value 4.
+
+           01  ws-run-stats.
+               05  ws-stat-turns               pic 9(6) value 0.
+               05  ws-stat-enemies-killed      pic 9(4) value 0.
+               05  ws-stat-damage-dealt        pic 9(6) value 0.
+               05  ws-stat-damage-taken        pic 9(6) value 0.
+               05  ws-stat-items-collected     pic 9(4) value 0.
+
+      *> Wall-clock elapsed play time for the run-stats report --
+      *> ws-stat-turns above counts loop iterations, not real time.
+           01  ws-run-start-time.
+               05  ws-run-start-hour           pic 99.
+               05  ws-run-start-minute         pic 99.
+               05  ws-run-start-second         pic 99.
+               05  ws-run-start-hundredth      pic 99.
+
+           01  ws-run-end-time.
+               05  ws-run-end-hour             pic 99.
+               05  ws-run-end-minute           pic 99.
+               05  ws-run-end-second           pic 99.
+               05  ws-run-end-hundredth        pic 99.
+
+           01  ws-run-start-total-seconds      pic 9(5) comp.
+           01  ws-run-end-total-seconds        pic 9(5) comp.
+           01  ws-run-elapsed-seconds          pic s9(6) comp value 0.
+
+           01  ws-run-stats-date-data.
+               05  ws-run-stats-year           pic 9(4).
+               05  ws-run-stats-month          pic 9(2).
+               05  ws-run-stats-day            pic 9(2).
+
+           01  ws-equiped-items.
+               05  ws-equiped-weapon.
+                   10  ws-equip-weapon-name        pic x(16).
+                   10  ws-equip-weapon-atk         pic 999 value 0.
+                   10  ws-equip-weapon-status      pic x value "0".
+                       88  ws-equip-weapon-curse   value "-".
+                       88  ws-equip-weapon-normal  value "0".
+                       88  ws-equip-weapon-bless   value "+".
+               05  ws-equiped-armor.
+                   10  ws-equip-armor-name         pic x(16).
+                   10  ws-equip-armor-def          pic 999 value 0.
+                   10  ws-equip-armor-status       pic x value "0".
+                       88  ws-equip-armor-curse    value "-".
+                       88  ws-equip-armor-normal   value "0".
+                       88  ws-equip-armor-bless    value "+".
+
+           01  ws-inventory-count           pic 9 value 0.
+
+           01  ws-inventory.
+               05  ws-inventory-item occurs 0 to ws-max-inventory
+                                     times depending on
+                                     ws-inventory-count.
+                   10  ws-inv-item-name         pic x(16).
+                   10  ws-inv-item-worth        pic 999.
+                   10  ws-inv-item-color        pic 9.
+                   10  ws-inv-item-char         pic x.
+                   10  ws-inv-item-effect-id    pic 99.
+                   10  ws-inv-item-map-idx      pic 999.
+
+           01  ws-inv-idx                   pic 9.
+           01  ws-inv-sel-idx               pic 9.
+           01  ws-inv-kb-input              pic x.
+
+           01  ws-inv-is-done-sw            pic a value 'N'.
+               88  ws-inv-done              value 'Y'.
+               88  ws-inv-not-done          value 'N'.
+
+           01  ws-inv-list-pos.
+               05  ws-inv-list-row          pic 99.
+               05  ws-inv-list-col          pic 99 value 3.
+
+           01  ws-history-is-done-sw        pic a value 'N'.
+               88  ws-history-done          value 'Y'.
+               88  ws-history-not-done      value 'N'.
+
+           78  ws-max-minimap-rows          value 24.
+
+           01  ws-minimap-is-done-sw        pic a value 'N'.
+               88  ws-minimap-done          value 'Y'.
+               88  ws-minimap-not-done      value 'N'.
+
+           01  ws-minimap-display-rows      pic 99.
+           01  ws-minimap-row-idx           pic 99.
+           01  ws-minimap-col-idx           pic 99.
+           01  ws-minimap-enemy-idx         pic 99.
+           01  ws-minimap-tel-idx           pic 999.
+
+           01  ws-minimap-rows.
+               05  ws-minimap-row           occurs ws-max-map-height
+                                             times
+                                             pic x(80).
+
+           01  ws-minimap-scr-pos.
+               05  ws-minimap-scr-row       pic 99.
+               05  ws-minimap-scr-col       pic 99 value 1.
+
+           01  ws-kb-input                  pic x.
+
+           01  ws-is-quit-sw                pic a value 'N'.
+               88  ws-quit                  value 'Y'.
+               88  ws-not-quit              value 'N'.
+
+           01  ws-temp-map-pos.
+               05  ws-temp-map-pos-y        pic S99.
+               05  ws-temp-map-pos-x        pic S99.
+
+           01  ws-cur-map-pos.
+               05  ws-cur-map-pos-y         pic S99.
+               05  ws-cur-map-pos-x         pic S99.
+
+           01  ws-enemy-idx                 pic 99.
+           01  ws-enemy-temp-pos.
+               05  ws-enemy-temp-y          pic 99.
+               05  ws-enemy-temp-x          pic 99.
+
+           01  ws-item-idx                  pic 999.
+
+           01  ws-total-attack-damage       pic 999.
+           01  ws-attack-target-y           pic S99.
+           01  ws-attack-target-x           pic S99.
+           01  ws-attack-target-sw          pic a value 'N'.
+               88  ws-attack-target-found       value 'Y'.
+               88  ws-attack-target-not-found   value 'N'.
+
+           01  ws-incoming-damage           pic 999.
+           01  ws-enemy-to-player-dist-y    pic 99.
+           01  ws-enemy-to-player-dist-x    pic 99.
+
+           01  ws-command-args              pic x(1024).
+           01  ws-working-dir               pic x(1024).
+           01  ws-map-dir-status            pic s9(9) comp-5.
+
+           01  ws-eof-sw                    pic a value 'N'.
+               88 ws-is-eof                 value 'Y'.
+               88 ws-not-eof                value 'N'.
+
+       procedure division.
+           set environment "COB_SCREEN_EXCEPTIONS" to 'Y'.
+           set environment "COB_SCREEN_ESC" to 'Y'.
+
+      *> make mouse active
+           compute ws-mouse-flags = COB-AUTO-MOUSE-HANDLING
+                   + COB-ALLOW-LEFT-DOWN
+                   + COB-ALLOW-LEFT-UP
+           set environment "COB_MOUSE_FLAGS" to ws-mouse-flags.
+
+       init-setup.
+           move '0505' to ws-player-pos
+
+           accept ws-temp-time from time
+           move function random(ws-temp-time) to ws-filler.
+
+           accept ws-run-start-time from time.
+
+           perform load-config-file
+
+           accept ws-command-args from command-line
+
+           call "command-line-parser" using
+               ws-command-args ws-map-name ws-map-name-temp
+               ws-working-dir ws-save-slot ws-seed ws-difficulty
+               ws-validate-map-name
+           end-call
+
+           if ws-validate-map-name not = spaces then
+               perform run-validate-batch
+               stop run
+           end-if
+
+           if ws-map-name-temp not = "WORLD0" then
+               move ws-map-name-temp to ws-map-name
+               set ws-map-was-overridden to true
+           end-if
+
+      *> a --seed=NUM on the command line reseeds function random so
+      *> the run's enemy movement/loot rolls can be reproduced exactly.
+           if ws-seed not = 0 then
+               move function random(ws-seed) to ws-filler
+           end-if
+
+           perform switch-map-working-dir
+
+           call "action-history-log-start"
+           end-call
+
+           display space blank screen
+
+           perform choose-save-slot
+           perform load-player-data
+           perform load-item-catalog
+           perform load-current-map.
+
+           perform main-procedure.
+
+      ******************************************************************
+      * A --map-dir/-md command line flag or MAP-DIR config entry
+      * points at an entire map pack -- a directory holding its own
+      * map/tile/enemy/item files (and its own saves and action log)
+      * separate from whatever pack is in the current directory.
+      * Switching the process's actual working directory here, before
+      * any of those files are opened, is what makes every relative
+      * file name used from this point on -- save slots, the item
+      * catalog, map data, the action log -- resolve against that pack
+      * instead of the one the executable happened to be launched from.
+      ******************************************************************
+       switch-map-working-dir.
+
+           if ws-working-dir not = spaces then
+
+               call "CBL_CHANGE_DIR" using ws-working-dir
+                   returning ws-map-dir-status
+               end-call
+
+               if ws-map-dir-status not = 0 then
+                   display "ERROR: Unable to switch to map directory: "
+                       function trim(ws-working-dir)
+                   stop run
+               end-if
+
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Headless batch mode for --validate=MAP_NAME -- runs
+      * validate-map-data's checks against the named map and displays
+      * its result, without ever opening the screen or entering the
+      * game loop. Meant for CI/build-time sanity checks on map files.
+      ******************************************************************
+       run-validate-batch.
+
+           call "validate-map-data-batch" using
+               ws-validate-map-name ws-validate-load-status
+               ws-validate-issue-count
+           end-call
+
+           if ws-validate-load-status not = ws-load-status-success
+           then
+               display "Unable to load map: "
+                   function trim(ws-validate-map-name)
+               display "load-map-data returned: "
+                   ws-validate-load-status
+           else
+               if ws-validate-issue-count = 0 then
+                   display "Map '" function trim(ws-validate-map-name)
+                       "' validated successfully. No issues found."
+               else
+                   display "Map '" function trim(ws-validate-map-name)
+                       "' has " ws-validate-issue-count
+                       " issue(s). See above."
+               end-if
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Reads optional CRL.CFG key=value defaults for the same settings
+      * the command line accepts (MAP, MAP-DIR, SLOT, SEED,
+      * DIFFICULTY), one per line. Performed before command-line-parser
+      * so a command line flag always wins over a config file default.
+      * Absence of the file is not an error -- it's an optional file.
+      ******************************************************************
+       load-config-file.
+
+           open input fd-config-file
+
+           if ws-config-file-status = ws-file-status-ok then
+
+               perform until ws-config-is-eof
+
+                   read fd-config-file into f-config-line
+                       at end set ws-config-is-eof to true
+                   end-read
+
+                   if ws-config-not-eof
+                   and f-config-line not = spaces then
+                       perform process-config-line
+                   end-if
+
+               end-perform
+
+               close fd-config-file
+           end-if
+
+           exit paragraph.
+
+       process-config-line.
+           move spaces to ws-config-key-val-pair
+
+           unstring f-config-line
+               delimited by ws-config-key-val-delim
+               into ws-config-key ws-config-value
+           end-unstring
+
+           evaluate function trim(function upper-case(ws-config-key))
+
+               when ws-config-map-key
+                   move function trim(ws-config-value) to ws-map-name
+                   move ws-map-name to ws-map-name-temp
+
+               when ws-config-map-dir-key
+                   move function trim(ws-config-value)
+                       to ws-working-dir
+
+               when ws-config-slot-key
+                   if function trim(ws-config-value) is numeric then
+                       move ws-config-value to ws-save-slot
+                   end-if
+
+               when ws-config-seed-key
+                   if function trim(ws-config-value) is numeric then
+                       move ws-config-value to ws-seed
+                   end-if
+
+               when ws-config-difficulty-key
+                   evaluate function trim(
+                       function upper-case(ws-config-value))
+                       when "EASY"
+                           move ws-difficulty-easy to ws-difficulty
+                       when "NORMAL"
+                           move ws-difficulty-normal to ws-difficulty
+                       when "HARD"
+                           move ws-difficulty-hard to ws-difficulty
+                       when other
+                           if function trim(ws-config-value)
+                               is numeric then
+                               move ws-config-value to ws-difficulty
+                           end-if
+                   end-evaluate
+
+               when ws-config-colorblind-key
+                   if function trim(
+                       function upper-case(ws-config-value)) = "Y" then
+                       set ws-colorblind-mode-on to true
+                   end-if
+
+               when other
+                   continue
+
+           end-evaluate
+
+           exit paragraph.
+
+      ******************************************************************
+      * If a save slot wasn't already supplied on the command line,
+      * prompts for one (1-9) so multiple characters' progress can live
+      * side-by-side instead of always overwriting PLAYER.SAV. If that
+      * slot's save file already exists, prompts for New Game vs
+      * Continue -- choosing New Game (or there simply being no save
+      * yet) leaves the compiled-in default ws-player values in place
+      * instead of calling load-player-data.
+      ******************************************************************
+       choose-save-slot.
+
+           if ws-save-slot = 0 then
+               display "Save slot [1-9]: " at 1001
+               accept ws-save-slot at 1019 auto
+               if ws-save-slot = 0 then
+                   move 1 to ws-save-slot
+               end-if
+           end-if
+
+           move function concatenate(
+               "PLAYER", ws-save-slot, ws-save-file-ext)
+               to ws-player-save-file
+
+           call "CBL_CHECK_FILE_EXIST" using
+               ws-player-save-file ws-save-slot-file-info
+               returning ws-save-slot-file-status
+           end-call
+
+           if ws-save-slot-file-status = 0 then
+               set ws-save-slot-exists to true
+           else
+               set ws-save-slot-not-exist to true
+           end-if
+
+           if ws-save-slot-exists then
+               display "Save found for slot " at 1101
+                   ws-save-slot at 1121
+               display "[C]ontinue or [N]ew Game: " at 1201
+               accept ws-new-game-choice at 1227 auto
+           else
+               set ws-new-game-chosen to true
+           end-if
+
+           display space blank screen
+
+           exit paragraph.
+
+      ******************************************************************
+      * Loads the current ws-map-name's tile/enemy/teleport/item data
+      * (and its logical dimensions) through load-map-data, and moves
+      * the player onto the map's start tile the first time a map is
+      * entered without a saved position of its own to resume from.
+      ******************************************************************
+       load-current-map.
+
+           move 0 to ws-cur-num-enemies
+           move 0 to ws-cur-num-teleports
+           move 0 to ws-cur-num-items
+
+           call "load-map-data" using
+               ws-map-files ws-tile-map-table-matrix ws-enemy-data
+               ws-teleport-data ws-item-data ws-player-start-pos
+               ws-load-return-code
+           end-call
+
+           if ws-load-return-code not = ws-load-status-success then
+               display space blank screen
+               display "Failed to load map: " at 0101
+                   ws-map-name at 0122
+               end-display
+               display "Press any key to exit." at 0301
+               accept omitted at 0325
+               stop run
+           end-if
+
+           perform scale-enemies-for-difficulty
+
+           if ws-player-start-was-found
+           and (ws-player-y = 0 and ws-player-x = 0) then
+               move ws-player-start-y to ws-player-y
+               move ws-player-start-x to ws-player-x
+           end-if
+
+           move ws-player-y to ws-temp-map-pos-y
+           move ws-player-x to ws-temp-map-pos-x
+           add ws-player-scr-y to ws-temp-map-pos-y
+           add ws-player-scr-x to ws-temp-map-pos-x
+           perform mark-explored
+
+           exit paragraph.
+
+      ******************************************************************
+      * Scales the just-loaded map's enemy hp/attack by the difficulty
+      * chosen on the command line (or left alone at 0/unspecified,
+      * which behaves the same as normal). exp-worth is left untouched
+      * so easy/hard only change how hard the fight is, not the reward.
+      ******************************************************************
+       scale-enemies-for-difficulty.
+
+           evaluate ws-difficulty
+               when ws-difficulty-easy
+                   move 75 to ws-difficulty-pct
+               when ws-difficulty-hard
+                   move 150 to ws-difficulty-pct
+               when other
+                   move 100 to ws-difficulty-pct
+           end-evaluate
+
+           if ws-difficulty-pct not = 100 then
+               perform varying ws-enemy-idx from 1 by 1
+               until ws-enemy-idx > ws-cur-num-enemies
+
+                   compute ws-enemy-hp-total(ws-enemy-idx) =
+                       ws-enemy-hp-total(ws-enemy-idx)
+                       * ws-difficulty-pct / 100
+
+                   move ws-enemy-hp-total(ws-enemy-idx)
+                       to ws-enemy-hp-current(ws-enemy-idx)
+
+                   compute ws-enemy-attack-damage(ws-enemy-idx) =
+                       ws-enemy-attack-damage(ws-enemy-idx)
+                       * ws-difficulty-pct / 100
+
+               end-perform
+           end-if
+
+           exit paragraph.
+
+       main-procedure.
+
+           perform until ws-quit
+
+               perform draw-playfield
+               perform get-input
+               perform move-player
+               perform move-enemy
+
+               add 1 to ws-stat-turns
+
+               if ws-player-status-dead then
+                   set ws-quit to true
+               end-if
+
+           end-perform
+
+           perform save-player-data
+           perform display-run-stats.
+
+           call "action-history-log-end"
+           end-call
+
+           goback.
+
+      ******************************************************************
+      * Loads saved character state (position, map, hp, level, exp) so
+      * a session can be resumed instead of always starting fresh.
+      ******************************************************************
+       load-player-data.
+
+           if ws-new-game-chosen then
+               exit paragraph
+           end-if
+
+           open input fd-player-data
+
+           if ws-player-file-status = ws-file-status-ok then
+
+               read fd-player-data into f-player-data-record
+                   at end set ws-is-eof to true
+               end-read
+
+               if ws-player-file-status = ws-file-status-ok then
+                   move f-player-name to ws-player-name
+                   move f-player-hp-current to ws-player-hp-current
+                   move f-player-hp-max to ws-player-hp-max
+                   move f-player-y to ws-player-y
+                   move f-player-x to ws-player-x
+                   move f-player-status to ws-player-status
+                   move f-player-attack-damage
+                       to ws-player-attack-damage
+                   move f-player-level to ws-player-level
+                   move f-player-exp-total to ws-player-exp-total
+                   move f-player-exp-next-lvl
+                       to ws-player-exp-next-lvl
+                   if ws-map-not-overridden then
+                       move f-player-map-name to ws-map-name
+                       move f-player-map-name to ws-map-name-temp
+                   end-if
+                   move f-player-equip-weapon-name
+                       to ws-equip-weapon-name
+                   move f-player-equip-weapon-atk
+                       to ws-equip-weapon-atk
+                   move f-player-equip-weapon-status
+                       to ws-equip-weapon-status
+                   move f-player-equip-armor-name
+                       to ws-equip-armor-name
+                   move f-player-equip-armor-def
+                       to ws-equip-armor-def
+                   move f-player-equip-armor-status
+                       to ws-equip-armor-status
+                   move f-player-explored-data
+                       to ws-map-explored-data
+                   move f-player-inventory-count
+                       to ws-inventory-count
+                   move f-player-inventory
+                       to ws-inventory
+               end-if
+
+               close fd-player-data
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Loads the shared item catalog (ITEMS.ITL, maintained by the
+      * item creator) into memory once at startup so enemy kills can
+      * roll loot from it without touching the indexed file every time.
+      ******************************************************************
+       load-item-catalog.
+
+           move 0 to ws-catalog-count
+           set ws-not-eof to true
+
+           open input fd-item-catalog
+           if ws-catalog-file-status = ws-file-status-ok then
+               perform until ws-is-eof or ws-catalog-count >= 999
+
+                   read fd-item-catalog next record
+                       at end
+                           set ws-is-eof to true
+                   end-read
+
+                   if ws-catalog-file-status = ws-file-status-ok then
+                       add 1 to ws-catalog-count
+                       move f-catalog-item-name
+                           to ws-catalog-item-name(ws-catalog-count)
+                       move f-catalog-item-effect-id to
+                           ws-catalog-item-effect-id(ws-catalog-count)
+                       move f-catalog-item-worth
+                           to ws-catalog-item-worth(ws-catalog-count)
+                       move f-catalog-item-color
+                           to ws-catalog-item-color(ws-catalog-count)
+                       move f-catalog-item-char
+                           to ws-catalog-item-char(ws-catalog-count)
+                   end-if
+               end-perform
+               close fd-item-catalog
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Persists character state next to the map data so the player can
+      * be picked back up on the next run instead of restarting fresh.
+      ******************************************************************
+       save-player-data.
+
+           move ws-player-name to f-player-name
+           move ws-player-hp-current to f-player-hp-current
+           move ws-player-hp-max to f-player-hp-max
+           move ws-player-y to f-player-y
+           move ws-player-x to f-player-x
+           move ws-player-status to f-player-status
+           move ws-player-attack-damage to f-player-attack-damage
+           move ws-player-level to f-player-level
+           move ws-player-exp-total to f-player-exp-total
+           move ws-player-exp-next-lvl to f-player-exp-next-lvl
+           move ws-map-name to f-player-map-name
+           move ws-equip-weapon-name to f-player-equip-weapon-name
+           move ws-equip-weapon-atk to f-player-equip-weapon-atk
+           move ws-equip-weapon-status to f-player-equip-weapon-status
+           move ws-equip-armor-name to f-player-equip-armor-name
+           move ws-equip-armor-def to f-player-equip-armor-def
+           move ws-equip-armor-status to f-player-equip-armor-status
+           move ws-map-explored-data to f-player-explored-data
+           move ws-inventory-count to f-player-inventory-count
+           move ws-inventory to f-player-inventory
+
+           open output fd-player-data
+           write f-player-data-record
+           close fd-player-data
+
+           exit paragraph.
+
+      ******************************************************************
+      * Shows a short summary of the session once the player quits or
+      * dies -- turns survived, level reached, and combat/loot tallies.
+      ******************************************************************
+       display-run-stats.
+
+           display space blank screen
+           display "Run Summary" at 0130 underline highlight
+
+           display
+               "Character: " at 0301 ws-player-name at 0313
+               "Level reached: " at 0401 ws-player-level at 0417
+               "Turns played: " at 0501 ws-stat-turns at 0416
+               "Enemies defeated: " at 0601 ws-stat-enemies-killed
+                   at 0420
+               "Damage dealt: " at 0701 ws-stat-damage-dealt at 0416
+               "Damage taken: " at 0801 ws-stat-damage-taken at 0416
+               "Items collected: " at 0901 ws-stat-items-collected
+                   at 0420
+           end-display
+
+           if ws-player-status-dead then
+               display "You have fallen." at 1101
+           else
+               display "Farewell for now." at 1101
+           end-if
+
+           display "Press any key to exit." at 1301
+           accept omitted at 1350
+
+           perform write-run-stats-report
+
+           exit paragraph.
+
+      ******************************************************************
+      * Appends one line to RUNSTATS.LOG recording this run's map,
+      * character, level/exp reached, enemies defeated and elapsed
+      * wall-clock play time.
+      ******************************************************************
+       write-run-stats-report.
+
+           accept ws-run-end-time from time
+
+           compute ws-run-start-total-seconds =
+               ws-run-start-hour * 3600
+               + ws-run-start-minute * 60
+               + ws-run-start-second
+
+           compute ws-run-end-total-seconds =
+               ws-run-end-hour * 3600
+               + ws-run-end-minute * 60
+               + ws-run-end-second
+
+           compute ws-run-elapsed-seconds =
+               ws-run-end-total-seconds - ws-run-start-total-seconds
+
+      *> A run that happens to straddle midnight would otherwise come
+      *> out negative -- wrap it back into a same-day elapsed count.
+           if ws-run-elapsed-seconds < 0 then
+               add 86400 to ws-run-elapsed-seconds
+           end-if
+
+           move function current-date to ws-run-stats-date-data
+
+           move function concatenate(
+               ws-run-stats-year, "-",
+               ws-run-stats-month, "-",
+               ws-run-stats-day)
+               to f-run-stats-date
+
+           move ws-map-name           to f-run-stats-map-name
+           move ws-player-name        to f-run-stats-player-name
+           move ws-player-level       to f-run-stats-player-level
+           move ws-player-exp-total   to f-run-stats-player-exp
+           move ws-stat-enemies-killed to f-run-stats-enemies-killed
+           move ws-run-elapsed-seconds to f-run-stats-elapsed-seconds
+
+           open extend fd-run-stats-log
+
+           if ws-run-stats-file-status = ws-run-stats-file-success
+           or ws-run-stats-file-status = ws-run-stats-file-missing-opt
+               then
+               write f-run-stats-record
+               close fd-run-stats-log
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Draws the play field, entities and action history through the
+      * modular draw-dynamic-screen-data sub program.
+      ******************************************************************
+       draw-playfield.
+
+           call "draw-dynamic-screen-data" using
+               ws-player ws-tile-map-table-matrix ws-enemy-data
+               ws-item-data ws-action-history ws-map-explored-data
+               ws-light-radius ws-colorblind-mode-sw
+           end-call
+
+           exit paragraph.
+
+       get-input.
+
+           accept ws-kb-input at 2401
+               with auto no-echo
+               time-out after 250
+           end-accept
+
+           evaluate ws-crt-status
+
+               when COB-SCR-KEY-DOWN
+                   add 1 to ws-player-pos-delta-y
+                   move 1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
+
+               when COB-SCR-KEY-UP
+                   subtract 1 from ws-player-pos-delta-y
+                   move -1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
+
+               when COB-SCR-KEY-LEFT
+                   subtract 1 from ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move -1 to ws-player-facing-x
+
+               when COB-SCR-KEY-RIGHT
+                   add 1 to ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move 1 to ws-player-facing-x
+
+               when COB-SCR-ESC
+                   set ws-quit to true
+
+               when COB-SCR-LEFT-PRESSED
+                   set ws-mouse-clicked to true
+
+               when COB-SCR-LEFT-RELEASED
+                   set ws-mouse-not-clicked to true
+
+               when other
+                   continue
+
+           end-evaluate
+
+      *> Check mouse input -- a left click on the tile the player is
+      *> adjacent to moves onto it, or attacks whatever enemy is
+      *> standing there, exactly like a direction key (optionally
+      *> followed by space) would.
+           set ws-mouse-attack-not-handled to true
+
+           if ws-mouse-position not = zeros
+               and ws-mouse-clicked then
+               perform handle-mouse-click
+               set ws-mouse-not-clicked to true
+           end-if
+
+      *> Check when key pressed is not a special key.
+           evaluate true
+
+               when ws-kb-input = 'q'
+                   set ws-quit to true
+
+               when ws-kb-input = 's'
+                   add 1 to ws-player-pos-delta-y
+                   move 1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
+
+               when ws-kb-input = 'w'
+                   subtract 1 from ws-player-pos-delta-y
+                   move -1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
+
+               when ws-kb-input = 'd'
+                   add 1 to ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move 1 to ws-player-facing-x
+
+               when ws-kb-input = 'a'
+                   subtract 1 from ws-player-pos-delta-x
+                   move 0 to ws-player-facing-y
+                   move -1 to ws-player-facing-x
+
+               when ws-kb-input = 'i'
+                   perform show-inventory
+
+               when ws-kb-input = 'h'
+                   perform show-history
+
+               when ws-kb-input = 'j'
+                   perform debug-jump-to-teleport-partner
+
+               when ws-kb-input = 'v'
+                   perform show-debug-overlay
+
+               when ws-kb-input = 'm'
+                   perform show-minimap
+
+               when ws-kb-input = 'c'
+                   if ws-colorblind-mode-on then
+                       set ws-colorblind-mode-off to true
+                   else
+                       set ws-colorblind-mode-on to true
+                   end-if
+
+               when ws-kb-input = space
+      *> space is assumed input on timeout, so only treat it as an
+      *> attack when it was actually the key the player pressed, and
+      *> not when a mouse click already attacked this same tick.
+                   if ws-crt-status not = COB-SCR-TIME-OUT
+                       and ws-player-pos-delta = zeros
+                       and ws-mouse-attack-not-handled then
+                       perform player-attack
+                   end-if
+
+           end-evaluate
+
+           exit paragraph.
+
+      ******************************************************************
+      * Translates a left mouse click into the same facing/movement/
+      * attack effect a direction key (optionally followed by space)
+      * would produce -- clicking the tile the player is adjacent to
+      * either walks onto it, by handing the resulting delta back to
+      * move-player the way a direction key does, or attacks whatever
+      * enemy is standing there, by calling player-attack directly the
+      * way the space bar does. Clicks that are not on an adjacent
+      * tile are ignored.
+      ******************************************************************
+       handle-mouse-click.
+
+           compute ws-mouse-target-delta-y =
+               ws-mouse-row - ws-player-scr-y
+           compute ws-mouse-target-delta-x =
+               ws-mouse-col - ws-player-scr-x
+
+           evaluate true
+               when ws-mouse-target-delta-y = 1
+                   and ws-mouse-target-delta-x = 0
+                   move 1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
+
+               when ws-mouse-target-delta-y = -1
+                   and ws-mouse-target-delta-x = 0
+                   move -1 to ws-player-facing-y
+                   move 0 to ws-player-facing-x
+
+               when ws-mouse-target-delta-x = 1
+                   and ws-mouse-target-delta-y = 0
+                   move 0 to ws-player-facing-y
+                   move 1 to ws-player-facing-x
+
+               when ws-mouse-target-delta-x = -1
+                   and ws-mouse-target-delta-y = 0
+                   move 0 to ws-player-facing-y
+                   move -1 to ws-player-facing-x
+
+               when other
+                   exit paragraph
+           end-evaluate
+
+           set ws-mouse-target-not-enemy to true
+
+           perform varying ws-enemy-idx from 1 by 1
+               until ws-enemy-idx > ws-cur-num-enemies
+               or ws-mouse-target-is-enemy
+
+               if not ws-enemy-status-dead(ws-enemy-idx)
+               and ws-enemy-y(ws-enemy-idx) =
+                   ws-player-y + ws-player-facing-y
+               and ws-enemy-x(ws-enemy-idx) =
+                   ws-player-x + ws-player-facing-x then
+                   set ws-mouse-target-is-enemy to true
+               end-if
+           end-perform
+
+           if ws-mouse-target-is-enemy then
+               perform player-attack
+               set ws-mouse-attack-was-handled to true
+           else
+               move ws-player-facing-y to ws-player-pos-delta-y
+               move ws-player-facing-x to ws-player-pos-delta-x
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Moves the player one tile in the direction chosen by get-input,
+      * refusing the move if the destination is out of bounds or
+      * blocking, then delegates any teleport/conveyor tile effect on
+      * the destination tile to tile-effect-handler.
+      ******************************************************************
+       move-player.
+
+           if ws-player-pos-delta not = zeros then
+
+               move ws-player-pos to ws-temp-map-pos
+               add ws-player-scr-y to ws-temp-map-pos-y
+               add ws-player-scr-x to ws-temp-map-pos-x
+               add ws-player-pos-delta-y to ws-temp-map-pos-y
+               add ws-player-pos-delta-x to ws-temp-map-pos-x
+
+               if ws-temp-map-pos-y >= ws-map-height
+               or ws-temp-map-pos-x >= ws-map-width
+               or ws-temp-map-pos-y <= 0 or ws-temp-map-pos-x <= 0
+               then
+                   move zeros to ws-player-pos-delta
+                   exit paragraph
+               end-if
+
+               if ws-tile-not-blocking(
+               ws-temp-map-pos-y, ws-temp-map-pos-x) then
+                   add ws-player-pos-delta-x to ws-player-x
+                   add ws-player-pos-delta-y to ws-player-y
+                   set ws-te-player-moved to true
+               else
+                   set ws-te-player-not-moved to true
+               end-if
+
+               perform handle-tile-effect
+               perform check-item-pickup
+               perform mark-explored
+
+           end-if
+
+           move zeros to ws-player-pos-delta
+
+           exit paragraph.
+
+      ******************************************************************
+      * Runs whatever tile effect (teleport, conveyor, reverse switch)
+      * sits on the tile the player just stepped onto through the
+      * modular tile-effect-handler, then reloads the map when it
+      * reports the player crossed into a different one.
+      ******************************************************************
+       handle-tile-effect.
+
+           move ws-tile-effect-id(
+               ws-temp-map-pos-y, ws-temp-map-pos-x)
+               to ws-te-tile-effect-id
+           move ws-tile-char(ws-temp-map-pos-y, ws-temp-map-pos-x)
+               to ws-te-tile-char
+
+           move ws-map-name to ws-te-map-name
+           move ws-map-name-temp to ws-te-map-name-temp
+
+           call "tile-effect-handler" using
+               ws-te-tile-effect-id ws-te-tile-char
+               ws-player ws-temp-map-pos
+               ws-teleport-data ws-te-map-files
+               ws-tile-map-table-matrix
+               ws-te-player-moved-sw
+               ws-action-history
+               ws-tile-effect-return-code
+           end-call
+
+           move ws-te-tile-char to ws-tile-char(
+               ws-temp-map-pos-y, ws-temp-map-pos-x)
+
+           if ws-tile-effect-return-code = ws-load-map-tele-return-code
+           then
+               move ws-te-map-name to ws-map-name
+               move ws-te-map-name to ws-map-name-temp
+               initialize ws-map-explored-data
+               perform load-current-map
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Debug helper: if the player is standing on a teleport tile,
+      * runs it through handle-tile-effect immediately -- the same
+      * call move-player makes when the player steps onto one -- so a
+      * map author can jump straight to a teleport's paired
+      * destination without needing to walk off and back onto it.
+      ******************************************************************
+       debug-jump-to-teleport-partner.
+
+           move ws-player-pos to ws-temp-map-pos
+           add ws-player-scr-y to ws-temp-map-pos-y
+           add ws-player-scr-x to ws-temp-map-pos-x
+
+           if ws-tile-effect-id(
+               ws-temp-map-pos-y, ws-temp-map-pos-x)
+               = ws-teleport-effect-id then
+               perform handle-tile-effect
+           else
+               move "Not standing on a teleport." to ws-history-text
+               call "add-action-history-item" using
+                   ws-history-text ws-action-history
+               end-call
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Opens the "v" full-screen live diagnostics overlay -- player,
+      * map, tile-under-player, and enemy/teleport/item counts as they
+      * stand right now -- via display-debug, then waits for it to be
+      * dismissed with "q" before redrawing the game screen as usual.
+      ******************************************************************
+       show-debug-overlay.
+
+           call "display-debug" using
+               ws-player ws-tile-map-table-matrix ws-enemy-data
+               ws-teleport-data ws-item-data ws-map-name
+               ws-difficulty ws-seed ws-save-slot ws-inventory-count
+           end-call
+
+           exit paragraph.
+
+      ******************************************************************
+      * Opens the "m" full-map overview -- explored floor/walls, known
+      * teleports, living enemies, and the player's own position, all
+      * at once instead of scrolled a screenful at a time. The map can
+      * be one row taller than this terminal has room for once its own
+      * title line is accounted for, so the overview keeps redrawing
+      * (picking up newly-explored tiles and enemy movement) until "q"
+      * is pressed, same as show-history/show-inventory, but clips the
+      * bottom-most row of an ws-max-map-height-tall map rather than
+      * trying to also reserve a separate footer line for it.
+      ******************************************************************
+       show-minimap.
+
+           move ws-map-height to ws-minimap-display-rows
+           if ws-minimap-display-rows > ws-max-minimap-rows then
+               move ws-max-minimap-rows to ws-minimap-display-rows
+           end-if
+
+           set ws-minimap-not-done to true
+
+           perform until ws-minimap-done
+
+               perform build-minimap-rows
+
+               display space blank screen
+               display "MAP OVERVIEW: " at 0101
+                   function trim(ws-map-name) at 0116
+               display "[q] close" at 0170
+
+               perform varying ws-minimap-row-idx from 1 by 1
+               until ws-minimap-row-idx > ws-minimap-display-rows
+                   compute ws-minimap-scr-row =
+                       ws-minimap-row-idx + 1
+                   display ws-minimap-row(ws-minimap-row-idx)
+                       at ws-minimap-scr-pos
+               end-perform
+
+               accept ws-kb-input at 0180
+                   with no echo auto
+                   time-out after 250
+               end-accept
+
+               if ws-kb-input = 'q' or ws-kb-input = 'Q'
+               or ws-kb-input = 'm' or ws-kb-input = 'M' then
+                   set ws-minimap-done to true
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Builds show-minimap's rows: explored floor as ".", explored
+      * blocking tiles as "#", unexplored tiles left blank, then known
+      * teleports and living enemies stamped over any explored tile
+      * they occupy, and finally the player's own position -- in that
+      * order, so the player marker always wins a tie.
+      ******************************************************************
+       build-minimap-rows.
+
+           perform varying ws-minimap-row-idx from 1 by 1
+           until ws-minimap-row-idx > ws-minimap-display-rows
+
+               move spaces to ws-minimap-row(ws-minimap-row-idx)
+
+               perform varying ws-minimap-col-idx from 1 by 1
+               until ws-minimap-col-idx > ws-map-width
+
+                   if ws-is-explored(ws-minimap-row-idx,
+                   ws-minimap-col-idx) then
+                       if ws-tile-is-blocking(ws-minimap-row-idx,
+                       ws-minimap-col-idx) then
+                           move "#" to ws-minimap-row(
+                               ws-minimap-row-idx)
+                               (ws-minimap-col-idx:1)
+                       else
+                           move "." to ws-minimap-row(
+                               ws-minimap-row-idx)
+                               (ws-minimap-col-idx:1)
+                       end-if
+                   end-if
+
+               end-perform
+
+           end-perform
+
+           perform varying ws-minimap-tel-idx from 1 by 1
+           until ws-minimap-tel-idx > ws-cur-num-teleports
+
+               if ws-teleport-y(ws-minimap-tel-idx) <=
+               ws-minimap-display-rows
+               and ws-is-explored(ws-teleport-y(ws-minimap-tel-idx),
+                   ws-teleport-x(ws-minimap-tel-idx)) then
+                   move "T" to ws-minimap-row(
+                       ws-teleport-y(ws-minimap-tel-idx))
+                       (ws-teleport-x(ws-minimap-tel-idx):1)
+               end-if
+
+           end-perform
+
+           perform varying ws-minimap-enemy-idx from 1 by 1
+           until ws-minimap-enemy-idx > ws-cur-num-enemies
+
+               if not ws-enemy-status-dead(ws-minimap-enemy-idx)
+               and ws-enemy-y(ws-minimap-enemy-idx) <=
+               ws-minimap-display-rows
+               and ws-is-explored(ws-enemy-y(ws-minimap-enemy-idx),
+                   ws-enemy-x(ws-minimap-enemy-idx)) then
+                   move "e" to ws-minimap-row(
+                       ws-enemy-y(ws-minimap-enemy-idx))
+                       (ws-enemy-x(ws-minimap-enemy-idx):1)
+               end-if
+
+           end-perform
+
+           if ws-player-y <= ws-minimap-display-rows then
+               move "@" to ws-minimap-row(ws-player-y)
+                   (ws-player-x:1)
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Checks if the player's new position lands on an unclaimed item
+      * and, if so, appends it to the inventory and marks it taken.
+      ******************************************************************
+       check-item-pickup.
+
+           if ws-cur-num-items = 0 then
+               exit paragraph
+           end-if
+
+           perform varying ws-item-idx from 1 by 1
+           until ws-item-idx > ws-cur-num-items
+
+               if ws-item-not-taken(ws-item-idx)
+               and ws-item-pos(ws-item-idx) = ws-temp-map-pos then
+
+                   if ws-inventory-count < ws-max-inventory then
+                       add 1 to ws-inventory-count
+                       move ws-item-name(ws-item-idx)
+                           to ws-inv-item-name(ws-inventory-count)
+                       move ws-item-worth(ws-item-idx)
+                           to ws-inv-item-worth(ws-inventory-count)
+                       move ws-item-color(ws-item-idx)
+                           to ws-inv-item-color(ws-inventory-count)
+                       move ws-item-char(ws-item-idx)
+                           to ws-inv-item-char(ws-inventory-count)
+                       move ws-item-effect-id(ws-item-idx)
+                           to ws-inv-item-effect-id(ws-inventory-count)
+                       move ws-item-idx
+                           to ws-inv-item-map-idx(ws-inventory-count)
+                       set ws-item-is-taken(ws-item-idx) to true
+                       add 1 to ws-stat-items-collected
+
+                       move function concatenate(
+                           "Picked up ",
+                           function trim(ws-item-name(ws-item-idx)))
+                           to ws-history-text
+                       call "add-action-history-item" using
+                           ws-history-text ws-action-history
+                       end-call
+                   else
+                       move "Inventory full!" to ws-history-text
+                       call "add-action-history-item" using
+                           ws-history-text ws-action-history
+                       end-call
+                   end-if
+
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Marks the square of tiles around the player's current map
+      * position as explored, so fog-of-war stays revealed once seen.
+      ******************************************************************
+       mark-explored.
+
+           move ws-temp-map-pos-y to ws-cur-map-pos-y
+           move ws-temp-map-pos-x to ws-cur-map-pos-x
+
+           call "set-map-exploration" using
+               ws-map-explored-data ws-cur-map-pos ws-explore-radius
+           end-call
+
+           exit paragraph.
+
+      ******************************************************************
+      * Full-screen inventory view, opened with "i". Lists carried
+      * items and lets the player equip one or drop it back onto the
+      * map it was picked up from.
+      ******************************************************************
+       show-inventory.
+
+           set ws-inv-not-done to true
+
+           perform until ws-inv-done
+
+               display space blank screen
+               display "INVENTORY" at 0130
+
+               if ws-inventory-count = 0 then
+                   display "  (empty)" at 0301
+               else
+                   perform varying ws-inv-idx from 1 by 1
+                   until ws-inv-idx > ws-inventory-count
+                       compute ws-inv-list-row = 2 + ws-inv-idx
+                       display
+                           ws-inv-idx at ws-inv-list-pos
+                           "." ws-inv-item-char(ws-inv-idx)
+                           ws-inv-item-name(ws-inv-idx)
+                           ws-inv-item-worth(ws-inv-idx)
+                       end-display
+                   end-perform
+               end-if
+
+               display "[1-9] select item   [x] close" at 2301
+
+               accept ws-inv-kb-input at 2501
+                   with no echo auto
+                   time-out after 250
+               end-accept
+
+               evaluate true
+                   when ws-inv-kb-input = 'x' or ws-inv-kb-input = 'X'
+                       set ws-inv-done to true
+
+                   when ws-inv-kb-input >= '1'
+                   and ws-inv-kb-input <= '9'
+                       compute ws-inv-sel-idx =
+                           function numval(ws-inv-kb-input)
+                       if ws-inv-sel-idx <= ws-inventory-count then
+                           perform equip-or-drop-item
+                       end-if
+               end-evaluate
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Prompts what to do with the selected inventory item: equip it
+      * as the weapon or armor slot, or drop it back onto the map.
+      ******************************************************************
+       equip-or-drop-item.
+
+           display space blank screen
+           display "Item: " at 0101
+               ws-inv-item-name(ws-inv-sel-idx) at 0110
+           end-display
+           display
+               "[w] equip as weapon  [r] equip as armor  [d] drop  "
+               "[c] cancel" at 0301
+           end-display
+
+           accept ws-inv-kb-input at 0501
+               with no echo auto
+           end-accept
+
+           evaluate true
+               when ws-inv-kb-input = 'w' or ws-inv-kb-input = 'W'
+                   move ws-inv-item-name(ws-inv-sel-idx)
+                       to ws-equip-weapon-name
+                   move ws-inv-item-worth(ws-inv-sel-idx)
+                       to ws-equip-weapon-atk
+                   set ws-equip-weapon-normal to true
+                   perform remove-inventory-item
+
+               when ws-inv-kb-input = 'r' or ws-inv-kb-input = 'R'
+                   move ws-inv-item-name(ws-inv-sel-idx)
+                       to ws-equip-armor-name
+                   move ws-inv-item-worth(ws-inv-sel-idx)
+                       to ws-equip-armor-def
+                   set ws-equip-armor-normal to true
+                   perform remove-inventory-item
+
+               when ws-inv-kb-input = 'd' or ws-inv-kb-input = 'D'
+                   perform drop-inventory-item
+
+               when other
+                   continue
+           end-evaluate
+
+           exit paragraph.
+
+      ******************************************************************
+      * Marks the original map item unclaimed again and removes it
+      * from the inventory list.
+      ******************************************************************
+       drop-inventory-item.
+
+           move ws-inv-item-map-idx(ws-inv-sel-idx) to ws-item-idx
+           set ws-item-not-taken(ws-item-idx) to true
+
+           perform remove-inventory-item
+
+           exit paragraph.
+
+      ******************************************************************
+      * Shifts inventory entries above the selected index down by one
+      * and shrinks the table, keeping the list contiguous.
+      ******************************************************************
+       remove-inventory-item.
+
+           perform varying ws-inv-idx from ws-inv-sel-idx by 1
+           until ws-inv-idx >= ws-inventory-count
+               move ws-inventory-item(ws-inv-idx + 1)
+                   to ws-inventory-item(ws-inv-idx)
+           end-perform
+
+           subtract 1 from ws-inventory-count
+
+           exit paragraph.
+
+      ******************************************************************
+      * Full-screen, pageable action history view, opened with "h".
+      ******************************************************************
+       show-history.
+
+           move 0 to ws-history-scroll-offset
+           set ws-history-not-done to true
+
+           perform until ws-history-done
+
+               display space blank screen
+               display "ACTION HISTORY" at 0130
+
+               call "display-action-history-page" using
+                   ws-action-history ws-history-scroll-offset
+                   ws-history-total-entries
+               end-call
+
+               accept ws-kb-input at 2501
+                   with no echo auto
+                   time-out after 250
+               end-accept
+
+               evaluate ws-crt-status
+                   when COB-SCR-KEY-UP
+                       add 1 to ws-history-scroll-offset
+                   when COB-SCR-KEY-DOWN
+                       if ws-history-scroll-offset > 0 then
+                           subtract 1 from ws-history-scroll-offset
+                       end-if
+                   when other
+                       continue
+               end-evaluate
+
+               if ws-kb-input = 'h' or ws-kb-input = 'H'
+               or ws-kb-input = 'x' or ws-kb-input = 'X' then
+                   set ws-history-done to true
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Moves every enemy in turn: attacks the player if adjacent,
+      * otherwise paths toward the player once within earshot (the
+      * fog-of-war reveal radius) or wanders at random.
+      ******************************************************************
+       move-enemy.
+
+           perform varying ws-enemy-idx
+           from 1 by 1 until ws-enemy-idx > ws-cur-num-enemies
+
+               if not ws-enemy-status-dead(ws-enemy-idx) then
+
+                   perform enemy-attack-player
+
+                   add 20 to ws-enemy-current-ticks(ws-enemy-idx)
+
+                   if ws-enemy-current-ticks(ws-enemy-idx) >=
+                   ws-enemy-max-ticks(ws-enemy-idx) then
+
+                       move 0 to ws-enemy-current-ticks(ws-enemy-idx)
+
+                       if ws-enemy-status-attacked(ws-enemy-idx) then
+                           set ws-enemy-status-alive(ws-enemy-idx)
+                               to true
+                           set ws-enemy-char-alive(ws-enemy-idx)
+                               to true
+                       end-if
+
+                       move ws-enemy-pos(ws-enemy-idx)
+                           to ws-enemy-temp-pos
+
+                       if ws-enemy-to-player-dist-y <= ws-explore-radius
+                       and ws-enemy-to-player-dist-x <=
+                       ws-explore-radius then
+
+                           if ws-enemy-y(ws-enemy-idx) not =
+                           ws-player-y + ws-player-scr-y then
+
+                               if ws-enemy-y(ws-enemy-idx) <
+                               ws-player-y + ws-player-scr-y then
+                                   add 1 to ws-enemy-temp-y
+                               else
+                                   subtract 1 from ws-enemy-temp-y
+                               end-if
+
+                               if ws-tile-not-blocking(ws-enemy-temp-y,
+                               ws-enemy-x(ws-enemy-idx)) then
+                                   move ws-enemy-temp-y
+                                       to ws-enemy-y(ws-enemy-idx)
+                               end-if
+                           end-if
+
+                           if ws-enemy-x(ws-enemy-idx) not =
+                           ws-player-x + ws-player-scr-x then
+
+                               if ws-enemy-x(ws-enemy-idx) <
+                               ws-player-x + ws-player-scr-x then
+                                   add 1 to ws-enemy-temp-x
+                               else
+                                   subtract 1 from ws-enemy-temp-x
+                               end-if
+
+                               if ws-tile-not-blocking(ws-enemy-y(
+                               ws-enemy-idx), ws-enemy-temp-x) then
+                                   move ws-enemy-temp-x
+                                       to ws-enemy-x(ws-enemy-idx)
+                               end-if
+                           end-if
+                       else
+                           perform wander-enemy
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           exit paragraph.
+
+      ******************************************************************
+      * Called when the player is outside an enemy's detection radius --
+      * shuffles the enemy one tile in a random direction rather than
+      * beelining for a player it hasn't noticed yet.
+      ******************************************************************
+       wander-enemy.
+
+           compute ws-filler = function random * 4 + 1
+
+           evaluate ws-filler
+               when 1
+                   subtract 1 from ws-enemy-temp-y
+               when 2
+                   add 1 to ws-enemy-temp-y
+               when 3
+                   subtract 1 from ws-enemy-temp-x
+               when other
+                   add 1 to ws-enemy-temp-x
+           end-evaluate
+
+           if ws-tile-not-blocking(
+           ws-enemy-temp-y, ws-enemy-temp-x) then
+               move ws-enemy-temp-pos to ws-enemy-pos(ws-enemy-idx)
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Checks if the current enemy is adjacent to the player and, if
+      * so, subtracts its attack damage (less equipped armor defense)
+      * from the player's hp, driving the attacked/dead player status.
+      ******************************************************************
+       enemy-attack-player.
+
+           compute ws-enemy-to-player-dist-y =
+               function abs(ws-enemy-y(ws-enemy-idx) -
+                   (ws-player-y + ws-player-scr-y))
+           compute ws-enemy-to-player-dist-x =
+               function abs(ws-enemy-x(ws-enemy-idx) -
+                   (ws-player-x + ws-player-scr-x))
+
+           if ws-enemy-to-player-dist-y <= 1
+           and ws-enemy-to-player-dist-x <= 1
+           and not (ws-enemy-to-player-dist-y = 0
+               and ws-enemy-to-player-dist-x = 0) then
+
+               if ws-enemy-attack-damage(ws-enemy-idx) >
+               ws-equip-armor-def then
+                   compute ws-incoming-damage =
+                       ws-enemy-attack-damage(ws-enemy-idx) -
+                       ws-equip-armor-def
+               else
+                   move zeros to ws-incoming-damage
+               end-if
+
+               if ws-incoming-damage > 0 then
+                   if ws-player-hp-current > ws-incoming-damage then
+                       subtract ws-incoming-damage
+                           from ws-player-hp-current
+                       set ws-player-status-attacked to true
+                       add ws-incoming-damage to ws-stat-damage-taken
+                   else
+                       add ws-player-hp-current to ws-stat-damage-taken
+                       move zeros to ws-player-hp-current
+                       set ws-player-status-dead to true
+                   end-if
+
+                   move function concatenate(
+                       function trim(ws-enemy-name(ws-enemy-idx)),
+                       " hit you for ",
+                       function trim(ws-incoming-damage),
+                       " damage")
+                       to ws-history-text
+                   call "add-action-history-item" using
+                       ws-history-text ws-action-history
+                   end-call
+               end-if
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Re-resolves which enemy (if any) is actually standing on the
+      * tile the player is facing before applying damage, rather than
+      * trusting whatever ws-enemy-idx was last left at by move-enemy's
+      * perform varying -- an enemy that stepped away on its turn can
+      * no longer be hit.
+      ******************************************************************
+       player-attack.
+
+           compute ws-attack-target-y =
+               ws-player-y + ws-player-facing-y
+           compute ws-attack-target-x =
+               ws-player-x + ws-player-facing-x
+
+           set ws-attack-target-not-found to true
+
+           perform varying ws-enemy-idx from 1 by 1
+           until ws-enemy-idx > ws-cur-num-enemies
+               or ws-attack-target-found
+
+               if not ws-enemy-status-dead(ws-enemy-idx)
+               and ws-enemy-y(ws-enemy-idx) = ws-attack-target-y
+               and ws-enemy-x(ws-enemy-idx) = ws-attack-target-x then
+                   set ws-attack-target-found to true
+               end-if
+           end-perform
+
+           if ws-attack-target-found then
+      *> the loop above advances ws-enemy-idx past the match on exit.
+               subtract 1 from ws-enemy-idx
+
+               compute ws-total-attack-damage =
+                   ws-player-attack-damage + ws-equip-weapon-atk
+
+               if ws-enemy-hp-current(ws-enemy-idx) >
+               ws-total-attack-damage then
+                   subtract ws-total-attack-damage from
+                       ws-enemy-hp-current(ws-enemy-idx)
+                   set ws-enemy-status-attacked(ws-enemy-idx) to true
+                   set ws-enemy-char-hurt(ws-enemy-idx) to true
+                   add ws-total-attack-damage to ws-stat-damage-dealt
+               else
+                   add ws-enemy-hp-current(ws-enemy-idx)
+                       to ws-stat-damage-dealt
+                   move zeros to ws-enemy-hp-current(ws-enemy-idx)
+                   set ws-enemy-status-dead(ws-enemy-idx) to true
+                   set ws-enemy-char-dead(ws-enemy-idx) to true
+                   add 1 to ws-stat-enemies-killed
+                   add ws-enemy-exp-worth(ws-enemy-idx)
+                       to ws-player-exp-total
+
+                   move function concatenate(
+                       "Defeated ",
+                       function trim(ws-enemy-name(ws-enemy-idx)))
+                       to ws-history-text
+                   call "add-action-history-item" using
+                       ws-history-text ws-action-history
+                   end-call
+
+                   perform gain-experience
+                   perform drop-loot
+               end-if
+           end-if
+
+           exit paragraph.
+
+      ******************************************************************
+      * Rolls a chance to drop an item from the shared catalog on the
+      * tile of the enemy just killed by player-attack.
+      ******************************************************************
+       drop-loot.
+
+           if ws-catalog-count = 0
+           or ws-cur-num-items >= ws-max-num-items then
+               exit paragraph
+           end-if
+
+           compute ws-loot-roll = function random * 100 + 1
+           if ws-loot-roll > ws-loot-drop-pct then
+               exit paragraph
+           end-if
+
+           compute ws-catalog-idx =
+               function random * ws-catalog-count + 1
+
+           add 1 to ws-cur-num-items
+           initialize ws-item-data-record(ws-cur-num-items)
+           move ws-catalog-item-name(ws-catalog-idx)
+               to ws-item-name(ws-cur-num-items)
+           move ws-catalog-item-effect-id(ws-catalog-idx)
+               to ws-item-effect-id(ws-cur-num-items)
+           move ws-catalog-item-worth(ws-catalog-idx)
+               to ws-item-worth(ws-cur-num-items)
+           move ws-catalog-item-color(ws-catalog-idx)
+               to ws-item-color(ws-cur-num-items)
+           move ws-catalog-item-char(ws-catalog-idx)
+               to ws-item-char(ws-cur-num-items)
+           move ws-enemy-y(ws-enemy-idx) to ws-item-y(ws-cur-num-items)
+           move ws-enemy-x(ws-enemy-idx) to ws-item-x(ws-cur-num-items)
+           set ws-item-not-taken(ws-cur-num-items) to true
+
+           move function concatenate(
+               function trim(ws-item-name(ws-cur-num-items)),
+               " dropped")
+               to ws-history-text
+           call "add-action-history-item" using
+               ws-history-text ws-action-history
+           end-call
+
+           exit paragraph.
+
+      ******************************************************************
+      * Rolls the player up to however many levels their current
+      * exp-total now covers, bumping hp-max and attack-damage by a
+      * fixed formula and refilling hp on each level gained.
+      ******************************************************************
+       gain-experience.
+
+           perform until ws-player-exp-total < ws-player-exp-next-lvl
+
+               subtract ws-player-exp-next-lvl from ws-player-exp-total
+               add 1 to ws-player-level
+               add 5 to ws-player-hp-max
+               add 1 to ws-player-attack-damage
+               move ws-player-hp-max to ws-player-hp-current
+               compute ws-player-exp-next-lvl =
+                   ws-player-level * 100
+
+               move "Level up!" to ws-history-text
+               call "add-action-history-item" using
+                   ws-history-text ws-action-history
+               end-call
+
+           end-perform
+
+           exit paragraph.
+
+       end program cobol-roguelike-game.
