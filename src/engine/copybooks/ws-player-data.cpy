@@ -0,0 +1,37 @@
+      *>****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Shared copy book with working storage definition of
+      *>          player data record and related variables. Mirrors
+      *>          the shape of l-player.cpy for callers that pass a
+      *>          player record to the engine's linkage-based modules.
+      *> Tectonics:
+      *>     ./build_engine.sh
+      *>****************************************************************
+
+       01  ws-player.
+           05  ws-player-name              pic x(16).
+           05  ws-player-hp.
+               10  ws-player-hp-current    pic 999.
+               10  ws-player-hp-max        pic 999.
+           05  ws-player-pos.
+               10  ws-player-y             pic S99.
+               10  ws-player-x             pic S99.
+           05  ws-player-pos-delta.
+               10  ws-player-pos-delta-y   pic S99.
+               10  ws-player-pos-delta-x   pic S99.
+           05  ws-player-scr-pos.
+               10  ws-player-scr-y         pic 99 value 10.
+               10  ws-player-scr-x         pic 99 value 20.
+           05  ws-player-status              pic 9 value 0.
+               88  ws-player-status-alive    value 0.
+               88  ws-player-status-dead     value 1.
+               88  ws-player-status-attacked value 2.
+               88  ws-player-status-other    value 3.
+           05  ws-player-attack-damage     pic 999.
+           05  ws-player-level             pic 999.
+           05  ws-player-experience.
+               10  ws-player-exp-total     pic 9(7).
+               10  ws-player-exp-next-lvl  pic 9(7).
+           78  ws-player-char              value "@".
