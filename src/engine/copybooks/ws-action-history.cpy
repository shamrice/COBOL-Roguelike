@@ -1,7 +1,7 @@
       *>****************************************************************
       *> Author: Erik Eriksen
       *> Create Date: 2021-05-07
-      *> Last Updated: 2021-06-02
+      *> Last Updated: 2026-08-08
       *> Purpose: Shared copy book with working storage definition of
       *>          action history data record and related variables.
       *> Tectonics:
@@ -10,7 +10,7 @@
       *>****************************************************************
 
        01  ws-action-history.
-           05  ws-action-history-item      occurs 10 times.
+           05  ws-action-history-item      occurs 150 times.
                10  ws-action-history-text  pic x(75).
 
        01  ws-action-history-temp          pic x(75).      
