@@ -0,0 +1,18 @@
+      *>****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Shared copy book with working storage definition of
+      *>          map explored data record and related variables.
+      *>          Mirrors the shape of l-map-explored-data.cpy for
+      *>          callers of set-map-exploration.
+      *> Tectonics:
+      *>     ./build_engine.sh
+      *>****************************************************************
+
+       01  ws-map-explored-data.
+           05  ws-map-explored-y        occurs ws-max-map-height times.
+               10  ws-map-explored-x    occurs ws-max-map-width times.
+                   15  ws-map-explored       pic a value 'N'.
+                       88  ws-is-explored     value 'Y'.
+                       88  ws-is-not-explored value 'N'.
