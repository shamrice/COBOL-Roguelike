@@ -12,8 +12,9 @@
        01  l-map-files.  
            05  l-map-name             pic x(15).
            05  l-map-name-temp        pic x(15).           
-           05  l-map-dat-file         pic x(15).               
+           05  l-map-dat-file         pic x(15).
            05  l-map-tel-file         pic x(15).
            05  l-map-enemy-file       pic x(15).
+           05  l-map-item-file        pic x(15).
            05  l-map-working-dir      pic x(1024).
            
\ No newline at end of file
